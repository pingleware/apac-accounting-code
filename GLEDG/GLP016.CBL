@@ -13,7 +13,7 @@
       *                                                                *
       * G / L E D G E R   R E C O N C I L E   T R A N S A C T I O N S  *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -68,6 +68,19 @@
 
        COPY LEDTRN.SL.
 
+      *
+      *    ****    B A N K   S T A T E M E N T   A U T O - M A T C H
+      *
+	   SELECT BNKSTM  ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
+	   SELECT BNKEXC  ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
 000270 DATA DIVISION.
 000280 FILE SECTION.
 
@@ -83,6 +96,20 @@
 
        COPY LEDTRN.FDE.
 
+      *
+      *    ****    B A N K   S T A T E M E N T   I M P O R T   A N D
+      *             M A T C H   E X C E P T I O N   R E P O R T
+      *
+       FD  BNKSTM    LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "BANKSTM.IMP".
+       01  BKS-REC.
+           03  BKS-REFER    PIC  X(07).
+           03  BKS-VAL      PIC S9(09)V9(02) COMP-3.
+
+       FD  BNKEXC    LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "BANKSTM.EXC".
+       01  BKX-REC          PIC  X(80).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -146,6 +173,14 @@
 002200 77  WS-ER7          PIC  X(13) VALUE "Group Heading".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+*
+*    ****    B A N K   S T A T E M E N T   M A T C H   T O T A L S
+*
+       77  WS-BKS-READ     PIC  9(06)     COMP-5 VALUE ZERO.
+       77  WS-BKS-MATCHED  PIC  9(06)     COMP-5 VALUE ZERO.
+       77  WS-BKS-NOMATCH  PIC  9(06)     COMP-5 VALUE ZERO.
+       77  WS-BKS-CNT-D    PIC  ZZZZZ9.
+       77  WS-BKS-VAL-D    PIC  ----------9.99.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -443,6 +478,8 @@
 
 004870 COPY S99.CRT.
 
+       COPY OPT.CRT.
+
        COPY ERROR.CRT.
 
       /
@@ -463,6 +500,8 @@
 
        COPY FUNCTION.CRT.
 
+       COPY OPTION.CRT.
+
        COPY LOCKED.REC.
 
        COPY CLEAR.CRT.
@@ -653,6 +692,16 @@
              MOVE WS-LTRKEY      TO WS-KEYSTR.
              MOVE 1              TO WS-LTRKEY.
 
+       NA21.
+             MOVE "Auto-match against bank statement (Y/N)  [ ]"
+                                 TO WS-ERR-MES.
+             PERFORM OPT-MESSAGE.
+           IF NOT (WS-OPTION = "Y" OR "N")
+               GO TO NA21.
+           IF WS-OPTION = "Y"
+               PERFORM NC000 THRU NC999.
+             MOVE 1              TO WS-LTRKEY.
+
        NA25.
 	     DISPLAY WS-BLNK78 AT 0902 WITH FOREGROUND-COLOR 3.
 020110       PERFORM READ-LEDTRN THRU READ-LEDTRN-EXIT.
@@ -842,6 +891,94 @@
 	     EXIT.
 
       /
+      *
+      *    ****    B A N K   S T A T E M E N T   A U T O - M A T C H
+      *
+       NC000	       SECTION 5.
+       NC00.
+	     MOVE ZERO		 TO WS-BKS-READ WS-BKS-MATCHED
+				    WS-BKS-NOMATCH.
+	     OPEN INPUT BNKSTM.
+	   IF NOT (WS-STATUS = "00")
+	       MOVE "No bank statement file to import"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO NC999.
+	     OPEN OUTPUT BNKEXC.
+	     MOVE "BANK STATEMENT AUTO-MATCH - EXCEPTION REPORT"
+				 TO BKX-REC.
+	     WRITE BKX-REC.
+	     MOVE SPACES	 TO BKX-REC.
+	     WRITE BKX-REC.
+	     MOVE "Reference     Value          Status"
+				 TO BKX-REC.
+	     WRITE BKX-REC.
+	     DISPLAY "Matching bank statement:" AT 2312.
+       NC05.
+	     READ BNKSTM
+		  AT END GO TO NC50.
+	     ADD 1		 TO WS-BKS-READ.
+	     DISPLAY BKS-REFER AT 2337 WITH FOREGROUND-COLOR 11.
+	     MOVE 1		 TO WS-LTRKEY.
+       NC10.
+	     PERFORM READ-LEDTRN THRU READ-LEDTRN-EXIT.
+	   IF (L-FLAG = "Y") OR (L-REFER NOT = BKS-REFER)
+				OR (L-VAL NOT = BKS-VAL)
+	       GO TO NC20.
+	     MOVE "Y"		 TO L-FLAG.
+	     PERFORM REWRITE-LEDTRN THRU WRITE-LEDTRN-EXIT.
+	   IF L-VAL < ZERO
+	       ADD L-VAL		 TO W20-CREDIT
+	   ELSE
+	       ADD L-VAL		 TO W20-DEBIT.
+	     COMPUTE W20-RESULT = W20-TOTAL - W20-DEBIT - W20-CREDIT.
+	     ADD 1		 TO WS-BKS-MATCHED.
+	     GO TO NC05.
+       NC20.
+	   IF WS-LTRKEY < WS-KEYSTR
+	       ADD 1		 TO WS-LTRKEY
+	       GO TO NC10.
+	     ADD 1		 TO WS-BKS-NOMATCH.
+	     MOVE SPACES	 TO BKX-REC.
+	     MOVE BKS-VAL	 TO WS-BKS-VAL-D.
+	     STRING BKS-REFER	 DELIMITED BY SIZE
+		    "       "	 DELIMITED BY SIZE
+		    WS-BKS-VAL-D DELIMITED BY SIZE
+		    "  NOT MATCHED ON TRANSACTION FILE"
+				 DELIMITED BY SIZE
+		 INTO BKX-REC.
+	     WRITE BKX-REC.
+	     GO TO NC05.
+       NC50.
+	     CLOSE BNKSTM.
+	     MOVE SPACES	 TO BKX-REC.
+	     WRITE BKX-REC.
+	     MOVE WS-BKS-READ	 TO WS-BKS-CNT-D.
+	     STRING "Statement lines read...: " DELIMITED BY SIZE
+		    WS-BKS-CNT-D DELIMITED BY SIZE
+		 INTO BKX-REC.
+	     WRITE BKX-REC.
+	     MOVE SPACES	 TO BKX-REC.
+	     MOVE WS-BKS-MATCHED TO WS-BKS-CNT-D.
+	     STRING "Matched.................: " DELIMITED BY SIZE
+		    WS-BKS-CNT-D DELIMITED BY SIZE
+		 INTO BKX-REC.
+	     WRITE BKX-REC.
+	     MOVE SPACES	 TO BKX-REC.
+	     MOVE WS-BKS-NOMATCH TO WS-BKS-CNT-D.
+	     STRING "Unmatched...............: " DELIMITED BY SIZE
+		    WS-BKS-CNT-D DELIMITED BY SIZE
+		 INTO BKX-REC.
+	     WRITE BKX-REC.
+	     CLOSE BNKEXC.
+	     DISPLAY WS-BLNK78 AT 2302 WITH FOREGROUND-COLOR 3.
+	     DISPLAY "Match complete - see BANKSTM.EXC" AT 2302
+		     WITH FOREGROUND-COLOR 14.
+	     DISPLAY S23.
+       NC999.
+	     EXIT.
+
+      /
 035270 ZA000	     SECTION 9.
 035280 ZA00.
              PERFORM ZA55 THRU ZA60.
