@@ -13,7 +13,7 @@
       *   G / L   E X T R A C T   T R A N S A C T I O N S   T O   A    *
       *   T E M P O R A R Y   F I L E	A N D	D E L E T E	       *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -147,6 +147,15 @@
        77  WS-USUB	   PIC	9(04) COMP-5.
        77  APAC-VERSION     PIC  X(04) VALUE "7.03".
        77  APAC-SYSTEM	    PIC  X(12) VALUE "-G/L Utility".
+      *
+      *    ****    R E T E N T I O N   P O L I C Y   F O R   T H E
+      *             G / L   E X T R A C T   F I L E
+      *
+       77  WS-RETAIN         PIC 9(01) VALUE 3.
+       77  WS-GEN            PIC 9(01).
+       77  WS-GEN1           PIC 9(01).
+       01  WS-GTR-OLD         PIC X(22).
+       01  WS-GTR-NEW         PIC X(22).
 
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -577,6 +586,18 @@
 	     ACCEPT WS-SYS-ID AT 1250
 		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
 			 BACKGROUND-COLOR 5 UPDATE AUTO.
+      *
+      *    ****    R E T E N T I O N   P O L I C Y
+      *
+	     DISPLAY "Generations of GTREXT to keep (1-9)" AT 1526
+		      WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			   BACKGROUND-COLOR 7.
+	     MOVE 3		 TO WS-RETAIN.
+	     ACCEPT WS-RETAIN AT 1563
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	   IF WS-RETAIN = ZERO
+	       MOVE 3		 TO WS-RETAIN.
 	     MOVE WS-L-OR-N	 TO W02-L-OR-N.
 	     MOVE WS-SYS-ID	 TO W02-SYSID.
 	     OPEN I-O APACFIDS.
@@ -650,6 +671,46 @@
 035500     IF WS-STATUS NOT = "00"
 035510	       MOVE 8		 TO WS-F-ERROR
 050480	       PERFORM OPEN-ERROR.
+      *
+      *    ****    R E T E N T I O N   P O L I C Y   F O R   T H E
+      *             G / L   E X T R A C T   F I L E
+      *
+      *    Rotates up to WS-RETAIN numbered generations of the GTREXT
+      *    extract file (oldest dropped, the rest renumbered up by
+      *    one) before this run's own extract overwrites GTREXT.DAT,
+      *    so prior extracts survive the next run instead of being
+      *    silently truncated away.
+      *
+	     MOVE WS-RETAIN	 TO WS-GEN.
+       ZA06-ROTATE.
+	     MOVE SPACES	 TO WS-GTR-OLD.
+	     STRING W02-GTREXT	 DELIMITED SIZE
+		    "."		 DELIMITED SIZE
+		    WS-GEN	 DELIMITED SIZE
+		 INTO WS-GTR-OLD.
+	   IF WS-GEN = WS-RETAIN
+	       CALL "CBL_DELETE_FILE" USING WS-GTR-OLD
+					    RETURNING WS-STATUS
+	   ELSE
+	       ADD 1		 TO WS-GEN GIVING WS-GEN1
+	       MOVE SPACES	 TO WS-GTR-NEW
+	       STRING W02-GTREXT   DELIMITED SIZE
+		      "."	   DELIMITED SIZE
+		      WS-GEN1	   DELIMITED SIZE
+		   INTO WS-GTR-NEW
+	       CALL "CBL_RENAME_FILE" USING WS-GTR-OLD
+					    WS-GTR-NEW
+					    RETURNING WS-STATUS.
+	     SUBTRACT 1		 FROM WS-GEN.
+	   IF WS-GEN > 0
+	       GO TO ZA06-ROTATE.
+	     MOVE SPACES	 TO WS-GTR-NEW.
+	     STRING W02-GTREXT	 DELIMITED SIZE
+		    ".1"	 DELIMITED SIZE
+		 INTO WS-GTR-NEW.
+	     CALL "CBL_RENAME_FILE" USING W02-GTREXT
+					  WS-GTR-NEW
+					  RETURNING WS-STATUS.
 042240	     OPEN OUTPUT GTREXT.
 042250     IF WS-STAT1 = "9"
                IF FLE-LOCKED
