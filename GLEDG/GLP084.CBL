@@ -13,7 +13,7 @@
       *                                                                *
       *     G / L E D G E R   D E L E T E   B A T C H		       *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -64,6 +64,14 @@
 
        COPY GLBTCH.SL.
 
+      *
+      *    ****    D E L E T E D   B A T C H   R E C O V E R Y   L O G
+      *
+	   SELECT GLBREC ASSIGN DISK
+			 STATUS WS-STATUS
+			 ACCESS SEQUENTIAL
+			 ORGANIZATION LINE SEQUENTIAL.
+
 000270 DATA DIVISION.
 000280 FILE SECTION.
 
@@ -75,6 +83,21 @@
 
        COPY GLBTCH.FD.
 
+      *
+      *    ****    D E L E T E D   B A T C H   R E C O V E R Y   L O G
+      *
+      *    GBR-DATA carries the whole of a deleted GLB-REC as a raw
+      *    byte image, keyed on the batch reference and the date/time
+      *    of the deletion run that archived it.
+      *
+       FD  GLBREC   LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "GLBREC.LOG".
+       01  GBR-REC.
+           03  GBR-BATCH    PIC  X(01).
+           03  GBR-DATE     PIC  9(08) COMP-5.
+           03  GBR-TIME     PIC  9(08) COMP-5.
+           03  GBR-DATA     PIC  X(200).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -151,6 +174,37 @@
 002200 77  WS-ER7          PIC  X(13) VALUE "Group Heading".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+      *
+      *    ****    D E L E T E D   B A T C H   R E C O V E R Y
+      *
+       77  WS-UND-DATE     PIC  9(08) COMP-5.
+       77  WS-UND-TIME     PIC  9(08) COMP-5.
+       77  WS-UND-FOUND    PIC  X(01).
+       77  WS-UND-DNUM     PIC  9(08) COMP-5.
+       77  WS-STIME        PIC  9(08) COMP-5.
+       77  WS-DN-DATE-IN   PIC  9(08) COMP-5.
+       77  WS-DN-REM1      PIC  9(06) COMP-5.
+       77  WS-DN-YY        PIC  9(04) COMP-5.
+       77  WS-DN-MM        PIC  9(02) COMP-5.
+       77  WS-DN-DD        PIC  9(02) COMP-5.
+       77  WS-DN-LEAP      PIC  9(01) COMP-5.
+       77  WS-DN-RESULT    PIC  9(08) COMP-5.
+
+       01  WS-DN-CUM-TABLE.
+           03  FILLER          PIC 9(03)     VALUE ZERO.
+           03  FILLER          PIC 9(03)     VALUE 031.
+           03  FILLER          PIC 9(03)     VALUE 059.
+           03  FILLER          PIC 9(03)     VALUE 090.
+           03  FILLER          PIC 9(03)     VALUE 120.
+           03  FILLER          PIC 9(03)     VALUE 151.
+           03  FILLER          PIC 9(03)     VALUE 181.
+           03  FILLER          PIC 9(03)     VALUE 212.
+           03  FILLER          PIC 9(03)     VALUE 243.
+           03  FILLER          PIC 9(03)     VALUE 273.
+           03  FILLER          PIC 9(03)     VALUE 304.
+           03  FILLER          PIC 9(03)     VALUE 334.
+       01  WS-DN-CUM-R REDEFINES WS-DN-CUM-TABLE.
+           03  WS-DN-CUM       PIC 9(03)     OCCURS 12.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -445,6 +499,22 @@
        EA0.
 	     DISPLAY CLR-SCREEN.
 	     DISPLAY S06.
+      *
+      *    ****    U N D E L E T E   A   B A T C H
+      *
+	     DISPLAY "Undelete a previously deleted batch (" AT 0803
+		     "Y" WITH FOREGROUND-COLOR 6 HIGHLIGHT "/"
+		     "N" WITH FOREGROUND-COLOR 6 HIGHLIGHT ")".
+	     MOVE "N"		 TO WS-OPTION.
+	     ACCEPT WS-OPTION AT 0841
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF WS-OPTION = "Y"
+	       PERFORM EB000-UNDELETE-BATCH THRU EB999
+	       GO TO EA999.
        EA0A.
 	     ACCEPT S06A.
 	   IF W02-BCH41 = SPACE
@@ -503,6 +573,7 @@
 				RETURNING WS-STATUS.
 013010	   IF WS-OPTION = "N"
 013020         GO TO EA999.
+	     PERFORM EA50-BACKUP-BATCH THRU EA50-EXIT.
              CLOSE GLBTCH.
 004990	     CALL "_MSREMOVE" USING BY REFERENCE W02-GLBTCH
 005000				    BY CONTENT LENGTH OF W02-GLBTCH
@@ -512,6 +583,135 @@
       *      OPEN I-O GLBTCH.
        EA999.
              EXIT.
+	     GO TO EA50-EXIT.
+      *
+      *    ****    B A C K   U P   T H E   B A T C H   B E I N G
+      *
+      *    Copies every record still in GLBTCH to the recovery log,
+      *    tagged with the batch reference and the date/time of this
+      *    deletion run, before the file itself is removed.
+      *
+       EA50-BACKUP-BATCH.
+	     OPEN EXTEND GLBREC.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT GLBREC
+	   END-IF.
+	     ACCEPT WS-STIME		 FROM TIME.
+	     MOVE LOW-VALUES		 TO GLB-KEY.
+	     START GLBTCH KEY >= GLB-KEY
+		 INVALID KEY GO TO EA50-DONE.
+       EA50-05.
+	     READ GLBTCH NEXT RECORD WITH IGNORE LOCK
+		 AT END GO TO EA50-DONE.
+	     MOVE W02-BCH41		 TO GBR-BATCH.
+	     MOVE TODAY-DDMMYY		 TO GBR-DATE.
+	     MOVE WS-STIME		 TO GBR-TIME.
+	     MOVE SPACES		 TO GBR-DATA.
+	     MOVE GLB-REC		 TO GBR-DATA.
+	     WRITE GBR-REC.
+	     GO TO EA50-05.
+       EA50-DONE.
+	     CLOSE GLBREC.
+       EA50-EXIT.
+	     EXIT.
+      /
+      *
+      *    ****    U N D E L E T E   A   B A T C H
+      *
+      *    Restores the most recently deleted set of records on file
+      *    for the batch reference entered, from the recovery log
+      *    written by EA50-BACKUP-BATCH.
+      *
+       EB000-UNDELETE-BATCH	     SECTION 50.
+       EB0.
+	     MOVE SPACES		 TO W02-BCH41.
+       EB0A.
+	     ACCEPT S06A.
+	   IF W02-BCH41 = SPACE
+	       MOVE "1"		 TO W02-BCH41
+	       GO TO EB0A.
+	     MOVE ZERO			 TO WS-UND-DATE WS-UND-TIME
+					    WS-UND-DNUM.
+	     MOVE "N"			 TO WS-UND-FOUND.
+	     OPEN INPUT GLBREC.
+	   IF WS-STATUS NOT = "00"
+	       MOVE "No deleted batches recorded"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO EB999.
+       EB05.
+	     READ GLBREC
+		 AT END GO TO EB10.
+	   IF GBR-BATCH = W02-BCH41
+	       MOVE GBR-DATE		 TO WS-DN-DATE-IN
+	       PERFORM DZ000-DAYNUM-DMY
+	       IF (WS-UND-FOUND = "N") OR
+		  (WS-DN-RESULT > WS-UND-DNUM) OR
+		  ((WS-DN-RESULT = WS-UND-DNUM) AND
+		   (GBR-TIME > WS-UND-TIME))
+		   MOVE "Y"		 TO WS-UND-FOUND
+		   MOVE GBR-DATE	 TO WS-UND-DATE
+		   MOVE GBR-TIME	 TO WS-UND-TIME
+		   MOVE WS-DN-RESULT	 TO WS-UND-DNUM.
+	     GO TO EB05.
+       EB10.
+	     CLOSE GLBREC.
+	   IF WS-UND-FOUND = "N"
+	       MOVE "No deleted batch found for that code"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO EB999.
+	     OPEN I-O GLBTCH.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT GLBTCH
+	       CLOSE GLBTCH
+	       OPEN I-O GLBTCH.
+	     OPEN INPUT GLBREC.
+       EB15.
+	     READ GLBREC
+		 AT END GO TO EB20.
+	   IF (GBR-BATCH = W02-BCH41) AND
+	      (GBR-DATE = WS-UND-DATE) AND
+	      (GBR-TIME = WS-UND-TIME)
+	       MOVE GBR-DATA		 TO GLB-REC
+	       WRITE GLB-REC.
+	     GO TO EB15.
+       EB20.
+	     CLOSE GLBREC.
+	     CLOSE GLBTCH.
+	     DISPLAY "Batch restored" AT 0812 WITH FOREGROUND-COLOR 14.
+	     DISPLAY "Press any key" AT 1012 WITH FOREGROUND-COLOR 14.
+	     ACCEPT WS-OPTION AT 1026 WITH FOREGROUND-COLOR 15.
+       EB999.
+	     EXIT.
+      *
+      *    Converts a DDMMYYYY date (GBR-DATE) held in WS-DN-DATE-IN
+      *    into an absolute day number in WS-DN-RESULT, so that the
+      *    most-recently-deleted batch can be found by comparing day
+      *    numbers instead of the raw digit-packed date. Only
+      *    differences between two results from this paragraph are
+      *    meaningful.
+      *
+       DZ000-DAYNUM-DMY.
+	     DIVIDE WS-DN-DATE-IN BY 1000000
+		    GIVING WS-DN-DD REMAINDER WS-DN-REM1.
+	     DIVIDE WS-DN-REM1 BY 10000
+		    GIVING WS-DN-MM REMAINDER WS-DN-YY.
+	     MOVE ZERO		 TO WS-DN-LEAP.
+	   IF (WS-DN-YY / 4 * 4) = WS-DN-YY
+	       MOVE 1		 TO WS-DN-LEAP
+	     IF (WS-DN-YY / 100 * 100) = WS-DN-YY
+		 MOVE ZERO	 TO WS-DN-LEAP
+	       IF (WS-DN-YY / 400 * 400) = WS-DN-YY
+		   MOVE 1	 TO WS-DN-LEAP.
+	     COMPUTE WS-DN-RESULT =
+		     (WS-DN-YY * 365) + (WS-DN-YY / 4)
+		   - (WS-DN-YY / 100) + (WS-DN-YY / 400)
+		   + WS-DN-CUM (WS-DN-MM) + WS-DN-DD.
+	   IF (WS-DN-LEAP = 1) AND (WS-DN-MM > 2)
+	       ADD 1		 TO WS-DN-RESULT.
+       DZ000-EXIT.
+	     EXIT.
       /
 035270 ZA000	     SECTION 90.
 035280 ZA00.
