@@ -13,7 +13,7 @@
       *                                                                *
       *  G / L E D G E R   P R I N T   I N S T R U C T I O N   L I S T *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -124,6 +124,7 @@
 001660 77  WS-INDG         PIC 9(01) VALUE ZERO.
 001670 77  WS-NUM          PIC Z9.
 001680 77  WS-OPTION       PIC X(01).
+       77  WS-UNATTEND     PIC X(01) VALUE "N".
 001680 77  WS-SKIP         PIC X(01) VALUE "Y".
 001700 77  WS-ERROR        PIC 9(02) VALUE ZERO.
        77  PRG-PRINTUTL	   PIC	X(12) VALUE "UTP\PRINTUTL".
@@ -501,6 +502,20 @@
 				RETURNING WS-STATUS.
 020030	   IF WS-OPTION = "N"
 020040         GO TO IA999.
+      *
+      *    ****    S C H E D U L E D / U N A T T E N D E D   R U N
+      *
+	     DISPLAY "Unattended run - no operator prompts ("
+				 AT 0512
+		     "Y" WITH FOREGROUND-COLOR 6 HIGHLIGHT "/"
+		     "N" WITH FOREGROUND-COLOR 6 HIGHLIGHT ")?".
+	     MOVE "N"		 TO WS-UNATTEND.
+	     ACCEPT WS-UNATTEND AT 0552
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-UNATTEND
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
 	     DISPLAY "Instruction :" AT 0612.
 020050	     MOVE 1		 TO WS-GLINSTKEY.
 
@@ -580,11 +595,14 @@
 	       MOVE 99		 TO WS-ADVANCE
 	       PERFORM CALL-PRINTUTL
 020470	       PERFORM IA15.
-	     PERFORM PRINT-ABORT.
-	   IF (WS-OPTION = "Y") OR (WS-COMMAND = "Z")
-014970	       MOVE "**** PRINT ABORTED BY OPERATOR ****"
+	   IF WS-UNATTEND NOT = "Y"
+	       PERFORM PRINT-ABORT
+	     IF (WS-OPTION = "Y") OR (WS-COMMAND = "Z")
+014970	         MOVE "**** PRINT ABORTED BY OPERATOR ****"
 				 TO R-DET
-	       GO TO IA35.
+	         GO TO IA35
+	     END-IF
+	   END-IF.
 
 020480 IA25.
 020490	     ADD 1		 TO WS-GLINSTKEY.
