@@ -13,7 +13,7 @@
       *                                                                *
       *  G / L E D G E R   D E L E T E	 R E C U R I N G   E N T R Y   *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -73,6 +73,14 @@
 
        COPY SHARED.SL.
 
+      *
+      *    ****    R E C U R R I N G   E N T R Y   I M P A C T   R E P O R T
+      *
+	   SELECT RECIMPCT ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
+
 000560 DATA DIVISION.
 000570 FILE SECTION.
 
@@ -88,6 +96,18 @@
 
        COPY SHARED.FDE.
 
+      *
+      *    ****    R E C U R R I N G   E N T R Y   I M P A C T   R E P O R T
+      *
+      *    One line per standing instruction actually deleted, written
+      *    by CA05 once the OPERATOR confirms the delete, recording the
+      *    narrative, value and both accounts' balances at the time of
+      *    deletion as a preview/impact audit trail.
+      *
+       FD  RECIMPCT  LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "RECIMPCT.LOG".
+       01  RCI-REC           PIC  X(100).
+
       /
 001410 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -216,6 +236,15 @@
 
        COPY W15.GL.
 
+      *
+      *    ****    R E C U R R I N G   E N T R Y   I M P A C T   R E P O R T
+      *
+       01  WS-IMPACT.
+	   03  WS-IMDR    PIC S9(09)V99.
+	   03  WS-IMCR    PIC S9(09)V99.
+	   03  WS-IMDR-D  PIC Z(08)9.99-.
+	   03  WS-IMCR-D  PIC Z(08)9.99-.
+
 002720 01  W20-TOTALS.
 002730     03  W20-DEBIT       PIC S9(09)V99 COMP-3.
 002740     03  W20-CREDIT      PIC S9(09)V99 COMP-3.
@@ -394,6 +423,20 @@
 				 BACKGROUND-COLOR 5
 004090                           PIC 9(06) USING W15-BANK AUTO.
       *
+      *    ****   RECURRING ENTRY IMPACT - CURRENT ACCOUNT BALANCES
+      *
+       01  S09.
+	   03  LINE 17 COLUMN  4 FOREGROUND-COLOR 6 HIGHLIGHT
+				 VALUE "Impact - current balances:".
+	   03  LINE 18 COLUMN  4 VALUE "Debit  balance".
+	   03	       COLUMN 23 FOREGROUND-COLOR 3 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC Z(08)9.99- USING WS-IMDR AUTO.
+	   03  LINE 19 COLUMN  4 VALUE "Credit balance".
+	   03	       COLUMN 23 FOREGROUND-COLOR 3 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC Z(08)9.99- USING WS-IMCR AUTO.
+      *
       *    ****   INSTRUCTION NUMBER INPUT/DISPLAY SCREEN
       *
 004100 01  S08.
@@ -637,11 +680,13 @@
 				 TO W15-ACNME
 	   ELSE
 	       MOVE G-NAME	 TO W15-ACNME.
+	     MOVE G-BAL		 TO WS-IMCR.
 009200	     MOVE INS-ACDT	 TO W15-ACCOUNT G-AC.
 	     PERFORM READ-GACCNT THRU READ-GACCNT-EXIT.
 	   IF WS-F-ERROR = 8
 	       MOVE "INVALID ACCOUNT NUMBER"
 				 TO G-NAME.
+	     MOVE G-BAL		 TO WS-IMDR.
 009210	     DISPLAY S06.
 009220	     DISPLAY S07.
 	     DISPLAY G-NAME AT 1123
@@ -650,9 +695,35 @@
 	     DISPLAY W15-ACNME AT 1523
 		     WITH FOREGROUND-COLOR 3 HIGHLIGHT
 			  BACKGROUND-COLOR 5.
+      *
+      *    ****    R E C U R R I N G   E N T R Y   I M P A C T   R E P O R T
+      *
+	     DISPLAY S09.
 	     PERFORM CHECK-CORRECT.
 009310	   IF WS-OPTION = "N"
 009320         GO TO CA00.
+	     MOVE SPACES	 TO RCI-REC.
+	     OPEN EXTEND RECIMPCT.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT RECIMPCT.
+	     MOVE WS-IMDR	 TO WS-IMDR-D.
+	     MOVE WS-IMCR	 TO WS-IMCR-D.
+	     STRING W15-INSNO	     DELIMITED SIZE
+		    "  "	     DELIMITED SIZE
+		    W15-NAR	     DELIMITED SIZE
+		    "  Val "	     DELIMITED SIZE
+		    W15-VAL	     DELIMITED SIZE
+		    "  Dr "	     DELIMITED SIZE
+		    W15-ACCOUNT	     DELIMITED SIZE
+		    " Bal "	     DELIMITED SIZE
+		    WS-IMDR-D	     DELIMITED SIZE
+		    "  Cr "	     DELIMITED SIZE
+		    W15-BANK	     DELIMITED SIZE
+		    " Bal "	     DELIMITED SIZE
+		    WS-IMCR-D	     DELIMITED SIZE
+		 INTO RCI-REC.
+	     WRITE RCI-REC.
+	     CLOSE RECIMPCT.
 009330       PERFORM AY60 THRU AY999.
 009340	     MOVE SPACES	 TO INS-NAR.
 009350	     MOVE ZERO		 TO INS-VALUE INS-ACCR.
