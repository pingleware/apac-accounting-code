@@ -13,7 +13,7 @@
       *                                                                *
       *     Z E R O   A L L   A M O U N T S   IN THE G/L ACCOUNT FILE  *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -66,6 +66,14 @@
 
        COPY GLINST.SL.
 
+      *
+      *    ****    Z E R O - A L L   C O N F I R M A T I O N
+      *
+	   SELECT ZEROBAL  ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
+
 000310 DATA DIVISION.
 000320 FILE SECTION.
 
@@ -81,6 +89,26 @@
 
        COPY GLINST.FDE.
 
+      *
+      *    ****    Z E R O - A L L   C O N F I R M A T I O N
+      *             S N A P S H O T
+      *
+      *    ZRB-REC carries each account's balance as it stood right
+      *    before this run zeroed it out, so a zero-all run can be
+      *    proved/reversed against what was on file beforehand.
+      *
+       FD  ZEROBAL    LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "ZEROBAL.LOG".
+       01  ZRB-REC.
+           03  ZRB-DATE        PIC  9(08) COMP-5.
+           03  ZRB-TIME        PIC  9(08) COMP-5.
+           03  ZRB-ACNO        PIC  9(06).
+           03  ZRB-NAME        PIC  X(30).
+           03  ZRB-BAL         PIC  S9(09)V99.
+           03  ZRB-OBAL        PIC  S9(09)V99.
+           03  ZRB-DT          PIC  S9(09)V99.
+           03  ZRB-CR          PIC  S9(09)V99.
+
       /
 002780 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -108,6 +136,8 @@
        77  WS-ZERO         PIC S9(07)V99 COMP-3 VALUE ZERO.
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-EXCL-AC      PIC  9(06) VALUE ZERO.
+       77  WS-ZRB-TIME     PIC  9(08) COMP-5.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -209,12 +239,26 @@
 	       PERFORM AA20
 	       IF WS-ERROR NOT = ZERO
 		   GO TO AA35.
+      *
+      *    ****    S I N G L E - A C C O U N T   E X C L U S I O N
+      *
+	     DISPLAY "Exclude account (blank = none) :" AT 0324.
+	     MOVE ZERO		 TO WS-EXCL-AC.
+	     ACCEPT WS-EXCL-AC AT 0358
+		    WITH FOREGROUND-COLOR 3 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
 003920       DISPLAY "Reading " AT 0405 W02-GACCNT " :".
 003930       DISPLAY "Writing " AT 0505 W02-GACCNT " :".
 	     MOVE 100000	 TO G-AC.
 	     PERFORM START-AT-LEDG-AC THRU READ-GACCNT-EXIT.
 	   IF WS-F-ERROR = 8
 	       GO TO AA35.
+      *
+      *    ****    Z E R O - A L L   C O N F I R M A T I O N
+      *
+	     OPEN EXTEND ZEROBAL.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT ZEROBAL.
 
 004720 AA10.
 	     PERFORM READ-GACCNT-NEXT-LOCK THRU READ-GACCNT-EXIT.
@@ -222,6 +266,27 @@
                GO TO AA16.
 004820	     DISPLAY G-AC AT 0434 WITH FOREGROUND-COLOR 3 HIGHLIGHT
 				       BACKGROUND-COLOR 5.
+      *
+      *    ****    S I N G L E - A C C O U N T   E X C L U S I O N
+      *
+	   IF (WS-EXCL-AC NOT = ZERO) AND (G-AC = WS-EXCL-AC)
+	       PERFORM REWRITE-GACCNT-UNLOCK THRU WRITE-GACCNT-EXIT
+	       ADD 1		 TO WS-GLKEY
+	       GO TO AA10.
+      *
+      *    ****    Z E R O - A L L   C O N F I R M A T I O N
+      *
+	     MOVE SPACES	 TO ZRB-REC.
+	     MOVE TODAY-DDMMYY	 TO ZRB-DATE.
+	     ACCEPT WS-ZRB-TIME FROM TIME.
+	     MOVE WS-ZRB-TIME	 TO ZRB-TIME.
+	     MOVE G-AC		 TO ZRB-ACNO.
+	     MOVE G-NAME	 TO ZRB-NAME.
+	     MOVE G-BAL		 TO ZRB-BAL.
+	     MOVE G-OBAL	 TO ZRB-OBAL.
+	     MOVE G-DT		 TO ZRB-DT.
+	     MOVE G-CR		 TO ZRB-CR.
+	     WRITE ZRB-REC.
 002490	     MOVE ZERO TO G-DT G-CR G-BAL G-OBAL.
              MOVE 1 TO WS-S1.
        AA15.
@@ -252,6 +317,14 @@
              OPEN OUTPUT GLINST.
              CLOSE GLINST.
 	     OPEN I-O GLINST.
+      *
+      *    ****    Z E R O - A L L   C O N F I R M A T I O N
+      *
+	     CLOSE ZEROBAL.
+	     DISPLAY "Pre-zero balances - see ZEROBAL.LOG" AT 0704
+		      WITH FOREGROUND-COLOR 2 HIGHLIGHT.
+	     DISPLAY "Press any key to continue" AT 0904.
+	     ACCEPT WS-OPTION AT 0938 WITH FOREGROUND-COLOR 15.
 	     GO TO AA35.
 
        AA20.
