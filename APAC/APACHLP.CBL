@@ -12,7 +12,7 @@
       *                                                                *
       *     B U S I N E S S   S Y S T E M   H E L P  P R O G R A M     *
       *                                                                *
-      *     VERSION 8.13.07 - January 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -77,6 +77,25 @@
        77  WS-S6	       PIC  9(04)    COMP-5.
 000950 77  WS-SEQ	       PIC  9(04)    COMP-5.
        77  WS-SPACES	       PIC  X(36) VALUE SPACES.
+*
+*    ****    K E Y W O R D	 S E A R C H	W O R K	 A R E A S
+*
+       77  WS-KEYWORD	       PIC  X(15) VALUE SPACES.
+       77  WS-KEYLEN	       PIC  9(02)    COMP-5.
+       77  WS-SEARCHPOS       PIC  9(02)    COMP-5.
+       77  WS-MATCHCNT        PIC  9(02)    COMP-5.
+       77  WS-SCANLINE	       PIC  X(36).
+       77  WS-SELECT	       PIC  9(02) VALUE ZERO.
+       01  W07-MATCH-TABLE.
+	   03  W07-MATCH OCCURS 18.
+	       05  W07-MATCH-ID    PIC  X(06).
+	       05  W07-MATCH-TEXT  PIC  X(36).
+       01  W08-LIST-LINE.
+	   03  W08-NUM	       PIC  Z9.
+	   03  FILLER	       PIC  X(01) VALUE "-".
+	   03  W08-ID	       PIC  X(06).
+	   03  FILLER	       PIC  X(01) VALUE SPACE.
+	   03  W08-TEXT	       PIC  X(36).
 
        COPY WS.WS.
 
@@ -360,7 +379,11 @@
 				 BACKGROUND-COLOR 3
 		     "Esc" WITH FOREGROUND-COLOR 6 HIGHLIGHT
 				BACKGROUND-COLOR 3
-		     "ape" WITH FOREGROUND-COLOR 1
+		     "ape, " WITH FOREGROUND-COLOR 1
+				BACKGROUND-COLOR 3
+		     "F2" WITH FOREGROUND-COLOR 6 HIGHLIGHT
+				BACKGROUND-COLOR 3
+		     "=Search" WITH FOREGROUND-COLOR 1
 				BACKGROUND-COLOR 3.
        BA30.
 	     CALL X"AF" USING GET-SINGLE-CHAR, KEY-STATUS.
@@ -378,6 +401,7 @@
 	   IF USER-FUNC
 	       EVALUATE KEY-CODE-1
 		 WHEN ESC-KEY GO TO BA999
+		 WHEN F2-KEY GO TO CA000
 		 WHEN PAGE-UP
 		   IF WS-S4 > 17
 		       SUBTRACT 17 FROM WS-S4
@@ -405,3 +429,122 @@
 
        BA999.
 	     EXIT.
+
+      /
+      *        ****    ****    **    **   ********
+      *       **       **      **  **    **
+      *       **       ****     ****     ****
+      *       **       **      **  **    **
+      *        ****    ****    **    **   ********
+      *
+      *    ****    K E Y W O R D   S E A R C H   M O D E
+      *
+      *    Scans every help screen in APCHLP for a word typed by the
+      *    operator and lists the HLP-ID of each screen whose text
+      *    contains it. Selecting an entry jumps straight to BA05 as
+      *    if that HLP-ID had been keyed in on entry.
+      *
+       CA000	       SECTION.
+       CA00.
+	     DISPLAY SPACES AT 2401 WITH FOREGROUND-COLOR 1
+					 BACKGROUND-COLOR 3.
+	     DISPLAY "Search for word: " AT 2402
+		     WITH FOREGROUND-COLOR 6 HIGHLIGHT
+			  BACKGROUND-COLOR 3.
+	     MOVE SPACES       TO WS-KEYWORD.
+	     ACCEPT WS-KEYWORD AT 2420
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT UPDATE AUTO.
+	   IF WS-KEYWORD = SPACES
+	       GO TO CA999.
+	     INSPECT WS-KEYWORD CONVERTING
+		 "abcdefghijklmnopqrstuvwxyz" TO
+		 "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+	     MOVE 15	       TO WS-KEYLEN.
+
+       CA02.
+	   IF WS-KEYWORD (WS-KEYLEN:1) = SPACE
+	       SUBTRACT 1     FROM WS-KEYLEN
+	     IF WS-KEYLEN > ZERO
+		 GO TO CA02.
+	   IF WS-KEYLEN = ZERO
+	       GO TO CA999.
+	     MOVE ZERO	       TO WS-MATCHCNT.
+	     INITIALIZE W07-MATCH-TABLE.
+	     MOVE LOW-VALUES   TO HLP-KEY.
+	     START APCHLP
+	       KEY >= HLP-KEY.
+	   IF WS-STAT1 NOT = "0"
+	       GO TO CA50.
+
+       CA10.
+	     READ APCHLP NEXT.
+	   IF WS-STAT1 NOT = "0"
+	       GO TO CA50.
+	   IF HLP-DATA = SPACES
+	       GO TO CA10.
+	     MOVE HLP-DATA     TO WS-SCANLINE.
+	     INSPECT WS-SCANLINE CONVERTING
+		 "abcdefghijklmnopqrstuvwxyz" TO
+		 "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+	     MOVE 1	       TO WS-SEARCHPOS.
+
+       CA15.
+	   IF WS-SEARCHPOS > (37 - WS-KEYLEN)
+	       GO TO CA10.
+	   IF WS-SCANLINE (WS-SEARCHPOS : WS-KEYLEN) =
+	      WS-KEYWORD (1 : WS-KEYLEN)
+	       PERFORM CA20 THRU CA20-EXIT
+	       GO TO CA10.
+	     ADD 1	       TO WS-SEARCHPOS.
+	     GO TO CA15.
+
+       CA20.
+	   IF WS-MATCHCNT > ZERO
+	       IF W07-MATCH-ID (WS-MATCHCNT) = HLP-ID
+		   GO TO CA20-EXIT.
+	   IF WS-MATCHCNT < 18
+	       ADD 1	       TO WS-MATCHCNT
+	       MOVE HLP-ID     TO W07-MATCH-ID (WS-MATCHCNT)
+	       MOVE HLP-DATA   TO W07-MATCH-TEXT (WS-MATCHCNT).
+       CA20-EXIT.
+	     EXIT.
+
+       CA50.
+	   IF WS-MATCHCNT = ZERO
+	       DISPLAY "No help screens contain that word" AT 2401
+		       WITH FOREGROUND-COLOR 6 HIGHLIGHT
+			    BACKGROUND-COLOR 3
+	       CALL X"AF" USING GET-SINGLE-CHAR, KEY-STATUS
+	       GO TO CA999.
+	     MOVE ZERO	       TO WS-S6.
+	     MOVE 0401	       TO CPOS.
+
+       CA55.
+	     ADD 1	       TO WS-S6.
+	     MOVE WS-S6	       TO W08-NUM.
+	     MOVE W07-MATCH-ID (WS-S6)   TO W08-ID.
+	     MOVE W07-MATCH-TEXT (WS-S6) TO W08-TEXT.
+	     DISPLAY W08-LIST-LINE AT CPOS
+		     WITH FOREGROUND-COLOR 1 BACKGROUND-COLOR 7.
+	     ADD 100	       TO CPOS.
+	   IF WS-S6 < WS-MATCHCNT
+	       GO TO CA55.
+	     DISPLAY "Key topic number or Esc to retry" AT 2401
+		     WITH FOREGROUND-COLOR 6 HIGHLIGHT
+			  BACKGROUND-COLOR 3.
+	     MOVE ZERO	       TO WS-SELECT.
+
+       CA60.
+	     ACCEPT WS-SELECT AT 2345
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT UPDATE AUTO.
+	   IF USER-FUNC
+	       IF KEY-CODE-1 = ESC-KEY
+		   GO TO CA999.
+	   IF WS-SELECT < 1 OR WS-SELECT > WS-MATCHCNT
+	       GO TO CA60.
+	     MOVE W07-MATCH-ID (WS-SELECT) TO HLP-ID.
+	     MOVE ZERO	       TO HLP-SEQ.
+	     GO TO BA05.
+
+       CA999.
+	     GO TO BA00.
