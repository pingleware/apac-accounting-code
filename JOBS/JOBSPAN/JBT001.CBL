@@ -13,7 +13,7 @@
       *                                                                *
       *     J O B   C O S T I N G   -   J O B - T Y P E   M A I N T    *
       *                                                                *
-      *     VERSION 8.00 - August 2000				       *
+      *     VERSION 8.01 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -33,6 +33,16 @@
 
 000270 COPY JOBRMK.SL.
 
+      *
+      *    ****    J O B   T Y P E   B U D G E T / A C T U A L
+      * 	   C O S T   -   F O R   V A R I A N C E   A L E R T
+      *
+	   SELECT OPTIONAL JOBTYPB ASSIGN DISK
+				   STATUS WS-STATUS
+				   ACCESS DYNAMIC
+				   ORGANIZATION INDEXED
+				   RECORD KEY JTB-CODE.
+
 000210 COPY PARAM.SL.
 
       /
@@ -43,6 +53,14 @@
 
 000500 COPY JOBRMKN.FDE.
 
+       FD  JOBTYPB    LABEL RECORD STANDARD
+		      VALUE OF FILE-ID "JOBTYPB.DAT".
+       01  JTB-REC.
+	   03  JTB-CODE       PIC  X(06).
+	   03  JTB-BUDGET     PIC S9(07)V99 COMP-3.
+	   03  JTB-ACTUAL     PIC S9(07)V99 COMP-3.
+	   03  JTB-TOLER      PIC  9(03).
+
 000440 COPY PARAM.FDE.
 
       /
@@ -155,6 +173,9 @@
 	   03  W10-REMK2      PIC  X(40).
 	   03  W10-REMK3      PIC  X(40).
 	   03  W10-REMK4      PIC  X(40).
+	   03  W10-BUDGET     PIC S9(07)V99.
+	   03  W10-ACTUAL     PIC S9(07)V99.
+	   03  W10-TOLER      PIC  9(03).
 
        COPY W12.WS.
 
@@ -191,6 +212,9 @@
 	   03  LINE  6 COLUMN 12 VALUE "Remarks 2".
 	   03  LINE  7 COLUMN 12 VALUE "Remarks 3".
 	   03  LINE  8 COLUMN 12 VALUE "Remarks 4".
+	   03  LINE  9 COLUMN 12 VALUE "Budget Cost".
+	   03  LINE 10 COLUMN 12 VALUE "Actual Cost".
+	   03  LINE 11 COLUMN 12 VALUE "Tolerance %".
 
        01  S05.
            02  S05A.
@@ -210,6 +234,16 @@
 	   03  LINE  8 COLUMN 23 FOREGROUND-COLOR 7 HIGHLIGHT
 				 BACKGROUND-COLOR 5
 				 PIC X(40) USING W10-REMK4 AUTO.
+           02  S05C.
+	   03  LINE  9 COLUMN 23 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC ZZZZZZZ9.99 USING W10-BUDGET AUTO.
+	   03  LINE 10 COLUMN 23 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC ZZZZZZZ9.99 USING W10-ACTUAL AUTO.
+	   03  LINE 11 COLUMN 23 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC ZZ9 USING W10-TOLER AUTO.
 
 006620 01  S06.
 006630	   03  LINE 12 COLUMN 12 VALUE "Enter Password".
@@ -233,6 +267,7 @@
 	       GO TO AA49.
 010600	     PERFORM ZA000-INIT.
 	     PERFORM CA000.
+	     CLOSE JOBTYPB.
 013140 AA49.
 013150       EXIT PROGRAM.
 
@@ -285,6 +320,8 @@
              DISPLAY S02.
              DISPLAY S04.
 	     MOVE SPACES	 TO W10-JREM.
+	     MOVE ZERO		 TO W10-BUDGET W10-ACTUAL.
+	     MOVE 10		 TO W10-TOLER.
        CA05.
 	     DISPLAY "F1" AT 2502
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 14
@@ -329,8 +366,19 @@
 	     MOVE JRM-REMK2	 TO W10-REMK2.
 	     MOVE JRM-REMK3	 TO W10-REMK3.
 	     MOVE JRM-REMK4	 TO W10-REMK4.
+	     MOVE W10-JREM	 TO JTB-CODE.
+	     READ JOBTYPB
+	       INVALID KEY
+		   MOVE ZERO	     TO W10-BUDGET W10-ACTUAL
+		   MOVE 10	     TO W10-TOLER
+	       NOT INVALID KEY
+		   MOVE JTB-BUDGET   TO W10-BUDGET
+		   MOVE JTB-ACTUAL   TO W10-ACTUAL
+		   MOVE JTB-TOLER    TO W10-TOLER
+	     END-READ.
        CA15.
              ACCEPT S05B.
+	     ACCEPT S05C.
        CA20.
 	     MOVE "'C'ontinue, 'R'ekey or 'Esc'ape  [ ]"
 				 TO WS-ERR-MES.
@@ -355,6 +403,14 @@
 	       PERFORM WRITE-JOBRMK THRU WRITE-JOBRMK-EXIT
            ELSE
 	       PERFORM REWRITE-JOBRMK-UNLOCK THRU WRITE-JOBRMK-EXIT.
+	     MOVE W10-JREM	 TO JTB-CODE.
+	     MOVE W10-BUDGET	 TO JTB-BUDGET.
+	     MOVE W10-ACTUAL	 TO JTB-ACTUAL.
+	     MOVE W10-TOLER	 TO JTB-TOLER.
+	     WRITE JTB-REC
+	       INVALID KEY
+		   REWRITE JTB-REC
+	     END-WRITE.
              GO TO CA00.
        CA999.
              EXIT.
@@ -460,6 +516,14 @@
 039450       PERFORM READ-PARAM THRU READ-PARAM-EXIT.
 039460       MOVE PAR-DMY        TO W12-TODAY.
 039470       MOVE PAR-YMD        TO W12-T-YMD.
+	     OPEN I-O JOBTYPB.
+	   IF WS-STATUS = "05"
+	       CLOSE JOBTYPB
+	       OPEN OUTPUT JOBTYPB
+	       CLOSE JOBTYPB
+	       OPEN I-O JOBTYPB.
+	   IF WS-STATUS NOT = "00"
+	       GO TO ZA49.
 039770       GO TO ZA999.
 039780 ZA49.
 039790       DISPLAY "Too many files OPEN" AT 0812
