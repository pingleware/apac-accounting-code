@@ -13,7 +13,7 @@
       *                                                                *
       *   J O B   C O S T I N G   D E L E T E	J O B	D E T A I L S  *
       *                                                                *
-      *     VERSION 8.00 - August 2000				       *
+      *     VERSION 8.01 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -113,6 +113,7 @@
 001320 77  WS-PER          PIC  Z(02)9.99.
 001330 77  WS-CR           PIC  X(01).
 001340 77  WS-TAXRES       PIC  S9(07)V9(08) COMP-3.
+       77  WS-JCOST        PIC  S9(07)V99 COMP-3.
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
       /
@@ -640,11 +641,42 @@
 014580	     MOVE JHD-REF	 TO JOB-REF W90-REF.
 022140	     MOVE ZERO		 TO JOB-SQN.
       *
+      *    ****    D E P E N D E N C Y   C H E C K   -	 V E R I F Y
+      * 	   J O B   C O S T   R E C O N C I L E S   W I T H
+      * 	   H E A D E R   B E F O R E   D E L E T I N G
+      *
+	     MOVE ZERO		 TO WS-JCOST.
+	     PERFORM START-AT-JOB-NO THRU READ-JOBCST-EXIT.
+	   IF WS-F-ERROR NOT = 13
+	       PERFORM BE17 THRU BE17-EXIT.
+	   IF WS-JCOST NOT = JHD-SUBTOT
+	       MOVE "Job cost detail out of balance - not deleted"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       UNLOCK JOBHDR
+	       GO TO BE15.
+	     MOVE ZERO		 TO JOB-SQN.
+      *
       *    ****    U P D A T E	 J O B C S T   F I L E
       *
 035270       PERFORM START-AT-JOB-NO THRU READ-JOBCST-EXIT.
 035280     IF WS-F-ERROR = 13
 035290	       GO TO BE35.
+	     GO TO BE30.
+
+       BE17.
+	     PERFORM READ-JOBCST-NEXT THRU READ-JOBCST-EXIT.
+	   IF WS-F-ERROR = 13
+	       GO TO BE17-EXIT.
+	   IF JOB-REF NOT = W90-REF
+	       GO TO BE17-EXIT.
+	   IF JOB-TYPE = 1
+	       ADD JOB-COST	 TO WS-JCOST.
+	     GO TO BE17.
+
+       BE17-EXIT.
+	     EXIT.
+
 035300 BE30.
 035310       PERFORM READ-JOBCST-NEXT-LOCK THRU READ-JOBCST-EXIT.
 035320     IF WS-F-ERROR = 13
