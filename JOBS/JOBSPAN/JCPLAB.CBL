@@ -13,7 +13,7 @@
       *                                                                *
       *      P R I N T	 J O B	 L A B E L S   P R O G R A M	       *
       *                                                                *
-      *     VERSION 8.00 - August 2000				       *
+      *     VERSION 8.01 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -64,6 +64,7 @@
 002260 77  WS-IXS3         PIC  9(04)    COMP-5.
 002270 77  WS-IXS4         PIC  9(04)    COMP-5.
 002280 77  WS-PARKEY       PIC  9(04)    COMP-5.
+       77  WS-LBCNT        PIC  9(02)    COMP-5.
 002400 77  WS-PRN1	   PIC	9(01) VALUE 0.
 002410 77  WS-PRN2         PIC  9(01) VALUE 0.  
 002430 77  WS-START	   PIC	9(08).
@@ -198,6 +199,8 @@
       * 	   3  =  17 Characters per inch
       * 	   6  =  6 Lines per inch
       * 	   8  =  8 Lines per inch
+      * 	   Y  =  Barcode font on
+      * 	   Z  =  Barcode font off
       *
 	   03  W02-PRN-TYPE    PIC  X(01).
 	   03  W02-PRN-LINE    PIC  X(136).
@@ -311,6 +314,11 @@
 		   07  LB5-ACNO    PIC	X(06).
 		   07  FILLER	   PIC	X(11).
 
+	   03  LB5-L6 REDEFINES W02-PRN-LINE.
+	       05  LB5-DATA6 OCCURS 4.
+		   07  LB5-BARCD   PIC	X(08).
+		   07  FILLER	   PIC	X(09).
+
        COPY W10.JCP.
 
        COPY W12.WS.
@@ -474,6 +482,9 @@
 010250 AA000-MAIN	       SECTION.
 010260 AA000-INIT.
 010270	     PERFORM ZA000-INIT.
+	     MOVE L92-NO	 TO WS-LBCNT.
+	   IF WS-LBCNT = ZERO
+	       MOVE 1		 TO WS-LBCNT.
       *
       *  ***  ****  ***** *   *   ****	****  *** *   * ***** ***** ****
       * *   * *   * *	  **  *   *   * *   *  *  **  *   *   *     *	*
@@ -483,7 +494,12 @@
       *
 	     PERFORM OPEN-PRINTER.
 	     MOVE "P"		 TO WS-COMMAND.
+
+       AA010.
 	     PERFORM BD000.
+	     SUBTRACT 1		 FROM WS-LBCNT.
+	   IF WS-LBCNT > ZERO
+	       GO TO AA010.
 	     GO TO AZ000-EOJ.
 
        COPY FUNCTION.SCR.
@@ -558,6 +574,33 @@
 	     MOVE "D"		 TO W02-PRN-TYPE.
 	     MOVE SPACES	 TO REP-L1.
 	     MOVE 1		 TO WS-S1.
+      *
+      *      S E T   B A R C O D E   F O N T
+      *
+	     MOVE 0		 TO WS-ADVANCE.
+	     MOVE "Y"		 TO W02-PRN-TYPE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE "D"		 TO W02-PRN-TYPE.
+	     MOVE SPACES	 TO REP-L1.
+	     MOVE 1		 TO WS-S1.
+
+       BD06.
+	     MOVE L92-JOB	 TO LB5-BARCD(WS-S1).
+	   IF WS-S1 < 4
+	       ADD 1		 TO WS-S1
+	       GO TO BD06.
+	     MOVE 1		 TO WS-ADVANCE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE SPACES	 TO REP-L1.
+      *
+      *      C A N C E L   B A R C O D E   F O N T
+      *
+	     MOVE 0		 TO WS-ADVANCE.
+	     MOVE "Z"		 TO W02-PRN-TYPE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE "D"		 TO W02-PRN-TYPE.
+	     MOVE SPACES	 TO REP-L1.
+	     MOVE 1		 TO WS-S1.
 
        BD10.
 	     MOVE L92-ITEM	 TO LB5-DESC(WS-S1).
