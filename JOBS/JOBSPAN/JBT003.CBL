@@ -13,7 +13,7 @@
       *                                                                *
       *     J O B   C O S T I N G   -	J O B - T Y P E   L I S T      *
       *                                                                *
-      *     VERSION 8.00 - August 2000				       *
+      *     VERSION 8.01 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -33,6 +33,16 @@
 
 000270 COPY JOBRMK.SL.
 
+      *
+      *    ****    J O B   T Y P E   B U D G E T / A C T U A L
+      * 	   C O S T   -   F O R   V A R I A N C E   A L E R T
+      *
+	   SELECT OPTIONAL JOBTYPB ASSIGN DISK
+				   STATUS WS-STATUS
+				   ACCESS DYNAMIC
+				   ORGANIZATION INDEXED
+				   RECORD KEY JTB-CODE.
+
 000210 COPY PARAM.SL.
 
       /
@@ -43,6 +53,14 @@
 
 000500 COPY JOBRMKN.FDE.
 
+       FD  JOBTYPB    LABEL RECORD STANDARD
+		      VALUE OF FILE-ID "JOBTYPB.DAT".
+       01  JTB-REC.
+	   03  JTB-CODE       PIC  X(06).
+	   03  JTB-BUDGET     PIC S9(07)V99 COMP-3.
+	   03  JTB-ACTUAL     PIC S9(07)V99 COMP-3.
+	   03  JTB-TOLER      PIC  9(03).
+
 000440 COPY PARAM.FDE.
 
       /
@@ -63,6 +81,9 @@
        77  WS-REPHD	   PIC	X(22) VALUE "JOB TYPES (REMARKS)".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-VARIANCE      PIC S9(07)V99 COMP-3.
+       77  WS-TOLAMT        PIC S9(07)V99 COMP-3.
+       77  WS-JTB-FLAG      PIC  X(01)    VALUE "N".
       /
 001350 01  WS-DB-LINE.
 001360     03  WS-TOP-LINE.
@@ -195,6 +216,12 @@
 	       05  REP-H1	   PIC	X(08).
 	       05  REP-H2	   PIC	X(42).
 	       05  REP-H3	   PIC	X(43).
+	       05  FILLER	   PIC	X(01).
+	       05  REP-H4	   PIC	X(11).
+	       05  FILLER	   PIC	X(01).
+	       05  REP-H5	   PIC	X(11).
+	       05  FILLER	   PIC	X(01).
+	       05  REP-H6	   PIC	X(12).
 	   03  REP-L5 REDEFINES W02-PRN-LINE.
 	       05  FILLER	   PIC	X(03).
 	       05  REP-CODE	   PIC	X(06).
@@ -203,6 +230,11 @@
 	       05  FILLER	   PIC	X(02).
 	       05  REP-RMK2	   PIC	X(40).
 	       05  FILLER	   PIC	X(03).
+	       05  REP-BUDGET	   PIC	Z(06)9.99-.
+	       05  FILLER	   PIC	X(01).
+	       05  REP-ACTUAL	   PIC	Z(06)9.99-.
+	       05  FILLER	   PIC	X(01).
+	       05  REP-ALERT	   PIC	X(12).
 
        01  W10-JOB-TYPE.
            03  W10-KEY.
@@ -277,6 +309,8 @@
 	     PERFORM CB000.
 	     MOVE "C"		 TO WS-COMMAND.
 	     PERFORM CALL-PRINTUTL.
+	   IF WS-JTB-FLAG = "Y"
+	       CLOSE JOBTYPB.
 
 013140 AA49.
 013150       EXIT PROGRAM.
@@ -336,6 +370,9 @@
 				 TO REP-H2.
 	     MOVE "Remarks 2 / Remarks 4"
 				 TO REP-H3.
+	     MOVE "   Budget"	 TO REP-H4.
+	     MOVE "   Actual"	 TO REP-H5.
+	     MOVE "Alert"	 TO REP-H6.
 	     MOVE 1		 TO WS-ADVANCE.
 	     PERFORM CALL-PRINTUTL.
 009860	     MOVE SPACES	 TO REP-DETAIL1.
@@ -370,6 +407,24 @@
 	     MOVE JRM-CODE	 TO REP-CODE.
 	     MOVE JRM-REMK1	 TO REP-RMK1.
 	     MOVE JRM-REMK2	 TO REP-RMK2.
+	     MOVE SPACES	 TO REP-BUDGET REP-ACTUAL REP-ALERT.
+	   IF WS-JTB-FLAG = "Y"
+	       MOVE JRM-CODE	 TO JTB-CODE
+	       READ JOBTYPB
+		 NOT INVALID KEY
+		     MOVE JTB-BUDGET	 TO REP-BUDGET
+		     MOVE JTB-ACTUAL	 TO REP-ACTUAL
+		     COMPUTE WS-VARIANCE = JTB-ACTUAL - JTB-BUDGET
+		     COMPUTE WS-TOLAMT = JTB-BUDGET * JTB-TOLER / 100
+		   IF WS-VARIANCE > WS-TOLAMT
+		       MOVE "** OVER **"   TO REP-ALERT
+		   ELSE
+		     IF WS-VARIANCE < 0 - WS-TOLAMT
+			 MOVE "** UNDER **" TO REP-ALERT
+		     ELSE
+			 MOVE "OK"	    TO REP-ALERT
+		     END-IF
+	       END-READ.
 	   IF W02-LINAGE < W02-PRN-LENGTH
 	       MOVE 1		 TO WS-ADVANCE
 	       PERFORM CALL-PRINTUTL
@@ -504,6 +559,11 @@
 050850     IF W95-ADD1 = SPACES
 050860         MOVE W95-ADD2     TO W95-ADD1
 050870         MOVE SPACES       TO W95-ADD2.
+	     OPEN INPUT JOBTYPB.
+	   IF WS-STATUS = "00"
+	       MOVE "Y"		 TO WS-JTB-FLAG
+	   ELSE
+	       MOVE "N"		 TO WS-JTB-FLAG.
 039770	     GO TO ZA999.
 039780 ZA49.
 039790       DISPLAY "Too many files OPEN" AT 0812
