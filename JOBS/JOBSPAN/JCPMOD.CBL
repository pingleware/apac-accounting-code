@@ -13,7 +13,7 @@
       *                                                                *
       *     I T E M   /   M O D E L   M A I N T E N A N C E	       *
       *                                                                *
-      *     VERSION 8.00 - August 2000				       *
+      *     VERSION 8.01 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -46,6 +46,8 @@
 
 000210 COPY PARAM.SL.
 
+       COPY JOBHDRN.SL.
+
       /
 000330 DATA DIVISION.
 000340 FILE SECTION.
@@ -56,6 +58,8 @@
 
        COPY ITEMS.FDE.
 
+       COPY JOBHDRN.FDE.
+
 000440 COPY PARAM.FDE.
 
       /
@@ -109,6 +113,10 @@
 001200 77  WS-TYPE         PIC  X(01).
 001210 77  WS-AGE          PIC  X(01).
 001220 77  WS-PRC          PIC  X(01).
+       77  WS-REPHD        PIC  X(22).
+       77  WS-MCOST        PIC  S9(07)V99 COMP-3.
+       77  WS-MJOBS        PIC  9(05)    COMP-5.
+       77  WS-GCOST        PIC  S9(08)V99 COMP-3.
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
       /
@@ -213,12 +221,57 @@
 
        COPY PARAM.ID.
 
+       COPY JOBHDR.ID.
+
+       01  W02-PRINTER-DETAILS.
+	   03  W02-PRINTER     PIC  X(12).
+	   03  W02-PGE-LENGTH  PIC  9(02).
+	   03  W02-PRN-LENGTH  PIC  9(02).
+	   03  W02-LINAGE      PIC  9(02).
+	   03  W02-PRN-STATUS  PIC  X(01) VALUE "C".
+      *
+      *    ****    D  =  Detail line
+      * 	   H  =  Header line
+      *
+	   03  W02-PRN-TYPE    PIC  X(01).
+	   03  W02-PRN-LINE    PIC  X(136).
+
+	   03  REP-L3 REDEFINES W02-PRN-LINE.
+	       05  REP-DATE	   PIC	X(06).
+	       05  REP-DTE	   PIC	Z9/99/9999.
+	       05  FILLER	   PIC	X(03).
+	       05  REP-COMPANY	   PIC	X(40).
+	       05  FILLER	   PIC	X(02).
+	       05  REP-HEAD	   PIC	X(22).
+	       05  FILLER	   PIC	X(03).
+	       05  REP-PAGE	   PIC	X(06).
+	       05  REP-P-NO	   PIC	Z(03)9.
+	   03  REP-L4 REDEFINES W02-PRN-LINE.
+	       05  REP-H1	   PIC X(26).
+	       05  REP-H2	   PIC X(42).
+	       05  REP-H3	   PIC X(06).
+	       05  REP-H4	   PIC X(16).
+	   03  REP-L5 REDEFINES W02-PRN-LINE.
+	       05  REP-MODEL	   PIC	X(24).
+	       05  FILLER	   PIC	X(02).
+	       05  REP-IDESC	   PIC	X(40).
+	       05  FILLER	   PIC	X(02).
+	       05  REP-JOBS	   PIC	ZZZZ9.
+	       05  FILLER	   PIC	X(03).
+	       05  REP-MCOST	   PIC	Z(07)9.99.
+	   03  REP-L6 REDEFINES W02-PRN-LINE.
+	       05  REP-NAME	   PIC	X(40).
+	       05  FILLER	   PIC	X(33).
+	       05  REP-GCOST	   PIC	Z(07)9.99.
+
        01  W10-MODEL-CODE.
 	   03  W10-MODEL      PIC  X(24).
 	   03  W10-IDESC      PIC  X(40).
 
        COPY W12.WS.
 
+       COPY W15.WS.
+
        COPY W20.WS.
 
 003650 01  W25-CALCS.
@@ -344,6 +397,10 @@
 
 011410 COPY CLEAR.CRT.
 
+       COPY ABORT.PRN.
+
+       COPY PRINTUTL.AP9.
+
       /
       *    ****    READ FILES ROUTINES
       *
@@ -355,6 +412,8 @@
 
 011750 COPY PARAM.RD.
 
+       COPY JOBHDR.RD.
+
       /
 011850 AD000-WRITE             SECTION.
 
@@ -362,6 +421,8 @@
 
        COPY ITEMS.WR.
 
+       COPY JOBHDR.WR.
+
        COPY ITEMS.LUP.
 
        COPY APAC.HLP.
@@ -376,7 +437,21 @@
       *
 016340       MOVE 5              TO WS-PARKEY.
 016350       PERFORM READ-PARAM THRU READ-PARAM-EXIT.
-016360       MOVE PAR-PW         TO W85-PASS. 
+016360       MOVE PAR-PW         TO W85-PASS.
+      *
+      *    ****    'M'AINTAIN   O R   'R'OLLUP   R E P O R T
+      *
+	     DISPLAY CLR-SCREEN.
+	     MOVE "'M'aintain or 'R'ollup cost-center report  [ ]"
+				 TO WS-ERR-MES.
+	     MOVE 16		 TO SLIN.
+	     MOVE "M"		 TO WS-OPTION.
+	     PERFORM OPT-SETUP THRU OPT-EXIT.
+	   IF NOT (WS-OPTION = "M" OR "R")
+	       GO TO BC00.
+	   IF WS-OPTION = "R"
+	       PERFORM BR000 THRU BR999
+	       GO TO BC999.
       *
       *    ****    I T E M / M O D E L	 S C R E E N
       *
@@ -487,6 +562,126 @@
        BC999.
 	     EXIT.
       /
+      *    ****    C O S T - C E N T E R   R O L L U P   R E P O R T
+      *
+       BR000	     SECTION 55.
+       BR00.
+	     PERFORM OPEN-PRINTER.
+	     MOVE "P"		 TO WS-COMMAND.
+	     MOVE ZERO		 TO WS-GCOST.
+	     MOVE ZERO		 TO WS-PAGE.
+	     MOVE "COST-CENTER ROLLUP"
+				 TO WS-REPHD.
+	     PERFORM AE000.
+	     MOVE LOW-VALUES	 TO ITM-MODEL-NO.
+	     START ITEMS KEY NOT LESS THAN ITM-MODEL-NO
+	       INVALID KEY
+		   MOVE "23"	 TO WS-STATUS.
+	   IF WS-STATUS = "23"
+	       MOVE "No item/model records on file"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO BR999.
+
+       BR10.
+	     READ ITEMS NEXT RECORD
+	       AT END
+		   MOVE "10"	 TO WS-STATUS.
+	   IF WS-STATUS = "10"
+	       GO TO BR40.
+	     MOVE ZERO		 TO WS-MCOST.
+	     MOVE ZERO		 TO WS-MJOBS.
+      *
+      *    ****    S C A N   J O B   H E A D E R S   F O R   T H I S
+      * 	   I T E M / M O D E L   -   M A T C H E D   B Y
+      * 	   D E S C R I P T I O N
+      *
+	     MOVE ZERO		 TO W15-S-YMD.
+	     MOVE 99999999	 TO W15-E-YMD.
+	     MOVE W15-S-YMD	 TO JHD-DTE.
+	     MOVE SPACES	 TO JHD-REF.
+	     PERFORM START-AT-JHD-DATE THRU READ-JOBHDR-EXIT.
+	   IF WS-F-ERROR = 14
+	       GO TO BR30.
+
+       BR20.
+	     PERFORM READ-JOBHDR-NEXT THRU READ-JOBHDR-EXIT.
+	   IF WS-F-ERROR = 14
+	       GO TO BR30.
+	   IF JHD-DTE > W15-E-YMD
+	       GO TO BR30.
+	   IF JHD-ITEM NOT = ITM-DESC
+	       GO TO BR20.
+	     ADD JHD-SUBTOT	 TO WS-MCOST.
+	     ADD 1		 TO WS-MJOBS.
+	     GO TO BR20.
+
+       BR30.
+	   IF WS-MJOBS = ZERO
+	       GO TO BR10.
+	     MOVE SPACES	 TO W02-PRN-LINE.
+	     MOVE ITM-MODEL-NO	 TO REP-MODEL.
+	     MOVE ITM-DESC	 TO REP-IDESC.
+	     MOVE WS-MJOBS	 TO REP-JOBS.
+	     MOVE WS-MCOST	 TO REP-MCOST.
+	     ADD WS-MCOST	 TO WS-GCOST.
+	     MOVE "D"		 TO W02-PRN-TYPE.
+	   IF W02-LINAGE < (W02-PRN-LENGTH - 2)
+	       MOVE 1		 TO WS-ADVANCE
+	       PERFORM CALL-PRINTUTL
+	   ELSE
+	       MOVE 99		 TO WS-ADVANCE
+	       PERFORM CALL-PRINTUTL
+	       PERFORM AE000.
+	     GO TO BR10.
+
+       BR40.
+	     MOVE SPACES	 TO W02-PRN-LINE.
+	     MOVE "G R A N D   T O T A L"
+				 TO REP-NAME.
+	     MOVE WS-GCOST	 TO REP-GCOST.
+	     MOVE "D"		 TO W02-PRN-TYPE.
+	     MOVE 2		 TO WS-ADVANCE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE SPACES	 TO W02-PRN-LINE.
+
+       BR999.
+	     MOVE "C"		 TO WS-COMMAND.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE "P"		 TO WS-COMMAND.
+	     EXIT.
+      *
+      *    ****    R O L L U P   R E P O R T   H E A D I N G S
+      *
+       AE000	     SECTION.
+       AE00.
+	     MOVE 0		 TO WS-ADVANCE.
+	     MOVE 2		 TO W02-PRN-TYPE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE SPACES	 TO W02-PRN-LINE.
+	     MOVE "H"		 TO W02-PRN-TYPE.
+	     ADD 1		 TO WS-PAGE.
+	     MOVE "PAGE:"	 TO REP-PAGE.
+	     MOVE "DATE:"	 TO REP-DATE.
+	     MOVE WS-PAGE	 TO REP-P-NO.
+	     MOVE W12-TODAY	 TO REP-DTE.
+	     MOVE W95-COMP	 TO REP-COMPANY.
+	     MOVE WS-REPHD	 TO REP-HEAD.
+	     MOVE 2		 TO WS-ADVANCE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE "Model/Cost Centre"
+				 TO REP-H1.
+	     MOVE "Description"	 TO REP-H2.
+	     MOVE "Jobs"	 TO REP-H3.
+	     MOVE "Total Cost"	 TO REP-H4.
+	     MOVE 1		 TO WS-ADVANCE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE SPACES	 TO W02-PRN-LINE.
+	     MOVE "D"		 TO W02-PRN-TYPE.
+
+       AE999.
+	     EXIT.
+      /
 038140 ZA000-INIT	       SECTION 90.
 038150 ZA000-OPEN.
 038160	     PERFORM ZA60.
