@@ -13,7 +13,7 @@
       *                                                                *
       *     D E B T O R	  C O N T R A C T   R E P O R T S	       *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -151,6 +151,35 @@
 003420 77  WS-AC           PIC X(07) VALUE "Account".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+      *
+      *    ****    C O N T R A C T   R E N E W A L   A L E R T
+      *
+       77  WS-RNW-DAYS         PIC 9(03)     COMP-5.
+       77  WS-DN-DATE-IN       PIC 9(08)     COMP-5.
+       77  WS-DN-TODAY         PIC 9(08)     COMP-5.
+       77  WS-DN-REM1          PIC 9(06)     COMP-5.
+       77  WS-DN-YY            PIC 9(04)     COMP-5.
+       77  WS-DN-MM            PIC 9(02)     COMP-5.
+       77  WS-DN-DD            PIC 9(02)     COMP-5.
+       77  WS-DN-LEAP          PIC 9(01)     COMP-5.
+       77  WS-DN-RESULT        PIC 9(08)     COMP-5.
+       77  WS-DN-LEFT          PIC S9(08)    COMP-5.
+
+       01  WS-DN-CUM-TABLE.
+           03  FILLER          PIC 9(03)     VALUE ZERO.
+           03  FILLER          PIC 9(03)     VALUE 031.
+           03  FILLER          PIC 9(03)     VALUE 059.
+           03  FILLER          PIC 9(03)     VALUE 090.
+           03  FILLER          PIC 9(03)     VALUE 120.
+           03  FILLER          PIC 9(03)     VALUE 151.
+           03  FILLER          PIC 9(03)     VALUE 181.
+           03  FILLER          PIC 9(03)     VALUE 212.
+           03  FILLER          PIC 9(03)     VALUE 243.
+           03  FILLER          PIC 9(03)     VALUE 273.
+           03  FILLER          PIC 9(03)     VALUE 304.
+           03  FILLER          PIC 9(03)     VALUE 334.
+       01  WS-DN-CUM-R REDEFINES WS-DN-CUM-TABLE.
+           03  WS-DN-CUM       PIC 9(03)     OCCURS 12.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -341,6 +370,32 @@
 	       05  FILLER	   PIC X(54).
 	       05  REP-BTOT	   PIC Z(06)9.99-.
 	       05  FILLER	   PIC X(15).
+      *
+      *    ****    C O N T R A C T   R E N E W A L   A L E R T
+      *             R E P O R T   L A Y O U T S
+      *
+	   03  REP-LINE18 REDEFINES W02-PRN-LINE.
+	       05  REP-NHEAD1	   PIC X(07).
+	       05  REP-NHEAD2	   PIC X(39).
+	       05  REP-NHEAD3	   PIC X(09).
+	       05  REP-NHEAD4	   PIC X(30).
+	       05  REP-NHEAD5	   PIC X(11).
+	       05  REP-NHEAD6	   PIC X(12).
+
+	   03  REP-LINE19 REDEFINES W02-PRN-LINE.
+	       05  REP-NAC	   PIC	X(06).
+	       05  FILLER	   PIC	X(01).
+	       05  REP-NNAME	   PIC	X(38).
+	       05  FILLER	   PIC	X(01).
+	       05  REP-NCONT	   PIC	X(08).
+	       05  FILLER	   PIC	X(01).
+	       05  REP-NDESC	   PIC	X(29).
+	       05  FILLER	   PIC	X(01).
+	       05  REP-NADATE	   PIC	99/99/9999 BLANK ZERO.
+	       05  FILLER	   PIC	X(01).
+	       05  REP-NDAYS	   PIC	ZZZZ9 BLANK ZERO.
+	       05  FILLER	   PIC	X(01).
+	       05  REP-NUNIT	   PIC	X(06).
 
 003650 01  W05-LIST.
 003660     03  W05-OPT         PIC 9(03).
@@ -414,6 +469,10 @@
 	   03	       COLUMN 29 FOREGROUND-COLOR 6 HIGHLIGHT
 				 VALUE "A".
 	   03	       COLUMN 30 VALUE "ll contracts".
+	   03	       COLUMN 42 VALUE " or ".
+	   03	       COLUMN 46 FOREGROUND-COLOR 6 HIGHLIGHT
+				 VALUE "N".
+	   03	       COLUMN 47 VALUE "ext renewals due".
 
        COPY ERROR.CRT.
 
@@ -428,7 +487,7 @@
 003260	       PERFORM ERROR-MESSAGE
 	       GO TO AA49.
 006920	     PERFORM ZA00-INIT.
-	     PERFORM DA000.
+	     PERFORM DA000 THRU DA999.
 	     CLOSE DBFOTO.
 
        AA49.
@@ -500,7 +559,7 @@
 				RETURNING WS-STATUS.
 	   IF WS-OPTION = SPACES
 	       GO TO DA999.
-018520	   IF NOT (WS-OPTION = "A" OR "R" OR "S")
+018520	   IF NOT (WS-OPTION = "A" OR "R" OR "S" OR "N")
 	       GO TO DA05.
 	     MOVE WS-OPTION	 TO WS-SEQ.
 	   IF WS-SEQ = "A"
@@ -514,8 +573,15 @@
 	       MOVE "RENTAL AGREEMENTS"
 				 TO W100-DESC
 	   ELSE
+	   IF WS-SEQ = "S"
 015140	       DISPLAY "Busy printing Service contracts" AT 0810
 	       MOVE "SERVICE AGREEMENTS"
+				 TO W100-DESC
+	   ELSE
+	       PERFORM DA06 THRU DA06-EXIT
+	       DISPLAY "Busy printing contracts due for renewal"
+			AT 0810
+	       MOVE "CONTRACT RENEWAL ALERTS"
 				 TO W100-DESC.
 	     DISPLAY "Reading :" AT 1010.
 	     PERFORM SAVE-SCREEN-3.
@@ -532,6 +598,26 @@
 	     MOVE 3		 TO W02-PRN-TYPE.
 	     PERFORM CALL-PRINTUTL.
 	     PERFORM RESTORE-SCREEN-3.
+	     GO TO DA10.
+      *
+      *    ****    C O N T R A C T   R E N E W A L   A L E R T
+      *             D A Y   W I N D O W   P R O M P T
+      *
+       DA06.
+	     DISPLAY "Flag contracts renewing within how many days"
+		      AT 0810.
+	     MOVE 30		 TO WS-RNW-DAYS.
+       DA07.
+	     ACCEPT WS-RNW-DAYS AT 0858
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 UPDATE AUTO.
+	   IF WS-RNW-DAYS = ZERO
+	       GO TO DA07.
+	     MOVE TODAY-DDMMYY	 TO WS-DN-DATE-IN.
+	     PERFORM DZ000-DAYNUM-DMY.
+	     MOVE WS-DN-RESULT	 TO WS-DN-TODAY.
+       DA06-EXIT.
+	     EXIT.
 
        DA10.
 	     MOVE "H"		 TO W02-PRN-TYPE.
@@ -570,17 +656,26 @@
 	       MOVE "X"		 TO W02-PRN-TYPE
 	     PERFORM CALL-PRINTUTL.
 015460	     MOVE SPACES	 TO R-DET.
-015470	     MOVE "AC-NO"	 TO REP-HEAD7.
-	     MOVE "ACCOUNT NAME" TO REP-HEAD8.
-	     MOVE "CONT-NO"	 TO REP-HEAD9.
-	     MOVE "CONTRACT DESCRIPTION"
-				 TO REP-HEAD10.
-	     MOVE "   PAYMENT"	 TO REP-HEAD11.
-	     MOVE "TYPE"	 TO REP-HEAD12.
-	     MOVE "FREQ"	 TO REP-HEAD13.
-	     MOVE "ESCAL"	 TO REP-HEAD14.
-	     MOVE "ANV-DATE"	 TO REP-HEAD15.
-	     MOVE " UNIT RATE"	 TO REP-HEAD16.
+	   IF WS-SEQ = "N"
+	       MOVE "AC-NO"	 TO REP-NHEAD1
+	       MOVE "ACCOUNT NAME" TO REP-NHEAD2
+	       MOVE "CONT-NO"	 TO REP-NHEAD3
+	       MOVE "CONTRACT DESCRIPTION"
+				 TO REP-NHEAD4
+	       MOVE "ANV-DATE"	 TO REP-NHEAD5
+	       MOVE "  DAYS LEFT" TO REP-NHEAD6
+	   ELSE
+015470	       MOVE "AC-NO"	 TO REP-HEAD7
+	       MOVE "ACCOUNT NAME" TO REP-HEAD8
+	       MOVE "CONT-NO"	 TO REP-HEAD9
+	       MOVE "CONTRACT DESCRIPTION"
+				 TO REP-HEAD10
+	       MOVE "   PAYMENT"	 TO REP-HEAD11
+	       MOVE "TYPE"	 TO REP-HEAD12
+	       MOVE "FREQ"	 TO REP-HEAD13
+	       MOVE "ESCAL"	 TO REP-HEAD14
+	       MOVE "ANV-DATE"	 TO REP-HEAD15
+	       MOVE " UNIT RATE"	 TO REP-HEAD16.
 	     MOVE 2		 TO WS-ADVANCE.
 	     PERFORM CALL-PRINTUTL.
 015490	     MOVE SPACES TO R-DET.
@@ -618,11 +713,13 @@
 	   IF DBF-AC NOT = DEB-ACNO
 	       MOVE DBF-AC	 TO DEB-ACNO
 	       PERFORM READ-DEBTOR THRU READ-DEBTOR-EXIT
-	       MOVE DEB-ACNO	 TO REP-AC
 015630	       INSPECT DEB-NAME REPLACING FIRST "*" BY ","
 015640         INSPECT DEB-NAME REPLACING FIRST "*" BY " "
-015650	       INSPECT DEB-NAME REPLACING FIRST "!" BY " "
-	       MOVE DEB-NAME	 TO REP-NAME.
+015650	       INSPECT DEB-NAME REPLACING FIRST "!" BY " ".
+	   IF WS-SEQ = "N"
+	       GO TO DA21.
+	     MOVE DEB-ACNO	 TO REP-AC.
+	     MOVE DEB-NAME	 TO REP-NAME.
 	     MOVE DBF-CONT	 TO REP-CONT.
 	     MOVE DBF-DESC	 TO REP-DESC.
 	     MOVE DBF-RENTAL	 TO REP-INST.
@@ -662,6 +759,39 @@
 016060	       PERFORM DA10.
 015860	     MOVE SPACES	 TO R-DET.
 	     GO TO DA20.
+      *
+      *    ****    C O N T R A C T   R E N E W A L   A L E R T
+      *             D E T A I L   L I N E
+      *
+      *    Converts this contract's anniversary date to an absolute
+      *    day number and compares it with today's, printing only
+      *    those contracts whose renewal falls within the operator
+      *    requested window (WS-RNW-DAYS).
+      *
+       DA21.
+	   IF DBF-ADATE = ZERO
+	       GO TO DA20.
+	     MOVE DBF-ADATE	 TO WS-DN-DATE-IN.
+	     PERFORM DZ000-DAYNUM-DMY.
+	     COMPUTE WS-DN-LEFT = WS-DN-RESULT - WS-DN-TODAY.
+	   IF (WS-DN-LEFT < ZERO) OR (WS-DN-LEFT > WS-RNW-DAYS)
+	       GO TO DA20.
+	     MOVE DEB-ACNO	 TO REP-NAC.
+	     MOVE DEB-NAME	 TO REP-NNAME.
+	     MOVE DBF-CONT	 TO REP-NCONT.
+	     MOVE DBF-DESC	 TO REP-NDESC.
+	     MOVE DBF-ADATE	 TO REP-NADATE.
+	     MOVE WS-DN-LEFT	 TO REP-NDAYS.
+	     MOVE "  days"	 TO REP-NUNIT.
+	   IF W02-LINAGE < (W02-PRN-LENGTH - 2)
+	       MOVE 1		 TO WS-ADVANCE
+	       PERFORM CALL-PRINTUTL
+	   ELSE
+	       MOVE 99		 TO WS-ADVANCE
+	       PERFORM CALL-PRINTUTL
+	       PERFORM DA10.
+	     MOVE SPACES	 TO R-DET.
+	     GO TO DA20.
 
        DA25.
 	     MOVE 1		 TO WS-ADVANCE.
@@ -680,6 +810,44 @@
        DA999.
 	     EXIT.
 
+      *
+      *    ****    C O N T R A C T   R E N E W A L   A L E R T
+      *             D A Y - N U M B E R   C O N V E R T E R
+      *
+      *    Converts a DDMMYYYY date (TODAY-DDMMYY or DBF-ADATE, both
+      *    held in this format) in WS-DN-DATE-IN into an absolute day
+      *    number in WS-DN-RESULT.  Only differences between two
+      *    results from this paragraph are meaningful.
+      *
+       DZ000-DAYNUM-DMY.
+	     DIVIDE WS-DN-DATE-IN BY 1000000
+		    GIVING WS-DN-DD REMAINDER WS-DN-REM1.
+	     DIVIDE WS-DN-REM1 BY 10000
+		    GIVING WS-DN-MM REMAINDER WS-DN-YY.
+	     PERFORM DZ090-CALC-RESULT.
+       DZ000-EXIT.
+	     EXIT.
+      *
+      *    Shared day-number arithmetic - WS-DN-YY/MM/DD must already
+      *    be set.
+      *
+       DZ090-CALC-RESULT.
+	     MOVE ZERO		 TO WS-DN-LEAP.
+	   IF (WS-DN-YY / 4 * 4) = WS-DN-YY
+	       MOVE 1		 TO WS-DN-LEAP
+	     IF (WS-DN-YY / 100 * 100) = WS-DN-YY
+		 MOVE ZERO	 TO WS-DN-LEAP
+	       IF (WS-DN-YY / 400 * 400) = WS-DN-YY
+		   MOVE 1	 TO WS-DN-LEAP.
+	     COMPUTE WS-DN-RESULT =
+		     (WS-DN-YY * 365) + (WS-DN-YY / 4)
+		   - (WS-DN-YY / 100) + (WS-DN-YY / 400)
+		   + WS-DN-CUM (WS-DN-MM) + WS-DN-DD.
+	   IF (WS-DN-LEAP = 1) AND (WS-DN-MM > 2)
+	       ADD 1		 TO WS-DN-RESULT.
+       DZ090-EXIT.
+	     EXIT.
+
       /
 025020 ZA00-INIT	      SECTION 9.
 025030 ZA00-OPEN.
