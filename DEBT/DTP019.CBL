@@ -13,7 +13,7 @@
       *                                                                *
       *     D E B T O R   R E C E I P T I N G	R E P O R T S	       *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -71,6 +71,20 @@
 
 000140 COPY RECEIPTS.SL.
 
+      *
+      *             F O R   B A T C H   R E C E I P T
+      *             M A T C H I N G
+      *
+       COPY DBTRAN.SL.
+
+      *
+      *    ****    U N M A T C H E D   R E C E I P T   L O G
+      *
+	   SELECT RCTEXC  ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
 000220 DATA DIVISION.
 000230 FILE SECTION.
 
@@ -82,6 +96,23 @@
 
 000270 COPY RECEIPTS.FDE.
 
+       COPY DBTRAN.FDE.
+
+      *
+      *    ****    U N M A T C H E D   R E C E I P T   L O G
+      *
+      *    RXC-DATA carries the whole of an unmatched RCT-REC as a
+      *    raw byte image so the listing can be reviewed and the
+      *    receipt re-keyed manually, without holding up the batch.
+      *
+       FD  RCTEXC     LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "RCTEXC.LOG".
+       01  RXC-REC.
+           03  RXC-DATE    PIC  9(08) COMP-5.
+           03  RXC-TIME    PIC  9(08) COMP-5.
+           03  RXC-REASON  PIC  X(30).
+           03  RXC-DATA    PIC  X(80).
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -140,6 +171,13 @@
 003390 77  WS-A 	   PIC X(19) VALUE "Any key to continue".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+      *
+      *    ****    B A T C H   R E C E I P T   M A T C H I N G
+      *
+       77  WS-BM-TIME      PIC 9(08)     COMP-5.
+       77  WS-BM-FOUND     PIC X(01).
+       77  WS-BM-MATCHED   PIC 9(05)     COMP-5.
+       77  WS-BM-UNMATCH   PIC 9(05)     COMP-5.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -207,6 +245,8 @@
 
        COPY RECEIPTS.ID.
 
+       COPY DBTRAN.ID.
+
 	   03  RECEIPT-ID-ST   PIC  X(64).
 
        01  W02-PRINTER-DETAILS.
@@ -455,6 +495,16 @@
 
        COPY RECEIPTS.RD.
 
+       COPY DBTRAN.RD1.
+
+      /
+      *    ****    R E W R I T E   A N D   W R I T E
+      *             F I L E S   R O U T I N E S
+      *
+       AD000                 SECTION.
+
+       COPY DBTRAN.WR.
+
       /
       *    ****    D E B T O R	 R E C E I P T I N G   R E P O R T S
       *
@@ -481,7 +531,7 @@
 	     DISPLAY "Print reports for Work Station " AT 0912
 		      WS-USER WITH FOREGROUND-COLOR 6 HIGHLIGHT.
 	   IF NOT (LS-USER = LS-SYS-ID)
-	       GO TO DA15.
+	       GO TO DA06.
 
        DA10.
 	     ACCEPT WS-USER AT 0943
@@ -505,6 +555,19 @@
 		     WITH FOREGROUND-COLOR 7 HIGHLIGHT.
 	     MOVE 1		 TO WS-LENGTH.
 
+      *
+      *    ****    B A T C H   R E C E I P T   M A T C H I N G
+      *
+       DA06.
+	     MOVE "Batch match receipts to invoices (Y/N) [ ]"
+				 TO WS-ERR-MES.
+	     MOVE "N"		 TO WS-OPTION.
+	     PERFORM OPT-MESSAGE.
+	   IF NOT (WS-OPTION = "N" OR "Y")
+	       GO TO DA06.
+	   IF WS-OPTION = "Y"
+	       PERFORM DB000-MATCH THRU DB999-EXIT.
+
        DA15.
 	     MOVE RECEIPT-ID-ST	 TO W02-RECEIPTS.
 	     INSPECT W02-RECEIPTS REPLACING FIRST "XXX"
@@ -676,6 +739,100 @@
 019000 DA999-EXIT.
 019010       EXIT.
       /
+      *    ****    B A T C H   R E C E I P T   M A T C H I N G
+      *
+      *    Scans the Receipts Report file and, for each receipt,
+      *    looks for the open invoice on that debtor's account
+      *    with the same reference number.  A found invoice has
+      *    the receipt applied to TRA-PAID; a receipt with no
+      *    matching open invoice is flagged, not blocked, to the
+      *    RCTEXC.LOG exception file for manual re-keying.
+      *
+       DB000-MATCH           SECTION 5.
+
+       DB00.
+	     MOVE RECEIPT-ID-ST	 TO W02-RECEIPTS.
+	     INSPECT W02-RECEIPTS REPLACING FIRST "XXX"
+				  BY WS-USER.
+	     OPEN INPUT RECEIPTS.
+	   IF NOT (WS-STATUS = "00")
+	       MOVE "No details for Work Station "
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO DB999-EXIT.
+	     OPEN I-O DBTRAN.
+	   IF NOT (WS-STATUS = "00")
+	       MOVE 31		 TO WS-F-ERROR
+	       PERFORM OPEN-ERROR
+	       CLOSE RECEIPTS
+	       GO TO DB999-EXIT.
+	     OPEN EXTEND RCTEXC.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT RCTEXC.
+	     ACCEPT WS-BM-TIME FROM TIME.
+	     MOVE ZERO		 TO WS-BM-MATCHED WS-BM-UNMATCH.
+	     MOVE "  !"		 TO RCT-REF.
+	     PERFORM START-AT-RECT-REF THRU READ-RECEIPTS-EXIT.
+	   IF NOT (WS-STATUS = "00")
+	       GO TO DB90.
+
+       DB10.
+	     PERFORM READ-RECEIPTS-NEXT THRU READ-RECEIPTS-EXIT.
+	   IF WS-F-ERROR = 90
+	       GO TO DB90.
+	     MOVE "N"		 TO WS-BM-FOUND.
+	     MOVE RCT-AC	 TO TRA-AC.
+	     MOVE ZERO		 TO TRA-DATE TRA-CODE.
+	     MOVE SPACES	 TO TRA-REF.
+	     PERFORM START-AT-DTRN-KEY THRU READ-DBTRAN-EXIT.
+
+       DB15.
+	     PERFORM READ-DBTRAN-NEXT THRU READ-DBTRAN-EXIT.
+	   IF (WS-F-ERROR = 5) OR (RCT-AC NOT = TRA-AC)
+	       GO TO DB20.
+	   IF NOT (TRA-REF = RCT-REF)
+	       GO TO DB15.
+	   IF (TRA-VALUE < ZERO) OR ((TRA-VALUE - TRA-PAID) = ZERO)
+	       GO TO DB15.
+	     MOVE "Y"		 TO WS-BM-FOUND.
+	   IF (TRA-VALUE - TRA-PAID) > RCT-VAL
+	       ADD RCT-VAL	 TO TRA-PAID
+	   ELSE
+	       MOVE TRA-VALUE	 TO TRA-PAID.
+	     PERFORM REWRITE-DBTRAN THRU WRITE-DBTRAN-EXIT.
+
+       DB20.
+	   IF WS-BM-FOUND = "Y"
+	       ADD 1		 TO WS-BM-MATCHED
+	   ELSE
+	       ADD 1		 TO WS-BM-UNMATCH
+	       MOVE TODAY-DDMMYY TO RXC-DATE
+	       MOVE WS-BM-TIME	 TO RXC-TIME
+	       MOVE "No open invoice for this reference"
+				 TO RXC-REASON
+	       MOVE SPACES	 TO RXC-DATA
+	       MOVE RCT-REC	 TO RXC-DATA
+	       WRITE RXC-REC.
+	     GO TO DB10.
+
+       DB90.
+	     CLOSE RECEIPTS DBTRAN RCTEXC.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "Batch receipt matching complete" AT 0804
+		      WITH FOREGROUND-COLOR 3 HIGHLIGHT.
+	     DISPLAY "Receipts matched   :" AT 1004.
+	     DISPLAY WS-BM-MATCHED AT 1026
+		      WITH FOREGROUND-COLOR 6 HIGHLIGHT.
+	     DISPLAY "Receipts unmatched :" AT 1104.
+	     DISPLAY WS-BM-UNMATCH AT 1126
+		      WITH FOREGROUND-COLOR 6 HIGHLIGHT.
+	     DISPLAY "Press ANY key to continue" AT 1304
+		      WITH FOREGROUND-COLOR 6 HIGHLIGHT.
+	     CALL X"AF" USING GET-SINGLE-CHAR, KEY-STATUS.
+
+       DB999-EXIT.
+	     EXIT.
+      /
 025020 ZA00-INIT	      SECTION 9.
 025030 ZA00-OPEN.
              PERFORM ZA55 THRU ZA60.
@@ -758,6 +915,9 @@
 	     INSPECT AFID-PATH REPLACING FIRST "XXX"
 			       BY LS-USER.
 	     MOVE AFID-PATH	 TO W02-RECEIPTS.
+	     MOVE "DBTRAN"	 TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH	 TO W02-DBTRAN.
 
 025620 ZA25.
 	     MOVE 4		 TO WS-PARKEY.
