@@ -13,7 +13,7 @@
       *                                                                *
       *          D E B T O R   B A L A N C E   T A K E - O N           *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -75,6 +75,14 @@
 
        COPY DEBMEM.SL.
 
+      *
+      *    ****    O P E N I N G   B A L A N C E   P R O O F
+      *
+	   SELECT OPENBAL ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
 000160 DATA DIVISION.
 000170 FILE SECTION.
 
@@ -90,6 +98,31 @@
 
        COPY DEBMEM.FD.
 
+      *
+      *    ****    O P E N I N G   B A L A N C E   P R O O F
+      *             R E P O R T
+      *
+      *    PRF-REC carries the opening balance breakdown taken on for
+      *    an account, so the whole take-on run can be proved out
+      *    against the accounts it touched after the fact.
+      *
+       FD  OPENBAL    LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "OPENBAL.LOG".
+       01  PRF-REC.
+           03  PRF-DATE        PIC  9(08) COMP-5.
+           03  PRF-TIME        PIC  9(08) COMP-5.
+           03  PRF-ACNO        PIC  X(06).
+           03  PRF-NAME        PIC  X(30).
+           03  PRF-MODE        PIC  X(01).
+           03  PRF-BAL         PIC  S9(09)V99.
+           03  PRF-CUR         PIC  S9(09)V99.
+           03  PRF-30          PIC  S9(09)V99.
+           03  PRF-60          PIC  S9(09)V99.
+           03  PRF-90          PIC  S9(09)V99.
+           03  PRF-120         PIC  S9(09)V99.
+           03  PRF-INT         PIC  S9(09)V99.
+           03  PRF-TOTAL       PIC  S9(09)V99.
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -119,6 +152,7 @@
 000390 77  WS-ERR2         PIC X(09)      VALUE "No record".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-PRF-TIME       PIC 9(08)     COMP-5.
 
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -593,6 +627,16 @@
 002820       EXIT.
 
 002830 CG000-GET-BAL          SECTION 2.
+      *
+      *    ****    O P E N I N G   B A L A N C E   P R O O F
+      *
+	     OPEN EXTEND OPENBAL.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT OPENBAL.
+	     ACCEPT WS-PRF-TIME FROM TIME.
+	     MOVE ZERO		 TO W70-OPOUT W70-OPDUE W70-OPCUR
+				    W70-OP30 W70-OP60 W70-OP90
+				    W70-OP120 W70-OPINT.
 002840 CG00.
 002850       DISPLAY CLR-SCREEN.
 002860       DISPLAY S026-TRANS.
@@ -614,7 +658,7 @@
 	       EVALUATE KEY-CODE-1
 		 WHEN ESC-KEY
 		     MOVE SPACES TO W80-ACNO
-		     GO TO CG999
+		     GO TO CG65
 		 WHEN F1-KEY
 		     PERFORM HELP-ROUTINE
 		 WHEN F2-KEY
@@ -693,7 +737,19 @@
 003330	     MOVE ZERO TO WS-ERROR.
 003340       COMPUTE W25-TOTAL = W90-CUR + W90-30  + W90-60 +
 003350                            W90-90  + W90-120 + W90-INT.
+      *
+      *    ****    O P E N I N G   B A L A N C E   P R O O F
+      *
 003360     IF W25-TOTAL NOT = W90-BAL
+	       MOVE W25-TOTAL	 TO W100-BAL
+	       MOVE W90-BAL	 TO W100-LBAL
+	       STRING "Buckets total " DELIMITED SIZE
+		       W100-BAL      DELIMITED SIZE
+		       " does not agree with balance "
+					 DELIMITED SIZE
+		       W100-LBAL     DELIMITED SIZE
+		       INTO WS-ERR-MES
+	       PERFORM ERROR-LENGTH THRU ERROR-EXIT
 003370         GO TO CG25.
 
 003960       MOVE 1              TO WS-NETKEY.
@@ -734,8 +790,58 @@
 003580         ADD W90-INT       TO DEB-INT.
 003590       PERFORM REWRITE-DEBTOR-UNLOCK THRU WRITE-DEBTOR-EXIT.
 003710       PERFORM REWRITE-CONTROL-UNLOCK THRU WRITE-CONTROL-EXIT.
+      *
+      *    ****    O P E N I N G   B A L A N C E   P R O O F
+      *
+	     MOVE TODAY-DDMMYY	 TO PRF-DATE.
+	     MOVE WS-PRF-TIME	 TO PRF-TIME.
+	     MOVE DEB-ACNO	 TO PRF-ACNO.
+	     MOVE DEB-NAME	 TO PRF-NAME.
+	     MOVE WS-TAKEON	 TO PRF-MODE.
+	     MOVE W90-BAL	 TO PRF-BAL.
+	     MOVE W90-CUR	 TO PRF-CUR.
+	     MOVE W90-30	 TO PRF-30.
+	     MOVE W90-60	 TO PRF-60.
+	     MOVE W90-90	 TO PRF-90.
+	     MOVE W90-120	 TO PRF-120.
+	     MOVE W90-INT	 TO PRF-INT.
+	     MOVE W25-TOTAL	 TO PRF-TOTAL.
+	     WRITE PRF-REC.
+	     ADD W90-BAL	 TO W70-OPOUT.
+	     ADD W25-TOTAL	 TO W70-OPDUE.
+	     ADD W90-CUR	 TO W70-OPCUR.
+	     ADD W90-30		 TO W70-OP30.
+	     ADD W90-60		 TO W70-OP60.
+	     ADD W90-90		 TO W70-OP90.
+	     ADD W90-120	 TO W70-OP120.
+	     ADD W90-INT	 TO W70-OPINT.
 003600       GO TO CG00.
 003610 CG65.
+      *
+      *    ****    O P E N I N G   B A L A N C E   P R O O F
+      *
+	     CLOSE OPENBAL.
+	   IF W70-OPOUT = ZERO AND W70-OPDUE = ZERO
+	       GO TO CG999.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "OPENING BALANCE PROOF REPORT" AT 0227
+		      WITH FOREGROUND-COLOR 7 HIGHLIGHT.
+	     DISPLAY "Total balances taken on ....." AT 0604.
+	     MOVE W70-OPOUT	 TO W100-BAL.
+	     DISPLAY W100-BAL AT 0634
+		      WITH FOREGROUND-COLOR 3 HIGHLIGHT.
+	     DISPLAY "Total of ageing + interest .." AT 0704.
+	     MOVE W70-OPDUE	 TO W100-BAL.
+	     DISPLAY W100-BAL AT 0734
+		      WITH FOREGROUND-COLOR 3 HIGHLIGHT.
+	   IF W70-OPOUT NOT = W70-OPDUE
+	       DISPLAY "*** Proof does not balance ***" AT 0904
+			WITH FOREGROUND-COLOR 14 HIGHLIGHT
+	   ELSE
+	       DISPLAY "Proof balances - see OPENBAL.LOG" AT 0904
+			WITH FOREGROUND-COLOR 2 HIGHLIGHT.
+	     DISPLAY "Press any key to continue" AT 1212.
+	     ACCEPT WS-OPTION AT 1238 WITH FOREGROUND-COLOR 15.
 003720 CG999.
 003730       EXIT.
 
