@@ -13,7 +13,7 @@
       *                                                                *
       *    D E B T O R ' S   M O N T H - E N D   D A T E   P R O G     *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -71,6 +71,11 @@
 
        COPY SHARED.SL.
 
+      *
+      *    ****    H O L I D A Y - A W A R E   R O L L O V E R
+      *
+       COPY HOLIDAY.SL.
+
 000260 DATA DIVISION.
 000270 FILE SECTION.
 
@@ -82,6 +87,16 @@
 
        COPY SHARED.FDE.
 
+      *
+      *    ****    H O L I D A Y - A W A R E   R O L L O V E R
+      *
+      *    HOL-REC identifies a single non-working day (public
+      *    holiday) so a computed month-end date can be rolled
+      *    forward past it, the same way it is already rolled past
+      *    a weekend.
+      *
+       COPY HOLIDAY.FDE.
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -190,6 +205,8 @@
 
        COPY SHARED.ID.
 
+       COPY HOLIDAY.ID.
+
        COPY W12.WS.
 
        COPY W15.WS.
@@ -218,7 +235,49 @@
 	   03  W25-CUR-CC      PIC  9(02) COMP-5.
 	   03  W25-PRV-CC      PIC  9(02) COMP-5.
 	   03  W25-NXT-CC      PIC  9(02) COMP-5.
-
+      *
+      *    ****    H O L I D A Y - A W A R E   R O L L O V E R
+      *
+      *    W25-CC carries the century in effect while W25-YY/MM/DD
+      *    is stepped forward a day at a time - normally W25-CUR-CC,
+      *    but rolled to W25-NXT-CC if the 2-digit year wraps past
+      *    99 (W25-PRV-CC is held in reserve for the same wrap the
+      *    other way, should this ever need to roll backward).
+      *
+	   03  W25-CC          PIC  9(02) COMP-5.
+	   03  W25-DIM         PIC  9(02) COMP-5.
+	   03  W25-HOLSW       PIC  X(01).
+	   03  W25-Z-YY        PIC  9(04) COMP-5.
+	   03  W25-Z-MM        PIC  9(02) COMP-5.
+	   03  W25-Z-K         PIC  9(02) COMP-5.
+	   03  W25-Z-J         PIC  9(02) COMP-5.
+	   03  W25-Z-13        PIC  9(03) COMP-5.
+	   03  W25-Z-H         PIC  9(02) COMP-5.
+	   03  W25-EOM-DTE     PIC  9(08).
+	   03  W25-EFF-DTE     PIC  9(08).
+	   03  W25-YMD-KEY     PIC  9(08) COMP-5.
+	   03  W25-TDD         PIC  9(02) COMP-5.
+	   03  W25-TMM         PIC  9(02) COMP-5.
+	   03  W25-TCCYY       PIC  9(04) COMP-5.
+	   03  W25-TREM        PIC  9(06) COMP-5.
+       01  W25-DIM-TABLE.
+	   03  FILLER          PIC  9(02) VALUE 31.
+	   03  FILLER          PIC  9(02) VALUE 28.
+	   03  FILLER          PIC  9(02) VALUE 31.
+	   03  FILLER          PIC  9(02) VALUE 30.
+	   03  FILLER          PIC  9(02) VALUE 31.
+	   03  FILLER          PIC  9(02) VALUE 30.
+	   03  FILLER          PIC  9(02) VALUE 31.
+	   03  FILLER          PIC  9(02) VALUE 31.
+	   03  FILLER          PIC  9(02) VALUE 30.
+	   03  FILLER          PIC  9(02) VALUE 31.
+	   03  FILLER          PIC  9(02) VALUE 30.
+	   03  FILLER          PIC  9(02) VALUE 31.
+       01  W25-DIM-R REDEFINES W25-DIM-TABLE.
+	   03  W25-DIM-T       PIC  9(02) OCCURS 12.
+       01  W25-EDIT.
+	   03  W25-EOM-D       PIC  Z9/99/9999.
+	   03  W25-EFF-D       PIC  Z9/99/9999.
 
        COPY W40.WS.
 
@@ -380,9 +439,125 @@
       *
 013010	     PERFORM REWRITE-CONTROL THRU WRITE-CONTROL-EXIT.
 013090	     COMMIT.
+      *
+      *    ****    H O L I D A Y - A W A R E   R O L L O V E R
+      *
+	     PERFORM BA20-CALC-EOM THRU BA20-EXIT.
+	     PERFORM BA30-ROLL THRU BA30-EXIT.
+	     DISPLAY CLEAR-L25.
+	     MOVE W25-EOM-DTE	 TO W25-EOM-D.
+	     MOVE W25-EFF-DTE	 TO W25-EFF-D.
+	     DISPLAY "Month-end date this month  :" AT 2304.
+	     DISPLAY W25-EOM-D AT 2334
+		      WITH FOREGROUND-COLOR 3 HIGHLIGHT.
+	   IF W25-EFF-DTE NOT = W25-EOM-DTE
+	       DISPLAY "Rolled forward to working day :" AT 2404
+	       DISPLAY W25-EFF-D AT 2437
+			WITH FOREGROUND-COLOR 14 HIGHLIGHT.
 
 021720 BA999.
 021730       EXIT.
+      *
+      *    ****    H O L I D A Y - A W A R E   R O L L O V E R
+      *
+      *    Works out the actual calendar date of this month's
+      *    month-end (the day-of-month rule just keyed in, capped to
+      *    the number of days the current month actually has) into
+      *    W25-EOM-DTE, ready for BA30-ROLL to test and roll past a
+      *    weekend or a logged holiday.
+      *
+       BA20-CALC-EOM.
+	     DIVIDE TODAY-DDMMYY BY 1000000
+		    GIVING W25-TDD REMAINDER W25-TREM.
+	     DIVIDE W25-TREM BY 10000
+		    GIVING W25-TMM REMAINDER W25-TCCYY.
+	     COMPUTE W25-CUR-CC = W25-TCCYY / 100.
+	     COMPUTE W25-YY = W25-TCCYY - (W25-CUR-CC * 100).
+	     MOVE W25-TMM	 TO W25-MM.
+	     MOVE W25-DIM-T (W25-MM) TO W25-DIM.
+	   IF W25-MM = 2
+	       IF (W25-TCCYY / 4 * 4 = W25-TCCYY) AND
+		  (W25-TCCYY / 100 * 100 NOT = W25-TCCYY OR
+		   W25-TCCYY / 400 * 400 = W25-TCCYY)
+		   ADD 1	 TO W25-DIM.
+	   IF W15-EDAY = 99 OR W15-EDAY > W25-DIM
+	       MOVE W25-DIM	 TO W25-DD
+	     ELSE
+	       MOVE W15-EDAY	 TO W25-DD.
+	     MOVE W25-CUR-CC	 TO W25-CC.
+	     MOVE W25-CUR-CC	 TO W25-NXT-CC.
+	     ADD 1		 TO W25-NXT-CC.
+	     MOVE W25-CUR-CC	 TO W25-PRV-CC.
+	     SUBTRACT 1		 FROM W25-PRV-CC.
+	     COMPUTE W25-EOM-DTE = (W25-DD * 1000000) +
+				    (W25-MM * 10000) +
+				    (W25-CC * 100) + W25-YY.
+       BA20-EXIT.
+	     EXIT.
+      *
+      *    ****    H O L I D A Y - A W A R E   R O L L O V E R
+      *
+      *    Steps W25-YY/MM/DD forward a day at a time, past each
+      *    Saturday/Sunday (Zeller's congruence gives the day of the
+      *    week without needing an INTRINSIC FUNCTION) and past any
+      *    date found on the HOLIDAY file, until a working day is
+      *    reached. W25-EFF-DTE carries the result.
+      *
+       BA30-ROLL.
+	   IF W25-MM < 3
+	       COMPUTE W25-Z-YY = (W25-CC * 100 + W25-YY) - 1
+	     ELSE
+	       COMPUTE W25-Z-YY = W25-CC * 100 + W25-YY.
+	     MOVE W25-MM	 TO W25-Z-MM.
+	   IF W25-Z-MM < 3
+	       ADD 12		 TO W25-Z-MM.
+	     COMPUTE W25-Z-K = W25-Z-YY - ((W25-Z-YY / 100) * 100).
+	     COMPUTE W25-Z-J = W25-Z-YY / 100.
+	     COMPUTE W25-Z-13 = (13 * (W25-Z-MM + 1)) / 5.
+	     COMPUTE W25-Z-H = (W25-DD + W25-Z-13 + W25-Z-K +
+				 (W25-Z-K / 4) + (W25-Z-J / 4) +
+				 (5 * W25-Z-J)) -
+				((W25-DD + W25-Z-13 + W25-Z-K +
+				  (W25-Z-K / 4) + (W25-Z-J / 4) +
+				  (5 * W25-Z-J)) / 7 * 7).
+	     MOVE "N"		 TO W25-HOLSW.
+	   IF W25-Z-H = 0 OR W25-Z-H = 1
+	       MOVE "Y"		 TO W25-HOLSW
+	     ELSE
+	       COMPUTE W25-YMD-KEY = ((W25-CC * 100 + W25-YY) * 10000)
+				      + (W25-MM * 100) + W25-DD
+	       MOVE W25-YMD-KEY	 TO HOL-DATE
+	       READ HOLIDAY WITH IGNORE LOCK
+		 KEY IS HOL-KEY
+		 INVALID KEY MOVE "N" TO W25-HOLSW
+		 NOT INVALID KEY MOVE "Y" TO W25-HOLSW.
+	   IF W25-HOLSW = "N"
+	       GO TO BA30-SET.
+	     ADD 1		 TO W25-DD.
+	     MOVE W25-DIM-T (W25-MM) TO W25-DIM.
+	   IF W25-MM = 2 AND (W25-CC * 100 + W25-YY) / 4 * 4 =
+							     W25-CC * 100 + W25-YY
+	       IF (W25-CC * 100 + W25-YY) / 100 * 100 NOT =
+							     W25-CC * 100 + W25-YY
+	       OR (W25-CC * 100 + W25-YY) / 400 * 400 =
+							     W25-CC * 100 + W25-YY
+		   ADD 1	 TO W25-DIM.
+	   IF W25-DD > W25-DIM
+	       MOVE 1		 TO W25-DD
+	       ADD 1		 TO W25-MM
+	   IF W25-MM > 12
+	       MOVE 1		 TO W25-MM
+	       ADD 1		 TO W25-YY
+	   IF W25-YY > 99
+	       MOVE ZERO	 TO W25-YY
+	       MOVE W25-NXT-CC	 TO W25-CC.
+	     GO TO BA30-ROLL.
+       BA30-SET.
+	     COMPUTE W25-EFF-DTE = (W25-DD * 1000000) +
+				    (W25-MM * 10000) +
+				    (W25-CC * 100) + W25-YY.
+       BA30-EXIT.
+	     EXIT.
       /
       *    ****    I N I T I A L I Z E   P R O G R A M
       *   
@@ -466,6 +641,13 @@
 	     MOVE "SHARED"	 TO AFID-KEY.
 	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-SHARED.
+      *
+      *    ****    H O L I D A Y - A W A R E   R O L L O V E R
+      *
+	     MOVE "HOLIDAY"	 TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH	 TO W02-HOLIDAY.
+	     OPEN INPUT HOLIDAY.
 
 042170 ZA02.
 044780	     GO TO ZA999-EXIT.
