@@ -13,7 +13,7 @@
       *                                                                *
       *    D E B T O R ' S   C H A N G E   D A T E S   P R O G R A M   *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -81,6 +81,14 @@
 
        COPY STKDEX.SL.
 
+      *
+      *    ****    C H A N G E   L O G
+      *
+	   SELECT CHGLOG ASSIGN DISK
+			 STATUS WS-STATUS
+			 ACCESS SEQUENTIAL
+			 ORGANIZATION LINE SEQUENTIAL.
+
 000260 DATA DIVISION.
 000270 FILE SECTION.
 
@@ -96,6 +104,23 @@
 
        COPY STKDEX.FDE.
 
+      *
+      *    ****    C H A N G E   L O G
+      *
+      *    LOG-REC records each Debtor Transaction, Cardex (sales,
+      *    purchase and adjustment) and Invoice date this program
+      *    patches, so a change can be traced back after the fact.
+      *
+       FD  CHGLOG     LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "DTPPTCH.LOG".
+       01  LOG-REC.
+           03  LOG-DATE        PIC  9(08) COMP-5.
+           03  LOG-TIME        PIC  9(08) COMP-5.
+           03  LOG-TYPE        PIC  X(14).
+           03  LOG-KEY         PIC  X(20).
+           03  LOG-OLD-DTE     PIC  9(08).
+           03  LOG-NEW-DTE     PIC  9(08).
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -135,6 +160,8 @@
 001820 77  WS-ETYPE	   PIC	X(01).
 001850 77  WS-ERROR        PIC  9(01) VALUE ZERO.
        77  WS-USUB	   PIC	9(04) COMP-5.
+      *
+       77  WS-LOG-TIME	   PIC	9(08) COMP-5.
 
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -338,7 +365,8 @@
 		   DBTRAN
 		   INVOICE
 		   PURDEX
-		   STKDEX.
+		   STKDEX
+		   CHGLOG.
 
        AA49.
 013150	     STOP RUN.
@@ -388,6 +416,11 @@
       *
 021000 BA000		       SECTION 50.
 021010 BA00.
+      *
+	     OPEN EXTEND CHGLOG.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT CHGLOG.
+	     ACCEPT WS-LOG-TIME FROM TIME.
 021020       DISPLAY CLR-SCREEN.
 	     DISPLAY "AMEND INCORRECT DATES" AT 0226
 		      WITH FOREGROUND-COLOR 7 HIGHLIGHT.
@@ -479,6 +512,14 @@
 		   GO TO BA20.
 	     DISPLAY TRA-KEY AT 0633
 		     WITH FOREGROUND-COLOR 3 HIGHLIGHT.
+      *
+	     MOVE TODAY-DDMMYY	 TO LOG-DATE.
+	     MOVE WS-LOG-TIME	 TO LOG-TIME.
+	     MOVE "DEBTOR TRAN"	 TO LOG-TYPE.
+	     MOVE TRA-KEY	 TO LOG-KEY.
+	     MOVE W15-S-YMD	 TO LOG-OLD-DTE.
+	     MOVE W15-E-YMD	 TO LOG-NEW-DTE.
+	     WRITE LOG-REC.
 	     PERFORM DELETE-DBTRAN-REC THRU WRITE-DBTRAN-EXIT.
 	     MOVE W15-E-YMD	 TO TRA-DATE.
 	     PERFORM WRITE-DBTRAN THRU WRITE-DBTRAN-EXIT.
@@ -518,6 +559,14 @@
 	       GO TO BA40.
 	     DISPLAY CRD-KEY AT 0829
 		     WITH FOREGROUND-COLOR 4 HIGHLIGHT.
+      *
+	     MOVE TODAY-DDMMYY	 TO LOG-DATE.
+	     MOVE WS-LOG-TIME	 TO LOG-TIME.
+	     MOVE "CARDEX(SALES)" TO LOG-TYPE.
+	     MOVE CRD-KEY	 TO LOG-KEY.
+	     MOVE W15-S-YMD	 TO LOG-OLD-DTE.
+	     MOVE W15-E-YMD	 TO LOG-NEW-DTE.
+	     WRITE LOG-REC.
 	     PERFORM DELETE-CARDEX-REC THRU WRITE-CARDEX-EXIT.
 	     MOVE W15-E-YMD	 TO CRD-DTE.
 	     PERFORM WRITE-CARDEX THRU WRITE-CARDEX-EXIT.
@@ -549,6 +598,14 @@
 	       GO TO BA60.
 	     DISPLAY PRD-KEY AT 1032
 		     WITH FOREGROUND-COLOR 6 HIGHLIGHT.
+      *
+	     MOVE TODAY-DDMMYY	 TO LOG-DATE.
+	     MOVE WS-LOG-TIME	 TO LOG-TIME.
+	     MOVE "CARDEX(PURCH)" TO LOG-TYPE.
+	     MOVE PRD-KEY	 TO LOG-KEY.
+	     MOVE W15-S-YMD	 TO LOG-OLD-DTE.
+	     MOVE W15-E-YMD	 TO LOG-NEW-DTE.
+	     WRITE LOG-REC.
 	     PERFORM DELETE-PURDEX-REC THRU WRITE-PURDEX-EXIT.
 	     MOVE W15-E-YMD	 TO PRD-DTE.
 	     PERFORM WRITE-PURDEX THRU WRITE-PURDEX-EXIT.
@@ -574,6 +631,14 @@
 	       GO TO BA75.
 	     DISPLAY STX-KEY AT 1234
 		     WITH FOREGROUND-COLOR 7 HIGHLIGHT.
+      *
+	     MOVE TODAY-DDMMYY	 TO LOG-DATE.
+	     MOVE WS-LOG-TIME	 TO LOG-TIME.
+	     MOVE "CARDEX(ADJUST)" TO LOG-TYPE.
+	     MOVE STX-KEY	 TO LOG-KEY.
+	     MOVE W15-S-YMD	 TO LOG-OLD-DTE.
+	     MOVE W15-E-YMD	 TO LOG-NEW-DTE.
+	     WRITE LOG-REC.
 	     PERFORM DELETE-STKDEX-REC THRU WRITE-STKDEX-EXIT.
 	     MOVE W15-E-YMD	 TO STX-DTE.
 	     PERFORM WRITE-STKDEX THRU WRITE-STKDEX-EXIT.
@@ -600,6 +665,14 @@
 	       GO TO BA999.
 	     DISPLAY DOC-KEY AT 1430
 		     WITH FOREGROUND-COLOR 5 HIGHLIGHT.
+      *
+	     MOVE TODAY-DDMMYY	 TO LOG-DATE.
+	     MOVE WS-LOG-TIME	 TO LOG-TIME.
+	     MOVE "INVOICE"	 TO LOG-TYPE.
+	     MOVE DOC-KEY	 TO LOG-KEY.
+	     MOVE W15-S-YMD	 TO LOG-OLD-DTE.
+	     MOVE W15-E-YMD	 TO LOG-NEW-DTE.
+	     WRITE LOG-REC.
 	     MOVE W15-E-YMD	 TO DOC-DTE.
 	     PERFORM REWRITE-INVOIC THRU WRITE-INVOIC-EXIT.
 	     GO TO BA75.
