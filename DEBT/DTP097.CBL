@@ -13,7 +13,7 @@
       *                                                                *
       *  D E B T O R   E X T R A C T   T R A N S A C T I O N S	       *
       *                                                                *
-      *     VERSION 8.15.02 - November 2011			       *
+      *     VERSION 8.15.03 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -67,12 +67,22 @@
 
 000160 COPY DBTRAN.SL.
 
+000160 COPY DEBDEP.SL.
+
 000140 COPY DEBTOR.ISL.
 
 000140 COPY DEBTRN.SL.
 
 000120 COPY PARAM.SL.
 
+      *
+      *    ****    D E P A R T M E N T   R E S T R I C T I O N   R E P O R T
+      *
+	   SELECT DEPTREST ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
+
 000260 DATA DIVISION.
 000270 FILE SECTION.
 
@@ -80,12 +90,25 @@
 
 000330 COPY DBTRAN.FDE.
 
+000330 COPY DEBDEP.FDE.
+
 000310 COPY DEBTOR.FDE.
 
 000310 COPY DEBTRN.FDE.
 
 000290 COPY PARAM.FDE.
 
+      *
+      *    ****    D E P A R T M E N T   R E S T R I C T I O N   R E P O R T
+      *
+      *    One line per DEBDEP record, listing the account, its name,
+      *    the department code and whether it is barred or allowed,
+      *    produced by CI16 when the OPERATOR selects the Report option.
+      *
+       FD  DEPTREST  LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "DEPTREST.LOG".
+       01  RST-REC           PIC  X(80).
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -208,6 +231,8 @@
 
        COPY DBTRAN.ID.
 
+       COPY DEBDEP.ID.
+
        COPY DEBTOR.ID.
 
        COPY DEBTRN.ID.
@@ -341,6 +366,21 @@
 004130     03  W90-BAL         PIC S9(09)V99 COMP-3.
 004370	   03  W90-IDTE        PIC 9(08)     COMP-3.
 004380     03  W90-INT         PIC S9(09)V99 COMP-3.
+	   03  W90-TDTE        PIC 9(08)     COMP-3.
+
+       01  W91-RANGE.
+	   03  W91-FROM-YMD    PIC 9(08).
+	   03  W91-TO-YMD      PIC 9(08).
+	   03  W91-DEPT        PIC X(04).
+
+      *
+      *    ****    D E P A R T M E N T   R E S T R I C T I O N   R E P O R T
+      *
+       01  WS-RST-FIELDS.
+	   03  WS-RST-ACNO     PIC X(06).
+	   03  WS-RST-DEPT     PIC X(04).
+	   03  WS-RST-NAME     PIC X(40).
+	   03  WS-RST-STAT     PIC X(07).
 
 004390 01  W95-STM.
 004400     03  W95-COMP        PIC X(40).
@@ -403,6 +443,12 @@
 007790	   03  LINE  4 COLUMN 40 FOREGROUND-COLOR 7 HIGHLIGHT
 				 BACKGROUND-COLOR 5
 007800				 PIC Z9/99/9999 USING W90-IDTE AUTO.
+	   03  LINE  5 COLUMN 40 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC Z9/99/9999 USING W90-TDTE AUTO.
+	   03  LINE  6 COLUMN 40 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(04) USING W91-DEPT AUTO.
 
        COPY ERROR.CRT.
 
@@ -421,6 +467,7 @@
 008250	     PERFORM ZA000-INIT.
 	     PERFORM CI000.
 013040	     CLOSE DEBTRN.
+	     CLOSE DEBDEP.
 013140 AA49.
 013150       EXIT PROGRAM.
 
@@ -518,8 +565,9 @@
 024880     IF WS-OPTION = "N"
 024890	       GO TO CI999.
 	     DISPLAY "E" AT 1204 WITH FOREGROUND-COLOR 6 HIGHLIGHT
-		     "xtract or " "L" WITH FOREGROUND-COLOR 6 HIGHLIGHT
-		     "oad transactions".
+		     "xtract, " "L" WITH FOREGROUND-COLOR 6 HIGHLIGHT
+		     "oad or " "R" WITH FOREGROUND-COLOR 6 HIGHLIGHT
+		     "eport".
 	     MOVE SPACE TO WS-OPTION.
        CI05.
 024800	     ACCEPT WS-OPTION AT 1234
@@ -528,8 +576,13 @@
 	     CALL "CBL_TOUPPER" USING WS-OPTION
 				BY VALUE WS-LENGTH
 				RETURNING WS-STATUS.
-024860	   IF NOT (WS-OPTION = "E" OR "L")
+024860	   IF NOT (WS-OPTION = "E" OR "L" OR "R")
 024870         GO TO CI-CHK.
+      *
+      *    ****    D E P A R T M E N T   R E S T R I C T I O N   R E P O R T
+      *
+	   IF WS-OPTION = "R"
+	       GO TO CI16.
 	   IF WS-OPTION = "E"
 	       OPEN OUTPUT DEBTRN
 	       IF WS-STAT1 NOT = "0"
@@ -541,6 +594,7 @@
 	   IF WS-STAT1 NOT = "0"
 	       MOVE 31		 TO WS-F-ERROR
 	       PERFORM OPEN-ERROR.
+	     OPEN INPUT DEBDEP.
 	     MOVE ZERO		 TO WS-DBTKEY.
 	     DISPLAY CLR-SCREEN.
 	   IF WS-OPTION = "L"
@@ -548,13 +602,28 @@
 	     DISPLAY "EXTRACT DEBTOR TRANSACTIONS"
 		      AT 0227 WITH FOREGROUND-COLOR 7 HIGHLIGHT.
 	     DISPLAY "Date from which to extract (DDMMYY)" AT 0404.
-	     MOVE W12-TODAY	 TO W90-IDTE.
+	     DISPLAY "Date to which to extract   (DDMMYY)" AT 0504.
+	     DISPLAY "Department code (blank = all)      " AT 0604.
+	     MOVE W12-TODAY	 TO W90-IDTE W90-TDTE.
+	     MOVE SPACES	 TO W91-DEPT.
        CI10.
 	     ACCEPT S28.
 	     MOVE W90-IDTE	 TO W10-EDTE.
 	     PERFORM CHECK-DATE.
 	   IF WS-ERROR NOT = ZERO
 	       GO TO CI10.
+	     MOVE W22-DTE1	 TO W91-FROM-YMD.
+	     MOVE W90-TDTE	 TO W10-EDTE.
+	     PERFORM CHECK-DATE.
+	   IF WS-ERROR NOT = ZERO
+	       GO TO CI10.
+	     MOVE W22-DTE1	 TO W91-TO-YMD.
+	   IF W91-TO-YMD < W91-FROM-YMD
+	       MOVE "End date is before start date" TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CI10.
+	     MOVE W91-FROM-YMD	 TO W22-DTE1.
+	     MOVE W91-TO-YMD	 TO W22-DTE2.
 	     MOVE "Delete these transactions (Y/N) [ ]" TO WS-ERR-MES.
 	     PERFORM OPT-MESSAGE UNTIL WS-OPTION = "N" OR "Y".
 	     MOVE WS-OPTION	 TO WS-DELETE.
@@ -572,8 +641,18 @@
 			  BACKGROUND-COLOR 5.
 	   IF WS-F-ERROR = 5
 	       GO TO CI30.
-	   IF TRA-DATE < W22-DTE1
+	   IF TRA-DATE < W22-DTE1 OR TRA-DATE > W22-DTE2
 	       GO TO CI15.
+	   IF W91-DEPT NOT = SPACES
+	       MOVE TRA-AC	 TO DEP-ACNO
+	       MOVE W91-DEPT	 TO DEP-DEPT
+	       MOVE SPACE	 TO DEP-TYPE
+	       READ DEBDEP WITH IGNORE LOCK
+		   KEY IS DEP-KEY
+		   INVALID KEY MOVE SPACE TO DEP-TYPE
+	       END-READ
+	       IF DEP-TYPE = "B"
+		   GO TO CI15.
 	     MOVE TRA-VALUE	 TO W15-VALUE.
 	     MOVE TRA-RECORD1	 TO DBT-RECORD1.
 	   IF W15-ERR = 2050
@@ -590,6 +669,57 @@
 	       PERFORM DELETE-DBTRAN-REC THRU WRITE-DBTRAN-EXIT.
 	     GO TO CI15.
 
+      *
+      *    ****    D E P A R T M E N T   R E S T R I C T I O N   R E P O R T
+      *
+       CI16.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "DEPARTMENT SALES RESTRICTION REPORT"
+		      AT 0222 WITH FOREGROUND-COLOR 7 HIGHLIGHT.
+	     DISPLAY "Writing Record :" AT 0604.
+	     OPEN INPUT DEBDEP.
+	   IF WS-STAT1 NOT = "0"
+	       MOVE 31		 TO WS-F-ERROR
+	       PERFORM OPEN-ERROR.
+	     OPEN OUTPUT DEPTREST.
+	     MOVE LOW-VALUES	 TO DEP-KEY.
+	     START DEBDEP KEY IS NOT < DEP-KEY
+		 INVALID KEY MOVE 5 TO WS-F-ERROR.
+	   IF WS-F-ERROR = 5
+	       GO TO CI19.
+
+       CI17.
+	     READ DEBDEP NEXT RECORD
+		 AT END MOVE 5 TO WS-F-ERROR.
+	   IF WS-F-ERROR = 5
+	       GO TO CI19.
+	     DISPLAY DEP-KEY AT 0621
+		     WITH FOREGROUND-COLOR 3 HIGHLIGHT
+			  BACKGROUND-COLOR 5.
+	     MOVE DEP-ACNO	 TO WS-RST-ACNO DEB-ACNO.
+	     MOVE DEP-DEPT	 TO WS-RST-DEPT.
+	   IF DEP-TYPE = "B"
+	       MOVE "BARRED"	 TO WS-RST-STAT
+	   ELSE
+	       MOVE "ALLOWED"	 TO WS-RST-STAT.
+	     PERFORM READ-DEBTOR THRU READ-DEBTOR-EXIT.
+	     MOVE DEB-NAME	 TO WS-RST-NAME.
+	     MOVE SPACES	 TO RST-REC.
+	     STRING WS-RST-ACNO     DELIMITED SIZE
+		    "  "	     DELIMITED SIZE
+		    WS-RST-NAME     DELIMITED SIZE
+		    "  Dept "	     DELIMITED SIZE
+		    WS-RST-DEPT	     DELIMITED SIZE
+		    "  "	     DELIMITED SIZE
+		    WS-RST-STAT	     DELIMITED SIZE
+		 INTO RST-REC.
+	     WRITE RST-REC.
+	     GO TO CI17.
+
+       CI19.
+	     CLOSE DEBDEP DEPTREST.
+	     GO TO CI30.
+
        CI20.
 	     DISPLAY "LOAD DEBTOR TRANSACTIONS"
 		      AT 0228 WITH FOREGROUND-COLOR 7 HIGHLIGHT.
@@ -703,6 +833,9 @@
 	     MOVE "DBTRAN"	 TO AFID-KEY.
 	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-DBTRAN.
+	     MOVE "DEBDEP"	 TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH	 TO W02-DEBDEP.
 	     MOVE "DEBTRN"	 TO AFID-KEY.
 	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
 	     INSPECT AFID-PATH REPLACING FIRST "XXX"
