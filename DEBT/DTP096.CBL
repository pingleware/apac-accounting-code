@@ -13,7 +13,7 @@
       *                                                                *
       *  C H E C K   U P D A T E   -   T R A N / V A T / I N V / I N T *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -335,6 +335,20 @@
 004470     03  W95-POST        PIC 9(04).
 004480     03  W95-TEL         PIC X(08).
 
+       01  W97-TAX-RATES.
+           03  W97-VAT-RATES.
+               05  W97-VAT     PIC S9(03)V99 COMP-3 OCCURS 6.
+           03  W97-RATE        PIC S9(03)V99 COMP-3.
+           03  W97-RTE REDEFINES W97-RATE
+                               PIC S9V9(04)  COMP-3.
+
+       01  W97-VATCHK.
+           03  W97-NET         PIC S9(09)V99 COMP-3.
+           03  W97-CALC        PIC S9(09)V99 COMP-3.
+           03  W97-TRA-OK      PIC X(01).
+           03  W97-TAX-OK      PIC X(01).
+           03  W97-MATCH       PIC X(01).
+
 004490 01  W100-EDIT.
 004500	   03  W100-TRAN       PIC Z(08)9.99-.
 004500	   03  W100-TAX        PIC Z(08)9.99-.
@@ -411,6 +425,7 @@
 	   03  LINE  9 COLUMN 3 VALUE "Transaction file :".
 	   03  LINE 10 COLUMN 3 VALUE "V.A.T. file      :".
 	   03  LINE 11 COLUMN 3 VALUE "Invoice file     :".
+	   03  LINE 12 COLUMN 3 VALUE "V.A.T. rate check:".
 
        COPY DEBLUP.CRT.
 
@@ -723,10 +738,12 @@
 	     MOVE W20-DTE	 TO TRA-DATE.
 	     MOVE W10-REF	 TO TRA-REF.
 	     PERFORM READ-DBTRAN THRU READ-DBTRAN-EXIT.
+	     MOVE "N"		 TO W97-TRA-OK.
 	   IF WS-F-ERROR = 5
 	       DISPLAY "N O T   O N   F I L E" AT 0922
 			WITH FOREGROUND-COLOR 6 HIGHLIGHT
 	   ELSE
+	       MOVE "Y"		 TO W97-TRA-OK
 	       MOVE TRA-VALUE	 TO W100-TRAN
 	       DISPLAY W100-TRAN AT 0922
 		       WITH BACKGROUND-COLOR 5
@@ -745,15 +762,22 @@
 	     MOVE W10-REF	 TO TAX-REF.
 	     MOVE ZERO		 TO TAX-SEQ.
 	     PERFORM READ-TXTRAN THRU READ-TXTRAN-EXIT.
+	     MOVE "N"		 TO W97-TAX-OK.
 	   IF WS-F-ERROR = 32
 	       DISPLAY "N O T   O N   F I L E" AT 1022
 			WITH FOREGROUND-COLOR 6 HIGHLIGHT
 	   ELSE
+	       MOVE "Y"		 TO W97-TAX-OK
 	       MOVE TAX-VALUE	 TO W100-TAX
 	       DISPLAY W100-TAX AT 1022
 		       WITH BACKGROUND-COLOR 5
 			    FOREGROUND-COLOR 3 HIGHLIGHT.
       *
+      *    ****    C H E C K   V . A . T .   R A T E
+      *
+	   IF W97-TRA-OK = "Y" AND W97-TAX-OK = "Y"
+	       PERFORM CI32-VAT-CHECK THRU CI32-EXIT.
+      *
       *    ****    C H E C K   I N V O I C
       *
 	     INITIALIZE DOC-REC1.
@@ -784,6 +808,37 @@
        CI30.
 	     DISPLAY "N O T   O N   F I L E" AT 1122
 		      WITH FOREGROUND-COLOR 6 HIGHLIGHT.
+	     GO TO CI35.
+
+      *
+      *    ****    C R O S S - C H E C K   V . A . T .   R A T E
+      *
+       CI32-VAT-CHECK.
+	   IF TAX-VALUE = ZERO
+	       MOVE "Y"		 TO W97-MATCH
+	       GO TO CI32-EXIT.
+	     COMPUTE W97-NET = TRA-VALUE - TAX-VALUE.
+	     MOVE "N"		 TO W97-MATCH.
+	   IF W97-NET = ZERO
+	       GO TO CI32-EXIT.
+	     MOVE 1		 TO WS-S9.
+       CI33-RATE-TEST.
+	     MOVE W97-VAT (WS-S9) TO W97-RATE.
+	     COMPUTE W97-CALC ROUNDED = W97-NET * W97-RTE.
+	   IF W97-CALC = TAX-VALUE
+	       MOVE "Y"		 TO W97-MATCH
+	       GO TO CI32-EXIT.
+	   IF WS-S9 < 6
+	       ADD 1		 TO WS-S9
+	       GO TO CI33-RATE-TEST.
+       CI32-EXIT.
+	   IF W97-MATCH = "Y"
+	       DISPLAY "MATCH" AT 1222
+		       WITH BACKGROUND-COLOR 5
+			    FOREGROUND-COLOR 3 HIGHLIGHT
+	   ELSE
+	       DISPLAY "RATE MISMATCH" AT 1222
+		       WITH FOREGROUND-COLOR 6 HIGHLIGHT.
 
 
        CI35.
@@ -891,6 +946,9 @@
 042740       MOVE PAR-COMPANY    TO W95-COMP.
 042750       MOVE PAR-DMY        TO W12-TODAY.
 042760       MOVE PAR-YMD        TO W12-T-YMD.
+	     MOVE 5		 TO WS-PARKEY.
+	     PERFORM READ-PARAM THRU READ-PARAM-EXIT.
+	     MOVE PAR-VAT-RATES  TO W97-VAT-RATES.
 044780	     GO TO ZA999-EXIT.
        ZA55.
 041220       MOVE 1              TO WS-S1.
