@@ -13,7 +13,7 @@
       *                                                                *
       *       C L E A R   A C C O U N T   B A L A N C E S	       *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -81,6 +81,14 @@
 
        COPY SHARED.SL.
 
+      *
+      *    ****    B A L A N C E   C L E A R   E X C E P T I O N   L O G
+      *
+	   SELECT BALEXC    ASSIGN DISK
+			    STATUS WS-STATUS
+			    ACCESS SEQUENTIAL
+			    ORGANIZATION LINE SEQUENTIAL.
+
 000260 DATA DIVISION.
 000270 FILE SECTION.
 
@@ -102,6 +110,13 @@
 
        COPY SHARED.FDE.
 
+      *
+      *    ****    B A L A N C E   C L E A R   E X C E P T I O N   L O G
+      *
+       FD  BALEXC    LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "DEBCLR.EXC".
+       01  BLX-REC          PIC  X(80).
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -152,6 +167,11 @@
 001980 77  WS-BATCH        PIC  9(06) COMP-5.
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+      *
+      *    ****    B A L A N C E   E X C E P T I O N   C O U N T E R S
+      *
+       77  WS-BAL-NEG       PIC  9(06)    COMP-5 VALUE ZERO.
+       77  WS-BAL-OVER      PIC  9(06)    COMP-5 VALUE ZERO.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -664,6 +684,16 @@
 034540       MOVE 1              TO WS-S3.
 034550       DISPLAY "Account :" AT 1812.
 034580       PERFORM AY60 THRU AY999.
+             MOVE ZERO           TO WS-BAL-NEG WS-BAL-OVER.
+             OPEN OUTPUT BALEXC.
+             MOVE "BALANCE CLEAR EXCEPTION LOG"
+                                 TO BLX-REC.
+             WRITE BLX-REC.
+             MOVE SPACES         TO BLX-REC.
+             WRITE BLX-REC.
+             MOVE "Account   Exception            Balance      Limit"
+                                 TO BLX-REC.
+             WRITE BLX-REC.
              MOVE "     !"       TO DEB-ACNO.
              PERFORM START-AT-DEBT-AC THRU READ-DEBTOR-EXIT.
            IF WS-F-ERROR = 6
@@ -676,6 +706,32 @@
 034790	     DISPLAY DEB-ACNO AT 1822
 		     WITH FOREGROUND-COLOR 3 HIGHLIGHT
 			  BACKGROUND-COLOR 5.
+           IF DEB-BAL < ZERO
+               ADD 1            TO WS-BAL-NEG
+               MOVE DEB-BAL     TO W100-BAL
+               MOVE DEB-CRL     TO W100-CRL
+               MOVE SPACES      TO BLX-REC
+               STRING DEB-ACNO       DELIMITED BY SIZE
+                      "  Negative balance   "
+                                      DELIMITED BY SIZE
+                      W100-BAL        DELIMITED BY SIZE
+                      "  "            DELIMITED BY SIZE
+                      W100-CRL        DELIMITED BY SIZE
+                   INTO BLX-REC
+               WRITE BLX-REC.
+           IF DEB-CRL > ZERO AND DEB-BAL > DEB-CRL
+               ADD 1            TO WS-BAL-OVER
+               MOVE DEB-BAL     TO W100-BAL
+               MOVE DEB-CRL     TO W100-CRL
+               MOVE SPACES      TO BLX-REC
+               STRING DEB-ACNO       DELIMITED BY SIZE
+                      "  Over credit limit  "
+                                      DELIMITED BY SIZE
+                      W100-BAL        DELIMITED BY SIZE
+                      "  "            DELIMITED BY SIZE
+                      W100-CRL        DELIMITED BY SIZE
+                   INTO BLX-REC
+               WRITE BLX-REC.
 034840	     MOVE ZERO		 TO DEB-CUR DEB-30 DEB-BAL DEB-PURYTD
                                     DEB-120 DEB-60 DEB-VAT DEB-PURPRV
 				    DEB-INT DEB-90.
@@ -731,6 +787,21 @@
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 1.
 
 035200 CI025.
+             MOVE SPACES         TO BLX-REC.
+             WRITE BLX-REC.
+             MOVE WS-BAL-NEG     TO W25-WHOLE.
+             STRING "Accounts with negative balance : "
+                                 DELIMITED BY SIZE
+                    W25-WHOLE    DELIMITED BY SIZE
+                 INTO BLX-REC.
+             WRITE BLX-REC.
+             MOVE WS-BAL-OVER    TO W25-WHOLE.
+             STRING "Accounts over credit limit     : "
+                                 DELIMITED BY SIZE
+                    W25-WHOLE    DELIMITED BY SIZE
+                 INTO BLX-REC.
+             WRITE BLX-REC.
+             CLOSE BALEXC.
              MOVE W90-BAL        TO DEB-OUT.
              MOVE W90-CUR        TO DEB-MTD.
              MOVE W90-30         TO DEB-ONE.
