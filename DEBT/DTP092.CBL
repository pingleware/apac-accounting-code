@@ -13,7 +13,7 @@
       *                                                                *
       *       D E B T O R   R E C A L C U L A T E   B A L A N C E S    *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -75,6 +75,14 @@
 
        COPY SHARED.SL.
 
+      *
+      *    ****    B A L A N C E   V A R I A N C E   A U D I T
+      *
+	   SELECT BALVAR  ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
 000260 DATA DIVISION.
 000270 FILE SECTION.
 
@@ -90,6 +98,37 @@
 
        COPY SHARED.FDE.
 
+      *
+      *    ****    B A L A N C E   V A R I A N C E   A U D I T
+      *             T R A I L
+      *
+      *    VAR-REC carries the stored balance/ageing figures for an
+      *    account alongside the values this run recalculated, so the
+      *    whole run's effect can be reviewed after the fact without
+      *    having to re-run the recalculation.
+      *
+       FD  BALVAR     LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "BALVAR.LOG".
+       01  VAR-REC.
+           03  VAR-DATE        PIC  9(08) COMP-5.
+           03  VAR-TIME        PIC  9(08) COMP-5.
+           03  VAR-ACNO        PIC  X(06).
+           03  VAR-NAME        PIC  X(30).
+           03  VAR-OLD-BAL     PIC  S9(09)V99.
+           03  VAR-NEW-BAL     PIC  S9(09)V99.
+           03  VAR-OLD-CUR     PIC  S9(09)V99.
+           03  VAR-NEW-CUR     PIC  S9(09)V99.
+           03  VAR-OLD-30      PIC  S9(09)V99.
+           03  VAR-NEW-30      PIC  S9(09)V99.
+           03  VAR-OLD-60      PIC  S9(09)V99.
+           03  VAR-NEW-60      PIC  S9(09)V99.
+           03  VAR-OLD-90      PIC  S9(09)V99.
+           03  VAR-NEW-90      PIC  S9(09)V99.
+           03  VAR-OLD-120     PIC  S9(09)V99.
+           03  VAR-NEW-120     PIC  S9(09)V99.
+           03  VAR-OLD-INT     PIC  S9(09)V99.
+           03  VAR-NEW-INT     PIC  S9(09)V99.
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -303,6 +342,19 @@
 004130     03  W90-BAL         PIC S9(09)V99 COMP-3.
 004370     03  W90-IDTE        PIC 9(06)     COMP-3.
 004380     03  W90-INT         PIC S9(09)V99 COMP-3.
+      *
+      *    ****    B A L A N C E   V A R I A N C E   A U D I T
+      *
+       01  W91-OLD.
+           03  W91-OLD-BAL     PIC S9(09)V99 COMP-3.
+           03  W91-OLD-CUR     PIC S9(09)V99 COMP-3.
+           03  W91-OLD-30      PIC S9(09)V99 COMP-3.
+           03  W91-OLD-60      PIC S9(09)V99 COMP-3.
+           03  W91-OLD-90      PIC S9(09)V99 COMP-3.
+           03  W91-OLD-120     PIC S9(09)V99 COMP-3.
+           03  W91-OLD-INT     PIC S9(09)V99 COMP-3.
+       77  WS-VAR-TIME         PIC 9(08)     COMP-5.
+       77  WS-VAR-FLAG         PIC X(01).
 
 004390 01  W95-STM.
 004400     03  W95-COMP        PIC X(40).
@@ -675,6 +727,13 @@
 034580       PERFORM AY60 THRU AY999.
 	     MOVE ZERO		 TO W90-CUR W90-BAL W90-30 W90-60
                                     W90-120 W90-INT W90-90.
+      *
+      *    ****    B A L A N C E   V A R I A N C E   A U D I T
+      *
+	     OPEN EXTEND BALVAR.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT BALVAR.
+	     ACCEPT WS-VAR-TIME FROM TIME.
 	     MOVE "     !"	 TO DEB-ACNO.
              PERFORM START-AT-DEBT-AC THRU READ-DEBTOR-EXIT.
            IF WS-F-ERROR = 6
@@ -686,6 +745,13 @@
 034790	     DISPLAY DEB-ACNO AT 1822
 		     WITH FOREGROUND-COLOR 3 HIGHLIGHT
 			  BACKGROUND-COLOR 5.
+	     MOVE DEB-BAL	 TO W91-OLD-BAL.
+	     MOVE DEB-CUR	 TO W91-OLD-CUR.
+	     MOVE DEB-30	 TO W91-OLD-30.
+	     MOVE DEB-60	 TO W91-OLD-60.
+	     MOVE DEB-90	 TO W91-OLD-90.
+	     MOVE DEB-120	 TO W91-OLD-120.
+	     MOVE DEB-INT	 TO W91-OLD-INT.
            IF OPEN-ITEM
 034840	       MOVE ZERO	 TO DEB-BAL DEB-CRED DEB-DEBT
            ELSE
@@ -719,9 +785,52 @@
              ADD DEB-90          TO W90-90.
              ADD DEB-120         TO W90-120.
              ADD DEB-INT         TO W90-INT.
+	     MOVE "N"		 TO WS-VAR-FLAG.
+	   IF DEB-BAL NOT = W91-OLD-BAL
+	       MOVE "Y"		 TO WS-VAR-FLAG.
+	   IF DEB-CUR NOT = W91-OLD-CUR
+	       MOVE "Y"		 TO WS-VAR-FLAG.
+	   IF DEB-30 NOT = W91-OLD-30
+	       MOVE "Y"		 TO WS-VAR-FLAG.
+	   IF DEB-60 NOT = W91-OLD-60
+	       MOVE "Y"		 TO WS-VAR-FLAG.
+	   IF DEB-90 NOT = W91-OLD-90
+	       MOVE "Y"		 TO WS-VAR-FLAG.
+	   IF DEB-120 NOT = W91-OLD-120
+	       MOVE "Y"		 TO WS-VAR-FLAG.
+	   IF DEB-INT NOT = W91-OLD-INT
+	       MOVE "Y"		 TO WS-VAR-FLAG.
+	   IF WS-VAR-FLAG = "Y"
+	       PERFORM CM82-LOG-VARIANCE THRU CM82-EXIT.
 	     PERFORM REWRITE-DEBTOR-UNLOCK THRU WRITE-DEBTOR-EXIT.
              GO TO CM20.
+      *
+      *    ****    B A L A N C E   V A R I A N C E   A U D I T
+      *
+       CM82-LOG-VARIANCE.
+	     MOVE TODAY-DDMMYY	 TO VAR-DATE.
+	     MOVE WS-VAR-TIME	 TO VAR-TIME.
+	     MOVE DEB-ACNO	 TO VAR-ACNO.
+	     MOVE DEB-NAME	 TO VAR-NAME.
+	     MOVE W91-OLD-BAL	 TO VAR-OLD-BAL.
+	     MOVE DEB-BAL	 TO VAR-NEW-BAL.
+	     MOVE W91-OLD-CUR	 TO VAR-OLD-CUR.
+	     MOVE DEB-CUR	 TO VAR-NEW-CUR.
+	     MOVE W91-OLD-30	 TO VAR-OLD-30.
+	     MOVE DEB-30	 TO VAR-NEW-30.
+	     MOVE W91-OLD-60	 TO VAR-OLD-60.
+	     MOVE DEB-60	 TO VAR-NEW-60.
+	     MOVE W91-OLD-90	 TO VAR-OLD-90.
+	     MOVE DEB-90	 TO VAR-NEW-90.
+	     MOVE W91-OLD-120	 TO VAR-OLD-120.
+	     MOVE DEB-120	 TO VAR-NEW-120.
+	     MOVE W91-OLD-INT	 TO VAR-OLD-INT.
+	     MOVE DEB-INT	 TO VAR-NEW-INT.
+	     WRITE VAR-REC.
+       CM82-EXIT.
+	     EXIT.
        CM85.
+	     CLOSE BALVAR.
 	     MOVE W90-BAL	 TO DEB-OUT.
              MOVE W90-CUR        TO DEB-MTD.
              MOVE W90-30         TO DEB-ONE.
