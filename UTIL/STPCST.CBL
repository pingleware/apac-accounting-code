@@ -13,7 +13,7 @@
       *                                                                *
       *    C H A N G E	 C O S T   P R I C E   T O   E X C L U S I V E *
       *                                                                *
-      *     VERSION 8.06 - August 2002				       *
+      *     VERSION 8.07 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -77,6 +77,8 @@
 001960 77  WS-KEY1          PIC 9(04)     COMP-5.
 001980 77  WS-ITM           PIC X(14).
        77  WS-ETYPE         PIC X(01).
+       77  WS-TYPESEL       PIC X(01)     VALUE SPACE.
+       77  WS-SEL-COUNT     PIC 9(05)     COMP-5 VALUE ZERO.
 002020 77  WS-OPTION	    PIC X(01).
 002020 77  WS-SKIP          PIC X(01).
 002040 77  WS-ADJ           PIC X(01).
@@ -541,22 +543,40 @@
 035260         GO TO BX02.
 035270     IF WS-OPTION = "N"
 035280         GO TO BX999.
+       BX03.
+	     DISPLAY "Stock type to process, spaces = ALL (0-4)"
+		      AT 0612.
+	     ACCEPT WS-TYPESEL AT 0656 WITH FOREGROUND-COLOR 15 AUTO.
+	   IF NOT (WS-TYPESEL = SPACE OR "0" OR "1" OR "2" OR "3"
+					      OR "4")
+	       GO TO BX03.
 035300 BX05.
 035360       MOVE "    !"        TO STK-CODE.
 035370       PERFORM START-AT-STOCK-CODE THRU READ-STOCK-EXIT.
 035460     IF WS-F-ERROR = 22
-035470         GO TO BX999.
+035470         GO TO BX900.
 035380       DISPLAY "Stock Record :" AT 1212. 
 035390 BX10.
 035450       PERFORM READ-STOCK-NEXT-LOCK THRU READ-STOCK-EXIT.
 035460     IF WS-F-ERROR = 22
-035470         GO TO BX999.
+035470         GO TO BX900.
 035440       DISPLAY STK-CODE AT 1228 WITH FOREGROUND-COLOR 11
 		     " " STK-DESC WITH FOREGROUND-COLOR 14.
+	   IF WS-TYPESEL NOT = SPACE
+	       IF STK-IND NOT = WS-TYPESEL
+		   UNLOCK STOCK
+		   GO TO BX10.
+	     ADD 1		 TO WS-SEL-COUNT.
 	     COMPUTE STK-COST ROUNDED
 		   = (STK-COST / 114.0000) * 100.0000.
 035710	     PERFORM REWRITE-STOCK-UNLOCK THRU WRITE-STOCK-EXIT.
 035720	     GO TO BX10.
+       BX900.
+	     DISPLAY "Records changed...:" AT 1412
+		      WITH FOREGROUND-COLOR 14.
+	     DISPLAY WS-SEL-COUNT AT 1434 WITH FOREGROUND-COLOR 11.
+	     DISPLAY "Press any key to continue" AT 1612.
+	     ACCEPT WS-OPTION AT 1638 WITH FOREGROUND-COLOR 15.
 035730 BX999.
 035740       EXIT.
 
