@@ -13,7 +13,7 @@
       *                                                                *
       *     C H E Q U E   P R I N T   U T I L I T Y   P R O G R A M    *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -77,6 +77,11 @@
 000200	   SELECT PRNREP  ASSIGN W02-PRINTER
                           ORGANIZATION LINE SEQUENTIAL.
 
+	   SELECT CHQEXC  ASSIGN DISK
+		      STATUS WS-STATUS
+		      ACCESS SEQUENTIAL
+		      ORGANIZATION LINE SEQUENTIAL.
+
 000220 DATA DIVISION.
 000230 FILE SECTION.
 
@@ -136,6 +141,10 @@
       * 	   L A T E R
       *
 
+       FD  CHQEXC    LABEL RECORD STANDARD
+		     VALUE OF FILE-ID "CHQEXC.LOG".
+       01  CHQEXC-REC        PIC  X(80).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -262,6 +271,14 @@
 	       05  W45-UN      PIC  9(01).
 	       05  W45-CC      PIC  9(02).
 
+       01  WS-CHQ-CTRL.
+	   03  WS-LAST-CHQ     PIC  9(08) VALUE ZERO.
+	   03  WS-NEXT-CHQ     PIC  9(08) VALUE ZERO.
+	   03  WS-LOG-DATE     PIC  9(08) VALUE ZERO.
+	   03  WS-CHQ-SW       PIC  X(01) VALUE "N".
+	       88  CHQ-DUPLICATE        VALUE "D".
+	       88  CHQ-GAP              VALUE "G".
+
        COPY FUNCTION.WS.
 
        LINKAGE SECTION.
@@ -331,7 +348,8 @@
 	       05  L02-PRN-DATE	PIC  9(08).
 	       05  L02-PRN-PAY	PIC  X(40).
 	       05  L02-PRN-VAL	PIC  9(09)V99.
-	       05  FILLER	PIC  X(77).
+	       05  L02-PRN-CHQ	PIC  9(08).
+	       05  FILLER	PIC  X(69).
 
       /
 004580 SCREEN SECTION.
@@ -552,6 +570,10 @@
       *	       OPEN EXTEND PRNSPL
       *	   ELSE
 019890	       OPEN OUTPUT PRNREP.
+	     OPEN EXTEND CHQEXC.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT CHQEXC.
+	     MOVE ZERO		 TO WS-LAST-CHQ.
 	     PERFORM RESTORE-SCREEN.
       *	     CALL X"91" USING X91-RES X91-FUN PRNSPL.
 	     CALL X"91" USING X91-RES X91-FUN PRNREP.
@@ -716,6 +738,7 @@
       *	       CLOSE PRNSPL
       *	   ELSE
 	       CLOSE PRNREP.
+	     CLOSE CHQEXC.
 
        CLOSE-PRINTER-STATUS.
 	     MOVE "C"		 TO L02-PRN-STATUS.
@@ -752,6 +775,9 @@
        CHEQ-PRINT-SPOOL	 SECTION 53.
        PRINT-A-CHEQ.
       *	   IF WS-REPORT = 1
+	     PERFORM CHECK-CHQ-SEQUENCE THRU CHECK-CHQ-SEQUENCE-EXIT.
+	   IF CHQ-DUPLICATE
+	       GO TO CHEQ-PRINT-EXIT.
 	       PERFORM PRINT-FORMAT-1-CHEQ
 	       GO TO CHEQ-PRINT-EXIT.
 
@@ -841,6 +867,55 @@
        CHEQ-PRINT-EXIT.
 	     EXIT.
 
+      *
+      *    ****    C H E Q U E   N U M B E R   S E Q U E N C E
+      *
+       CHECK-CHQ-SEQUENCE.
+	     MOVE "N"		 TO WS-CHQ-SW.
+	   IF L02-PRN-CHQ = ZERO
+	       GO TO CHECK-CHQ-SEQUENCE-EXIT.
+	   IF WS-LAST-CHQ = ZERO
+	       MOVE L02-PRN-CHQ	 TO WS-LAST-CHQ
+	       GO TO CHECK-CHQ-SEQUENCE-EXIT.
+	   IF L02-PRN-CHQ = WS-LAST-CHQ
+	       MOVE "D"		 TO WS-CHQ-SW
+	       MOVE "Duplicate cheque - printing skipped"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       PERFORM WRITE-CHQ-EXCEPTION THRU WRITE-CHQ-EXCEPTION-EXIT
+	       GO TO CHECK-CHQ-SEQUENCE-EXIT.
+	     ADD 1		 TO WS-LAST-CHQ GIVING WS-NEXT-CHQ.
+	   IF L02-PRN-CHQ NOT = WS-NEXT-CHQ
+	       MOVE "G"		 TO WS-CHQ-SW
+	       PERFORM WRITE-CHQ-EXCEPTION
+				 THRU WRITE-CHQ-EXCEPTION-EXIT.
+	     MOVE L02-PRN-CHQ	 TO WS-LAST-CHQ.
+
+       CHECK-CHQ-SEQUENCE-EXIT.
+	     EXIT.
+
+       WRITE-CHQ-EXCEPTION.
+	     MOVE TODAY-DDMMYY	 TO WS-LOG-DATE.
+	     MOVE SPACES	 TO CHQEXC-REC.
+	   IF CHQ-DUPLICATE
+	       STRING WS-LOG-DATE	DELIMITED BY SIZE
+		      " Duplicate cheque number "
+					DELIMITED BY SIZE
+		      L02-PRN-CHQ	DELIMITED BY SIZE
+		   INTO CHQEXC-REC
+	   ELSE
+	       STRING WS-LOG-DATE	DELIMITED BY SIZE
+		      " Cheque number gap - printed "
+					DELIMITED BY SIZE
+		      L02-PRN-CHQ	DELIMITED BY SIZE
+		      " expected "	DELIMITED BY SIZE
+		      WS-NEXT-CHQ	DELIMITED BY SIZE
+		   INTO CHQEXC-REC.
+	     WRITE CHQEXC-REC.
+
+       WRITE-CHQ-EXCEPTION-EXIT.
+	     EXIT.
+
        PRINT-FORMAT-1-CHEQ   SECTION 53.
        PRINT-A-FMT-1-CHEQ.
       *	     MOVE SPACES	 TO REP-DETAIL1.
