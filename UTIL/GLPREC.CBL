@@ -13,7 +13,7 @@
       *                                                                *
       *       G E N E R A L   L E D G E R   R E C O V E R Y   P R O G  *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -115,6 +115,22 @@
 			 ALTERNATE RECORD T-VKEY =
 			     T-AC T-VAL T-DATE DUPLICATES.
 
+000210	   SELECT GLBHDR  ASSIGN DISK
+			 LOCK EXCLUSIVE
+000220                   STATUS WS-STATUS
+000230                   ACCESS DYNAMIC
+000240                   ORGANIZATION INDEXED
+000250                   RECORD GBH-KEY.
+
+000210	   SELECT JOBAUD  ASSIGN DISK
+			 LOCK EXCLUSIVE
+000220                   STATUS WS-STATUS
+000230                   ACCESS DYNAMIC
+000240                   ORGANIZATION INDEXED
+000250                   RECORD JAU-KEY
+			 ALTERNATE RECORD JAU-ALT-KEY =
+			   JAU-JOB JAU-DATE DUPLICATES.
+
 000210	   SELECT GPDCHQ ASSIGN DISK
 			 LOCK EXCLUSIVE
 000220                   STATUS WS-STATUS
@@ -152,6 +168,11 @@
 000270                    RECORD TAX-KEY.
       $SET NOKEYCOMPRESS
 
+	   SELECT GLRCHK ASSIGN DISK
+			 STATUS WS-STATUS
+			 ACCESS SEQUENTIAL
+			 ORGANIZATION LINE SEQUENTIAL.
+
       /
 000260 DATA DIVISION.
 000270 FILE SECTION.
@@ -172,6 +193,10 @@
 
 000220 COPY GLTRAN.FD.
 
+       COPY GLBHDR.FD.
+
+       COPY JOBAUD.FD.
+
 000220 COPY GPDCHQ.FD.
 
        COPY LEDTRF.FD.
@@ -182,6 +207,10 @@
 
        COPY TXTRAN.IFD.
 
+       FD  GLRCHK  LABEL RECORD STANDARD
+                   VALUE OF FILE-ID "GLPRCHK.DAT".
+       01  CKP-REC         PIC  X(80).
+
       /
 000430 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -202,6 +231,7 @@
 003360 77  WS-RECKEY        PIC 9(04)     COMP-5.
 000520 77  WS-RECOVER       PIC 9(05)     COMP-0.
 000530 77  WS-TRANS         PIC 9(05)     COMP-0 VALUE 1.
+       77  WS-CKP-FOUND     PIC 9(01)     VALUE ZERO.
 000540 77  WS-EKEY          PIC Z(04)9.
 000560 77  WS-ERROR         PIC 9(01)     VALUE ZERO.
 000570 77  WS-PROG          PIC X(02).
@@ -242,6 +272,12 @@
 002470     03  WS-BOT-LNE2.
 002480         05  WS-BCH  PIC  X(01) OCCURS 80.
 
+       01  W50-CHECKPT.
+           03  W50-RECKEY      PIC 9(04).
+           03  FILLER          PIC X(01).
+           03  W50-TRANS       PIC 9(05).
+           03  FILLER          PIC X(70).
+
 000590 COPY WS.WS.
 
 000290 01  WS-PARID.
@@ -263,6 +299,10 @@
 
 000220 COPY GLTRAN.ID.
 
+       COPY GLBHDR.ID.
+
+       COPY JOBAUD.ID.
+
        COPY LEDTRF.ID.
 
        COPY PARAM.ID.
@@ -369,6 +409,8 @@
       *    ****    R E C O V E R Y   F I L E
       *
 001320	     OPEN INPUT RECOVER.
+	     PERFORM AA01-READ-CHECKPOINT
+			 THRU AA01-READ-CHECKPOINT-EXIT.
 001330	     MOVE 1		 TO WS-RECKEY.
 001340 AA05.
 001350       READ RECOVER.
@@ -394,6 +436,14 @@
 001460	   IF WS-TRANS = ZERO
 001470         GO TO AA20.
       *
+      *    ****    R E S U M E   F R O M   C H E C K P O I N T
+      *    ****    I F   I N T E R R U P T E D
+      *
+	   IF WS-CKP-FOUND = 1 AND W50-TRANS = WS-TRANS
+	       DISPLAY "Resuming interrupted recovery" AT 2012
+			 WITH FOREGROUND-COLOR 14
+	       MOVE W50-RECKEY	 TO WS-RECKEY.
+      *
       *    ****    R E C O V E R Y   R E Q U I R E D
       *
 001480	     DISPLAY S02.
@@ -454,11 +504,15 @@
 001730     ELSE
 001740	   IF REC-FILE = 45
 001750	       PERFORM AY45 THRU AY999.
+	     PERFORM AA16-WRITE-CHECKPOINT
+			 THRU AA16-WRITE-CHECKPOINT-EXIT.
 001760       GO TO AA15.
       *
       *    ****   R E C O V E R Y   I S   C O M P L E T E
       *
 001770 AA20.
+	     PERFORM AA17-CLEAR-CHECKPOINT
+			 THRU AA17-CLEAR-CHECKPOINT-EXIT.
       *
       *    ****    R E S E T   R E C O V E R Y	 S T A T U S   F O R
       * 	   T H I S   W O R K   S T A T I O N
@@ -474,6 +528,8 @@
 001830       CLOSE PARAM
                    GACCNT
 001860		   GLTRAN
+		   GLBHDR
+		   JOBAUD
 		   GPDCHQ
 		   LEDTRF
 		   PDCHEQ
@@ -485,6 +541,52 @@
 001940       DISPLAY S05.
 001950       STOP RUN.
       /
+      *
+      *    ****    R E A D   E X I S T I N G   C H E C K P O I N T
+      *
+       AA01-READ-CHECKPOINT.
+	     MOVE ZERO		 TO WS-CKP-FOUND.
+	     OPEN INPUT GLRCHK.
+	   IF WS-STATUS NOT = "00"
+	       GO TO AA01-READ-CHECKPOINT-EXIT.
+	     READ GLRCHK INTO CKP-REC.
+	   IF WS-STATUS NOT = "00"
+	       GO TO AA01-CLOSE-CHECKPOINT.
+	     MOVE CKP-REC	 TO W50-CHECKPT.
+	     MOVE 1		 TO WS-CKP-FOUND.
+
+       AA01-CLOSE-CHECKPOINT.
+	     CLOSE GLRCHK.
+
+       AA01-READ-CHECKPOINT-EXIT.
+	     EXIT.
+      *
+      *    ****    S A V E   P R O G R E S S   S O   A   F A I L U R E
+      *    ****    C A N   R E S U M E   W I T H O U T   R E D O I N G
+      *    ****    F I L E S   A L R E A D Y   R E S T O R E D
+      *
+       AA16-WRITE-CHECKPOINT.
+	     MOVE SPACES		 TO CKP-REC.
+	     MOVE WS-RECKEY		 TO W50-RECKEY.
+	     MOVE WS-TRANS		 TO W50-TRANS.
+	     MOVE W50-CHECKPT		 TO CKP-REC.
+	     OPEN OUTPUT GLRCHK.
+	     WRITE CKP-REC.
+	     CLOSE GLRCHK.
+
+       AA16-WRITE-CHECKPOINT-EXIT.
+	     EXIT.
+      *
+      *    ****    R E C O V E R Y   C O M P L E T E   -
+      *    ****    C L E A R   T H E   C H E C K P O I N T
+      *
+       AA17-CLEAR-CHECKPOINT.
+	     OPEN OUTPUT GLRCHK.
+	     CLOSE GLRCHK.
+
+       AA17-CLEAR-CHECKPOINT-EXIT.
+	     EXIT.
+      /
       *    THIS ROUTINE REWRITES THE BEFORE IMAGES OF THE FILES.
       *
 001960 AY000           SECTION.
@@ -684,6 +786,12 @@
 	     MOVE "GLTRAN"	 TO AFID-KEY.
 	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-GLTRAN.
+	     MOVE "GLBHDR"	 TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH	 TO W02-GLBHDR.
+	     MOVE "JOBAUD"	 TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH	 TO W02-JOBAUD.
 	     MOVE "LEDTRF"	 TO AFID-KEY.
 	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-LEDTRF.
@@ -759,6 +867,46 @@
 	       GO TO ZA02.
 003050	   IF WS-STATUS NOT = "00"
 003060	       MOVE 11		 TO WS-F-ERROR
+003070         PERFORM OPEN-ERROR.
+      *
+      *    ****    G / L   B A T C H   H E A D E R   F I L E
+      *
+       ZA02A.
+	     OPEN I-O GLBHDR.
+042120     IF WS-STAT1 = "9"
+	       IF FLE-LOCKED
+042130		   GO TO ZA200.
+042120	   IF (WS-STAT1 = "9" AND IDX-CORRUPT) OR
+	      (WS-STATUS = "39")
+	       CLOSE PARAM
+	       CALL "UTP\GBHREB"
+		     USING LS-PARID LS-USER-ID LS0-PROGRAMS
+			   LS0-SECURITY
+	       CANCEL "UTP\GBHREB"
+	       OPEN I-O PARAM NETWORK
+	       GO TO ZA02A.
+003050	   IF WS-STATUS NOT = "00"
+003060	       MOVE 46		 TO WS-F-ERROR
+003070         PERFORM OPEN-ERROR.
+      *
+      *    ****    J O B   A U D I T   F I L E
+      *
+       ZA02B.
+	     OPEN I-O JOBAUD.
+042120     IF WS-STAT1 = "9"
+	       IF FLE-LOCKED
+042130		   GO TO ZA200.
+042120	   IF (WS-STAT1 = "9" AND IDX-CORRUPT) OR
+	      (WS-STATUS = "39")
+	       CLOSE PARAM
+	       CALL "UTP\JAUREB"
+		     USING LS-PARID LS-USER-ID LS0-PROGRAMS
+			   LS0-SECURITY
+	       CANCEL "UTP\JAUREB"
+	       OPEN I-O PARAM NETWORK
+	       GO TO ZA02B.
+003050	   IF WS-STATUS NOT = "00"
+003060	       MOVE 47		 TO WS-F-ERROR
 003070         PERFORM OPEN-ERROR.
       *
       *    ****   V A T   F I L E   ( C U R R E N T   R A T E )
@@ -968,7 +1116,17 @@
 041850     IF WS-F-ERROR = 40
 041860         MOVE W02-LEDTRF TO WS-FILE
 041870         MOVE ZERO       TO WS-KEY
-               MOVE XFR-KEY    TO WS-KEYX.
+               MOVE XFR-KEY    TO WS-KEYX
+041840     ELSE
+041850     IF WS-F-ERROR = 46
+               MOVE W02-GLBHDR TO WS-FILE
+               MOVE ZERO       TO WS-KEY
+               MOVE GBH-KEY    TO WS-KEYX
+041840     ELSE
+041850     IF WS-F-ERROR = 47
+               MOVE W02-JOBAUD TO WS-FILE
+               MOVE ZERO       TO WS-KEY
+               MOVE JAU-KEY    TO WS-KEYX.
 041880     IF WS-STATUS = "10"
 041890         MOVE "End of FILE" TO WS-STAT-MESSAGE
 041900     ELSE
