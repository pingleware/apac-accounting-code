@@ -13,7 +13,7 @@
       *                                                                *
       *    R E C A L C U L A T E   S A L E S   S T A T I S T I C S     *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -74,6 +74,11 @@
 
 000140 COPY STOCK.SL.
 
+	   SELECT RECCHK ASSIGN DISK
+			 STATUS WS-STATUS
+			 ACCESS SEQUENTIAL
+			 ORGANIZATION LINE SEQUENTIAL.
+
 000260 DATA DIVISION.
 000270 FILE SECTION.
 
@@ -89,6 +94,10 @@
 
 000540 COPY STOCK.FDE.
 
+       FD  RECCHK  LABEL RECORD STANDARD
+                   VALUE OF FILE-ID "RECCHK.DAT".
+       01  AUD-REC         PIC X(80).
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -132,6 +141,10 @@
 002980 77  WS-PAGE	   PIC	9(04) COMP-5.
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-AUD-COUNT     PIC 9(05)     COMP-5 VALUE ZERO.
+       77  WS-AUD-BEFORE    PIC S9(09)V99 COMP-3.
+       77  WS-AUD-BEF-D     PIC Z(08)9.99-.
+       77  WS-AUD-AFT-D     PIC Z(08)9.99-.
 
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -612,6 +625,7 @@
 011910	       GO TO DA00.
 	   IF WS-OPTION = "N"
 	       GO TO DA999.
+	     OPEN OUTPUT RECCHK.
 	     DISPLAY
 	       "��������������������������������������������������Ŀ"
 	       AT 0615 WITH FOREGROUND-COLOR 7 HIGHLIGHT
@@ -638,6 +652,10 @@
 	   IF WS-F-ERROR = 7
 	       GO TO DA12.
 021880	     DISPLAY DPT-CODE AT 1822 WITH FOREGROUND-COLOR 11.
+	   IF DPT-SCDE = "VAT"
+	       MOVE DPT-V-SALES-MTD	 TO WS-AUD-BEFORE
+	   ELSE
+	       MOVE DPT-SALES-MTD	 TO WS-AUD-BEFORE.
 
 022520	   IF WS-REPLY = "1" OR "5"
 	       IF DPT-SCDE = "VAT"
@@ -688,8 +706,27 @@
                                     DPT-PRET-YTD
                                     DPT-TRF-YTD.
 022570       PERFORM REWRITE-DEPART THRU WRITE-DEPART-EXIT.
+	     ADD 1			 TO WS-AUD-COUNT.
+	     MOVE WS-AUD-BEFORE		 TO WS-AUD-BEF-D.
+	   IF DPT-SCDE = "VAT"
+	       MOVE DPT-V-SALES-MTD	 TO WS-AUD-AFT-D
+	   ELSE
+	       MOVE DPT-SALES-MTD	 TO WS-AUD-AFT-D.
+	     MOVE SPACES		 TO AUD-REC.
+	     STRING DPT-CODE		 DELIMITED BY SIZE
+		    " MTD Sales Before: "	 DELIMITED BY SIZE
+		    WS-AUD-BEF-D		 DELIMITED BY SIZE
+		    "  After: "		 DELIMITED BY SIZE
+		    WS-AUD-AFT-D		 DELIMITED BY SIZE
+		    INTO AUD-REC.
+	     WRITE AUD-REC.
 	     GO TO DA10.
 
+       DA12.
+	     CLOSE RECCHK.
+       DA999.
+	     EXIT.
+
 
       /    *************************************************************
       *    ****    I N I T I A L I Z E   P R O G R A M
