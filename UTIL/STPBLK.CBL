@@ -13,7 +13,7 @@
       *                                                                *
       *        U P D A T E   B U L K   S T O C K		       *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -90,6 +90,11 @@
 
 000140 COPY STOCK.SL.
 
+	   SELECT BLKPRV ASSIGN DISK
+			 STATUS WS-STATUS
+			 ACCESS SEQUENTIAL
+			 ORGANIZATION LINE SEQUENTIAL.
+
 000250 DATA DIVISION.
 000260 FILE SECTION.
 
@@ -119,6 +124,10 @@
 
 000300 COPY STOCK.FDE.
 
+       FD  BLKPRV  LABEL RECORD STANDARD
+                   VALUE OF FILE-ID "BLKPRV.DAT".
+       01  PRV-REC         PIC X(80).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -178,6 +187,15 @@
                             "NO SUCH   D E P A R T M E N T".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-PREVIEW       PIC X(01)     VALUE "N".
+           88  PREVIEW-MODE               VALUE "Y".
+       77  WS-PRV-COUNT     PIC 9(05)     COMP-5 VALUE ZERO.
+       77  WS-PRV-BEFORE    PIC S9(09)V999 COMP-3.
+       77  WS-PRV-AFTER     PIC S9(09)V999 COMP-3.
+       77  WS-PRV-BEF-D     PIC Z(08)9.999-.
+       77  WS-PRV-QTY-D     PIC Z(05)9.999-.
+       77  WS-PRV-AFT-D     PIC Z(08)9.999-.
+       77  WS-PRV-COUNT-D   PIC ZZ,ZZ9.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -356,8 +374,11 @@
 	     PERFORM BA000.
 	     CLOSE BULK
 		   SLIP.
-	     OPEN OUTPUT SLIP.
-	     CLOSE SLIP.
+	   IF PREVIEW-MODE
+	       CLOSE BLKPRV
+	   ELSE
+	       OPEN OUTPUT SLIP
+	       CLOSE SLIP.
 	   IF WS-INDP = 0
 	       CLOSE SPARTS.
 	   IF WS-INDS = 0
@@ -489,6 +510,31 @@
 009640	     DISPLAY CLR-SCREEN.
 	     DISPLAY "UPDATE BULK STOCK" AT 0232
 		      WITH FOREGROUND-COLOR 7 HIGHLIGHT.
+
+       BA01.
+	     MOVE "Preview only - no files updated (Y/N)[ ]"
+				 TO WS-ERR-MES.
+	     PERFORM OPT-MESSAGE.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO BA01.
+	     MOVE WS-OPTION	 TO WS-PREVIEW.
+	   IF PREVIEW-MODE
+	       OPEN OUTPUT BLKPRV
+      *
+      *        ****   P R E V I E W   S C R A T C H   B U L K
+      *                 Redirect to a throw-away BULK dataset so a
+      *                 preview run never touches the real, shared
+      *                 BULK file - satisfies "no files updated".
+      *
+	       CLOSE BULK
+	       MOVE "PRV"	 TO W02-PTH59
+	       OPEN OUTPUT BULK
+	       CLOSE BULK
+	       OPEN I-O BULK.
+
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "UPDATE BULK STOCK" AT 0232
+		      WITH FOREGROUND-COLOR 7 HIGHLIGHT.
 	     DISPLAY "Accumulating Sales Quantities" AT 0812
 		      WITH HIGHLIGHT.
 	     DISPLAY "Reading:     " AT 1012.
@@ -523,6 +569,8 @@
 	   ELSE
 	       ADD SLP-QNT	 TO BLK-QNT.
 	     PERFORM REWRITE-BULK THRU WRITE-BULK-EXIT.
+	   IF PREVIEW-MODE
+	       GO TO BA05.
       *
       *   ****	  F L A G   S L I P   R E C O R D
       * 	  Flag the record to avoid reading it again, if a
@@ -572,9 +620,12 @@
 021520	       GO TO BA25.
 	     MULTIPLY BLK-QNT BY PRT-QUANT (WS-S6)
 				 GIVING W10-PQUANT.
-013780	     SUBTRACT W10-PQUANT FROM STK-QUANT.
-013870	     ADD W10-PQUANT	 TO STK-MTD STK-YTD.
-013950	     PERFORM REWRITE-STOCK THRU WRITE-STOCK-EXIT.
+	   IF PREVIEW-MODE
+	       PERFORM BA22-PREVIEW-LINE THRU BA22-PREVIEW-LINE-EXIT
+	   ELSE
+013780	       SUBTRACT W10-PQUANT FROM STK-QUANT
+013870	       ADD W10-PQUANT	 TO STK-MTD STK-YTD
+013950	       PERFORM REWRITE-STOCK THRU WRITE-STOCK-EXIT.
 
 021660 BA25.
 	     ADD 1		 TO WS-S6.
@@ -587,6 +638,34 @@
 
        BA999.
 	     EXIT.
+	     GO TO BA22-PREVIEW-LINE-EXIT.
+
+      *
+      *    ****    W R I T E   P R E V I E W   L I N E
+      *          Records, without updating STOCK, what the stock
+      *          consumption WOULD have been for this component.
+      *
+       BA22-PREVIEW-LINE.
+	     ADD 1		 TO WS-PRV-COUNT.
+	     MOVE STK-QUANT	 TO WS-PRV-BEFORE.
+	     SUBTRACT W10-PQUANT FROM WS-PRV-BEFORE
+				 GIVING WS-PRV-AFTER.
+	     MOVE WS-PRV-BEFORE	 TO WS-PRV-BEF-D.
+	     MOVE W10-PQUANT	 TO WS-PRV-QTY-D.
+	     MOVE WS-PRV-AFTER	 TO WS-PRV-AFT-D.
+	     MOVE SPACES		 TO PRV-REC.
+	     STRING STK-CODE		 DELIMITED BY SIZE
+		    " Before: "		 DELIMITED BY SIZE
+		    WS-PRV-BEF-D		 DELIMITED BY SIZE
+		    "  Change: "		 DELIMITED BY SIZE
+		    WS-PRV-QTY-D		 DELIMITED BY SIZE
+		    "  After: "		 DELIMITED BY SIZE
+		    WS-PRV-AFT-D		 DELIMITED BY SIZE
+		    INTO PRV-REC.
+	     WRITE PRV-REC.
+
+       BA22-PREVIEW-LINE-EXIT.
+	     EXIT.
 
       /
 044130 ZA000-INIT	       SECTION 80.
