@@ -13,7 +13,7 @@
       *                                                                *
       *   P U R C H A S E   T R A C K I N G   C O N V E R T  P R O G   *
       *                                                                *
-      *     VERSION 8.12.01 - February 2007			       *
+      *     VERSION 8.12.02 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -87,6 +87,11 @@
 000190                    STATUS WS-STATUS
 000200                    ACCESS SEQUENTIAL
 000210                    ORGANIZATION SEQUENTIAL.
+
+	   SELECT PURAVG  ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
       /
 000260 DATA DIVISION.
 000270 FILE SECTION.
@@ -101,6 +106,10 @@
 
 000160 COPY PRDOLD.FD.
 
+	   FD  PURAVG  LABEL RECORD STANDARD
+		       VALUE OF FILE-ID "PURAVG.DAT".
+	   01  AVG-REC		PIC X(80).
+
       /
 000430 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -123,6 +132,15 @@
        77  WS-OPTION        PIC X(01).
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-READ-COUNT    PIC 9(05)     COMP-5 VALUE ZERO.
+       77  WS-WRITE-COUNT   PIC 9(05)     COMP-5 VALUE ZERO.
+       77  WS-RECON-MSG     PIC X(48)     VALUE SPACES.
+       77  WS-SUP-COUNT     PIC 9(03)     COMP-5 VALUE ZERO.
+       77  WS-SUP-AVG       PIC S9(07)V99 COMP-3.
+       77  WS-SUP-QTY-D     PIC Z(06)9.99-.
+       77  WS-SUP-COST-D    PIC Z(08)9.99-.
+       77  WS-SUP-AVG-D     PIC Z(06)9.99-.
+       77  WS-SUP-DATE-D    PIC Z9/99/9999.
 
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -152,6 +170,12 @@
 002470     03  WS-BOT-LNE2.
 002480         05  WS-BCH  PIC  X(01) OCCURS 80.
 
+       01  WS-SUP-TABLE.
+           03  WS-SUP-ENTRY OCCURS 200 TIMES.
+               05  WS-SUP-CODE    PIC X(10).
+               05  WS-SUP-QTY-T   PIC S9(07)V99 COMP-3.
+               05  WS-SUP-COST-T  PIC S9(09)V99 COMP-3.
+
 000590 COPY WS.WS.
 
 000290 01  WS-PARID.
@@ -346,7 +370,15 @@
 001080 01  S04.
 001090     03  LINE 12 COLUMN 12 FOREGROUND-COLOR 11
 001100		       VALUE "Rebuilt of CARDEX file completed".
-001110     03  LINE 14 COLUMN 12 FOREGROUND-COLOR 11
+           03  LINE 14 COLUMN 12 VALUE "Records read.....:".
+           03  LINE 14 COLUMN 32 FOREGROUND-COLOR 14
+                       PIC ZZ,ZZ9 USING WS-READ-COUNT.
+           03  LINE 15 COLUMN 12 VALUE "Records written..:".
+           03  LINE 15 COLUMN 32 FOREGROUND-COLOR 14
+                       PIC ZZ,ZZ9 USING WS-WRITE-COUNT.
+           03  LINE 16 COLUMN 12 FOREGROUND-COLOR 14
+                       PIC X(48) USING WS-RECON-MSG.
+001110     03  LINE 18 COLUMN 12 FOREGROUND-COLOR 11
 001120		       VALUE "Press any key to continue".
 
 001130 01  S05.
@@ -400,6 +432,7 @@
 001350	     READ PRDOLD
                AT END
                GO TO AA10.
+	     ADD 1		 TO WS-READ-COUNT.
 	     DISPLAY POD-SUPP AT 0412 WITH FOREGROUND-COLOR 11
 		     " " POD-CODE WITH FOREGROUND-COLOR 11.
 001600       PERFORM AW000.
@@ -412,11 +445,66 @@
 	     PERFORM REWRITE-CONTROL THRU WRITE-CONTROL-EXIT.
 001830	     CLOSE PURDEX
 		   PRDOLD.
+	     PERFORM AA12-SUPPLIER-HISTORY THRU AA12-EXIT.
+           IF WS-READ-COUNT = WS-WRITE-COUNT
+               MOVE "Record counts reconcile - OK"
+                                 TO WS-RECON-MSG
+           ELSE
+               MOVE "** RECORD COUNT MISMATCH - CHECK CONVERSION **"
+                                 TO WS-RECON-MSG.
 001910       DISPLAY S04.
              ACCEPT WS-OPTION AT 1439 WITH FOREGROUND-COLOR 15 AUTO.
 004990	     CALL "CBL_DELETE_FILE" USING W02-PRDOLD
 005030				    RETURNING WS-STATUS.
 
+      *    ****    S U P P L I E R   A V E R A G E   C O S T
+      *    ****    H I S T O R Y   R E P O R T
+      *
+       AA12-SUPPLIER-HISTORY.
+	   IF WS-SUP-COUNT = ZERO
+	       GO TO AA12-EXIT.
+	     OPEN OUTPUT PURAVG.
+	     MOVE TODAY-DDMMYY		 TO WS-SUP-DATE-D.
+	     MOVE SPACES		 TO AVG-REC.
+	     STRING "Supplier average cost history - "
+					 DELIMITED BY SIZE
+		    WS-SUP-DATE-D		 DELIMITED BY SIZE
+	       INTO AVG-REC.
+	     WRITE AVG-REC.
+	     MOVE SPACES		 TO AVG-REC.
+	     WRITE AVG-REC.
+	     MOVE "Supplier    Qty           Value         Avg Cost"
+					 TO AVG-REC.
+	     WRITE AVG-REC.
+	     MOVE 1			 TO WS-S3.
+       AA13-WRITE-SUPPLIER-LINE.
+	   IF WS-S3 > WS-SUP-COUNT
+	       GO TO AA14-CLOSE-HISTORY.
+	   IF WS-SUP-QTY-T (WS-S3) = ZERO
+	       MOVE ZERO		 TO WS-SUP-AVG
+	   ELSE
+	       COMPUTE WS-SUP-AVG ROUNDED
+		       = WS-SUP-COST-T (WS-S3) / WS-SUP-QTY-T (WS-S3).
+	     MOVE WS-SUP-QTY-T (WS-S3)	 TO WS-SUP-QTY-D.
+	     MOVE WS-SUP-COST-T (WS-S3) TO WS-SUP-COST-D.
+	     MOVE WS-SUP-AVG		 TO WS-SUP-AVG-D.
+	     MOVE SPACES		 TO AVG-REC.
+	     STRING WS-SUP-CODE (WS-S3)	 DELIMITED BY SIZE
+		    "  "			 DELIMITED BY SIZE
+		    WS-SUP-QTY-D		 DELIMITED BY SIZE
+		    "  "			 DELIMITED BY SIZE
+		    WS-SUP-COST-D		 DELIMITED BY SIZE
+		    "  "			 DELIMITED BY SIZE
+		    WS-SUP-AVG-D		 DELIMITED BY SIZE
+	       INTO AVG-REC.
+	     WRITE AVG-REC.
+	     ADD 1			 TO WS-S3.
+	     GO TO AA13-WRITE-SUPPLIER-LINE.
+       AA14-CLOSE-HISTORY.
+	     CLOSE PURAVG.
+       AA12-EXIT.
+	     EXIT.
+
        AA15.
 001920       EXIT PROGRAM.
 
@@ -499,11 +587,40 @@
 002310	     WRITE PRD-REC1.
            IF WS-STAT1 NOT = "0"
 	       MOVE 56		 TO WS-F-ERROR
-               PERFORM WRITE-ERROR.
+               PERFORM WRITE-ERROR
+	   ELSE
+	       ADD 1		 TO WS-WRITE-COUNT.
+	     PERFORM AW05-ACCUM-SUPPLIER THRU AW05-EXIT.
 
 002440 AW999.
 002450       EXIT.
 
+      *    THIS ROUTINE ACCUMULATES SUPPLIER QTY/COST TOTALS FOR
+      *    THE AVERAGE COST HISTORY REPORT WRITTEN IN AA12.
+      *
+       AW05-ACCUM-SUPPLIER.
+	     MOVE 1			 TO WS-SUB.
+       AW06-FIND-SUPPLIER.
+	   IF WS-SUB > WS-SUP-COUNT
+	       GO TO AW08-NEW-SUPPLIER.
+	   IF WS-SUP-CODE (WS-SUB) = PRD-SUPP
+	       GO TO AW09-ADD-TOTALS.
+	     ADD 1			 TO WS-SUB.
+	     GO TO AW06-FIND-SUPPLIER.
+       AW08-NEW-SUPPLIER.
+	   IF WS-SUP-COUNT NOT < 200
+	       GO TO AW05-EXIT.
+	     ADD 1			 TO WS-SUP-COUNT.
+	     MOVE WS-SUP-COUNT		 TO WS-SUB.
+	     MOVE PRD-SUPP		 TO WS-SUP-CODE (WS-SUB).
+	     MOVE ZERO			 TO WS-SUP-QTY-T (WS-SUB)
+					    WS-SUP-COST-T (WS-SUB).
+       AW09-ADD-TOTALS.
+	     ADD PRD-QNT		 TO WS-SUP-QTY-T (WS-SUB).
+	     ADD PRD-COST		 TO WS-SUP-COST-T (WS-SUB).
+       AW05-EXIT.
+	     EXIT.
+
       /
 002460 ZA000           SECTION.
 002470 ZA00.
