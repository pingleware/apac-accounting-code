@@ -12,7 +12,7 @@
       *                                                                *
       *   R E A D   I N P U T	F R O M   S C A L E   P R O G R A M    *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -78,6 +78,9 @@
        77  WS-CHECK	   PIC	X(18)	 VALUE
 			   "aeWlimemnomLalismJ".
 
+       77  WS-TOL-AMT	   PIC	9(09)V999 VALUE ZERO.
+       77  WS-PR-TOL-AMT	   PIC	9(07)V99  VALUE ZERO.
+
 000590 COPY WS.WS.
 
        COPY FUNCTION.WS.
@@ -101,11 +104,25 @@
 		   07  SCALE-KG	 PIC  9(09).
 		   07  SCALE-GR	 PIC  9(03).
 
+	   03  SCALE-TOLERANCE.
+	       05  SCALE-EXP-WEIGHT	 PIC  9(09)V999.
+	       05  SCALE-TOL-PCT	 PIC  9(03)V99.
+	       05  SCALE-UNIT-PRICE	 PIC  9(07)V99.
+	       05  SCALE-EXP-PRICE	 PIC  9(07)V99.
+	       05  SCALE-ACT-PRICE	 PIC  9(07)V99.
+	       05  SCALE-WT-EXCEPT	 PIC  X(01).
+		   88  SCALE-WEIGHT-EXCEPTION	  VALUE "Y".
+	       05  SCALE-PR-EXCEPT	 PIC  X(01).
+		   88  SCALE-PRICE-EXCEPTION	  VALUE "Y".
+	       05  SCALE-PR-TOL-PCT	 PIC  9(03)V99.
+
       /
 001230 PROCEDURE DIVISION USING SCALE-QUANTITY.
 001220 AA000	       SECTION.
 001230 AA00.
 	     MOVE ZERO		TO SCALE-QNT.
+	     MOVE SPACES	TO SCALE-WT-EXCEPT SCALE-PR-EXCEPT.
+	     MOVE ZERO		TO SCALE-EXP-PRICE SCALE-ACT-PRICE.
 	     MOVE SCALE-NO	TO W02-SCALES.
 042140	     OPEN I-O SCALES.
 003050	   IF NOT (WS-STATUS = "00" OR "41")
@@ -126,7 +143,35 @@
 	       GO TO AA999.
 	     MOVE SCA-KG	 TO SCALE-KG.
 	     MOVE SCA-GRAM	 TO SCALE-GR.
+	     PERFORM AA15-CHECK-TOLERANCE THRU AA15-EXIT.
 001830	     CLOSE SCALES.
 
        AA999.
 	     EXIT-PROGRAM.
+      *
+      *    ****    W E I G H T   /   P R I C E   T O L E R A N C E
+      *
+       AA15-CHECK-TOLERANCE.
+	   IF SCALE-EXP-WEIGHT = ZERO
+	       GO TO AA15-EXIT.
+	     COMPUTE WS-TOL-AMT =
+		     SCALE-EXP-WEIGHT * SCALE-TOL-PCT / 100.
+	   IF SCALE-QNT < SCALE-EXP-WEIGHT - WS-TOL-AMT OR
+	      SCALE-QNT > SCALE-EXP-WEIGHT + WS-TOL-AMT
+	       MOVE "Y"	 TO SCALE-WT-EXCEPT.
+	   IF SCALE-UNIT-PRICE = ZERO
+	       GO TO AA15-EXIT.
+	     COMPUTE SCALE-EXP-PRICE ROUNDED =
+		     SCALE-EXP-WEIGHT * SCALE-UNIT-PRICE.
+	     COMPUTE SCALE-ACT-PRICE ROUNDED =
+		     SCALE-QNT * SCALE-UNIT-PRICE.
+	   IF SCALE-PR-TOL-PCT = ZERO
+	       GO TO AA15-EXIT.
+	     COMPUTE WS-PR-TOL-AMT ROUNDED =
+		     SCALE-EXP-PRICE * SCALE-PR-TOL-PCT / 100.
+	   IF SCALE-ACT-PRICE < SCALE-EXP-PRICE - WS-PR-TOL-AMT OR
+	      SCALE-ACT-PRICE > SCALE-EXP-PRICE + WS-PR-TOL-AMT
+	       MOVE "Y"	 TO SCALE-PR-EXCEPT.
+
+       AA15-EXIT.
+	     EXIT.
