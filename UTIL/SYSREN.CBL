@@ -12,7 +12,7 @@
       *                                                                *
       *     B U S I N E S S  S Y S T E M  R E N A M E  ( E X T E N )   *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -59,6 +59,11 @@
 
 000120 COPY PARAM.SL.
 
+	   SELECT SYSCHG ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
 000140 DATA DIVISION.
 000150 FILE SECTION.
 
@@ -68,6 +73,10 @@
 
 000170 COPY PARAM.FDE.
 
+	   FD  SYSCHG  LABEL RECORD STANDARD
+		       VALUE OF FILE-ID "SYSCHG.LOG".
+	   01  CHG-REC		PIC X(80).
+
       /
 000190 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -97,6 +106,7 @@
 000400 77  WS-POSALE       PIC X(01)     VALUE "Y".
 000410 77  WS-VEHCLE       PIC X(01)     VALUE "Y".
 000420 77  WS-OPTION       PIC X(01).
+       77  WS-OLD-EXT      PIC X(03).
 002420 01  WS-DB-LINE.
 003080	   03  WS-TOP-LNE2.
 001390	       05  WS-TCR   PIC  X(80) VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴
@@ -308,6 +318,8 @@
 
        COPY ERROR.CRT.
 
+       COPY OPT.CRT.
+
       /
 000690 PROCEDURE DIVISION.
 000700 AA000-MAIN              SECTION.
@@ -431,6 +443,31 @@
 			   BACKGROUND-COLOR 3.
 006370       STOP RUN.
        AA25.
+	     MOVE PAR-EXT		 TO WS-OLD-EXT.
+	     DISPLAY CLEAR-L25.
+	     DISPLAY "Company identification code change - impact"
+		      AT 1012 WITH FOREGROUND-COLOR 14.
+	     DISPLAY "Current code.....:" AT 1212.
+	     DISPLAY WS-OLD-EXT AT 1231 WITH FOREGROUND-COLOR 11.
+	     DISPLAY "New code.........:" AT 1312.
+	     DISPLAY WS-SYS-ID AT 1331 WITH FOREGROUND-COLOR 11.
+	     DISPLAY "Modules affected.:" AT 1412.
+	     DISPLAY "Stock " WS-STOCK " Debtors " WS-DEBTOR
+		     " Creditors " WS-CREDITOR AT 1431
+		      WITH FOREGROUND-COLOR 11.
+	     DISPLAY "G/Ledger " WS-GLEDGER " HP-Debt " WS-HPDEBT
+		     " POS " WS-POSALE " Vehicle " WS-VEHCLE AT 1531
+		      WITH FOREGROUND-COLOR 11.
+       AA26.
+	     MOVE "Proceed with identification code change (Y/N) [ ]"
+				 TO WS-ERR-MES.
+	     PERFORM OPT-MESSAGE.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO AA26.
+	   IF WS-OPTION = "N"
+	       CLOSE SECUR PARAM
+	       GO TO AA05.
+	     PERFORM AA27-WRITE-CHANGE-LOG THRU AA27-EXIT.
 	     MOVE WS-SYS-ID	 TO SEC-EXT PAR-EXT.
 001490	     REWRITE SEC-REC1.
              REWRITE PAR-RECORD1.
@@ -440,6 +477,41 @@
 	     DISPLAY "�" AT 2480 WITH BACKGROUND-COLOR 0.
 001560       STOP RUN.
 
+      *    ****    P R E - C H A N G E   I M P A C T   L O G
+      *
+       AA27-WRITE-CHANGE-LOG.
+	     OPEN EXTEND SYSCHG.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT SYSCHG.
+	     MOVE SPACES		 TO CHG-REC.
+	     STRING "Company identification code change - from "
+					 DELIMITED BY SIZE
+		    WS-OLD-EXT			 DELIMITED BY SIZE
+		    " to "			 DELIMITED BY SIZE
+		    WS-SYS-ID			 DELIMITED BY SIZE
+	       INTO CHG-REC.
+	     WRITE CHG-REC.
+	     MOVE SPACES		 TO CHG-REC.
+	     STRING "Modules - Stock "		 DELIMITED BY SIZE
+		    WS-STOCK			 DELIMITED BY SIZE
+		    " Debtors "			 DELIMITED BY SIZE
+		    WS-DEBTOR			 DELIMITED BY SIZE
+		    " Creditors "		 DELIMITED BY SIZE
+		    WS-CREDITOR			 DELIMITED BY SIZE
+		    " G/Ledger "		 DELIMITED BY SIZE
+		    WS-GLEDGER			 DELIMITED BY SIZE
+		    " HP-Debt "			 DELIMITED BY SIZE
+		    WS-HPDEBT			 DELIMITED BY SIZE
+		    " POS "			 DELIMITED BY SIZE
+		    WS-POSALE			 DELIMITED BY SIZE
+		    " Vehicle "			 DELIMITED BY SIZE
+		    WS-VEHCLE			 DELIMITED BY SIZE
+	       INTO CHG-REC.
+	     WRITE CHG-REC.
+	     CLOSE SYSCHG.
+       AA27-EXIT.
+	     EXIT.
+
        COPY ERROR.SCR.
 
        COPY FUNCTION.SCR.
