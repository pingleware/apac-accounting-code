@@ -12,7 +12,7 @@
       *                                                                *
       *  A M E N D   D E B T O R   S T A T I S T I C S	 P R O G R A M *
       *                                                                *
-      *     VERSION 7.02 - January 2000 			       *
+      *     VERSION 7.03 - August 2026                                 *
       * 							       *
       ******************************************************************
       /
@@ -70,6 +70,11 @@
 
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-BULK         PIC X(01)     VALUE "N".
+           88  BULK-MODE                 VALUE "Y".
+       77  WS-BULK-TYPE    PIC X(01)     VALUE "P".
+       77  WS-BULK-PCT     PIC S9(03)V99 COMP-3.
+       77  WS-BULK-AMT     PIC S9(09)V99 COMP-3.
 
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -332,6 +337,31 @@
 029040	     DISPLAY CLR-SCREEN.
 	     DISPLAY "AMEND STATISTICS" AT 0233
 		      WITH FOREGROUND-COLOR 7 HIGHLIGHT.
+       BA01.
+	     MOVE "Run bulk adjustment, not manual entry (Y/N)[N]"
+				 TO WS-ERR-MES.
+	     MOVE "N"		 TO WS-OPTION.
+	     PERFORM OPT-MESSAGE.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO BA01.
+	     MOVE WS-OPTION	 TO WS-BULK.
+	   IF NOT BULK-MODE
+	       GO TO BA04.
+       BA02.
+	     MOVE "Adjust by Percentage or Amount (P/A)[P]"
+				 TO WS-ERR-MES.
+	     MOVE "P"		 TO WS-OPTION.
+	     PERFORM OPT-MESSAGE.
+	   IF NOT (WS-OPTION = "P" OR "A")
+	       GO TO BA02.
+	     MOVE WS-OPTION	 TO WS-BULK-TYPE.
+	   IF WS-BULK-TYPE = "P"
+	       DISPLAY "Percentage adjustment   :" AT 1010
+	       ACCEPT WS-BULK-PCT AT 1036 WITH FOREGROUND-COLOR 15 AUTO
+	   ELSE
+	       DISPLAY "Amount adjustment       :" AT 1010
+	       ACCEPT WS-BULK-AMT AT 1036 WITH FOREGROUND-COLOR 15 AUTO.
+       BA04.
 015490	     MOVE 1		 TO WS-NETKEY.
 015500       PERFORM READ-CONTROL THRU READ-CONTROL-EXIT.
              MOVE 11             TO WS-PARKEY.
@@ -367,6 +397,8 @@
 	     DISPLAY SN-DTRAN.
 
        BA15.
+	   IF BULK-MODE
+	       GO TO BA16.
 	     ACCEPT SA-DTRAN.
 	     ADD W15-T-DAY   W16-T-DAY	GIVING W17-T-DAY.
 	     ADD W15-T-VAL   W16-T-VAL	GIVING W17-T-VAL.
@@ -378,8 +410,26 @@
 	     PERFORM CHECK-CORRECT.
 018520	   IF WS-OPTION = "N"
 	       GO TO BA15.
+	     GO TO BA17.
+       BA16.
+	   IF WS-BULK-TYPE = "P"
+	       COMPUTE W17-T-VAL  ROUNDED
+			 = W15-T-VAL  + (W15-T-VAL  * WS-BULK-PCT / 100)
+	       COMPUTE W17-T-MTDV ROUNDED
+			 = W15-T-MTDV + (W15-T-MTDV * WS-BULK-PCT / 100)
+	       COMPUTE W17-T-YTDV ROUNDED
+			 = W15-T-YTDV + (W15-T-YTDV * WS-BULK-PCT / 100)
+	   ELSE
+	       ADD W15-T-VAL   WS-BULK-AMT GIVING W17-T-VAL
+	       ADD W15-T-MTDV  WS-BULK-AMT GIVING W17-T-MTDV
+	       ADD W15-T-YTDV  WS-BULK-AMT GIVING W17-T-YTDV.
+	     MOVE W15-T-DAY		 TO W17-T-DAY.
+	     MOVE W15-T-MTD		 TO W17-T-MTD.
+	     MOVE W15-T-YTD		 TO W17-T-YTD.
+	     DISPLAY SN-DTRAN.
+       BA17.
 015710	     MOVE W17-T-DAY	 TO PAR-T-DAY (WS-S1).
-015720	     MOVE W75-T-VAL	 TO PAR-T-VAL (WS-S1).
+015720	     MOVE W17-T-VAL	 TO PAR-T-VAL (WS-S1).
 015730	     MOVE W17-T-MTD	 TO PAR-T-MTD (WS-S1).
 015740	     MOVE W17-T-MTDV	 TO PAR-T-MTDV (WS-S1).
 015750	     MOVE W17-T-YTD	 TO PAR-T-YTD (WS-S1).
