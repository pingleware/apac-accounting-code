@@ -13,7 +13,7 @@
       *                                                                *
       *     O P E N   T H E   C A S H	D R A W E R   P R O G R A M    *
       *                                                                *
-      *     VERSION 8.14.03 - May 2010				       *
+      *     VERSION 8.14.04 - August 2026                              *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -67,6 +67,13 @@
 000290	   SELECT CSHSLE  ASSIGN DISK
 000300                    ORGANIZATION LINE SEQUENTIAL
 000310                    ACCESS SEQUENTIAL.
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+	   SELECT CSHTRN   ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
       /
 000390 DATA DIVISION.
 000400 FILE SECTION.
@@ -87,6 +94,21 @@
        FD  CSHDRW    LABEL RECORD OMITTED.
        01  CSH-REC.
            03  CSH-OPEN     PIC  X(06).
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+      *    One entry per drawer-open event: who opened it, which
+      *    drawer, when, and why - CSTATS reads this to report
+      *    drawer-opens-without-a-sale.
+      *
+       FD  CSHTRN   LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "CSHTRN.LOG".
+       01  CDL-REC.
+           03  CDL-OPER     PIC  X(03).
+           03  CDL-DRAW     PIC  9(02).
+           03  CDL-DATE     PIC  9(08) COMP-5.
+           03  CDL-TIME     PIC  9(08) COMP-5.
+           03  CDL-REASON   PIC  X(01).
 
       /
 002130 WORKING-STORAGE SECTION.
@@ -112,6 +134,11 @@
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
 000070 77  WS-DRAW	   PIC	9(02).
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+       77  WS-REASON	   PIC	X(01).
+       77  WS-OTIME	   PIC	9(08) COMP-5.
 
 003050 01  WS-DB-LINE.
 003060     03  WS-TOP-LINE.
@@ -224,11 +251,53 @@
 003260	       PERFORM ERROR-MESSAGE
 	       GO TO AZ100.
 010250	     PERFORM ZA000-INIT.
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+	     PERFORM AA05-REASON THRU AA05-EXIT.
 042770       PERFORM OPEN-CASH-DRAWER THRU OPEN-CASH-DRAWER-EXIT.
+	     PERFORM AA10-LOG-OPEN THRU AA10-EXIT.
 	   IF W85-DRAWER = "F"
 	       CLOSE CSHDRW.
 013280 AZ100.
 013290       EXIT PROGRAM.
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+      *    Asks why the drawer is being opened so CSTATS can later
+      *    report drawer-opens-without-a-sale.
+      *
+       AA05-REASON.
+	     DISPLAY "Reason - 'S'ale 'R'efund 'P'aid-out 'N'o-sale"
+		     AT 1212 WITH FOREGROUND-COLOR 3.
+       AA05-05.
+	     MOVE SPACE		 TO WS-REASON.
+	     ACCEPT WS-REASON AT 1258
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO UPDATE.
+	   IF NOT (WS-REASON = "S" OR "R" OR "P" OR "N")
+	       GO TO AA05-05.
+       AA05-EXIT.
+	     EXIT.
+      *
+      *    Appends the drawer-open event - who, which drawer, when,
+      *    and why - to the itemised log.
+      *
+       AA10-LOG-OPEN.
+	     OPEN EXTEND CSHTRN.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT CSHTRN
+	   END-IF.
+	     MOVE LS-USER		 TO CDL-OPER.
+	     MOVE WS-DRAW		 TO CDL-DRAW.
+	     MOVE TODAY-DDMMYY	 TO CDL-DATE.
+	     ACCEPT WS-OTIME		 FROM TIME.
+	     MOVE WS-OTIME		 TO CDL-TIME.
+	     MOVE WS-REASON		 TO CDL-REASON.
+	     WRITE CDL-REC.
+	     CLOSE CSHTRN.
+       AA10-EXIT.
+	     EXIT.
 
        COPY FUNCTION.SCR.
 
