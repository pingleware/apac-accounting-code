@@ -13,7 +13,7 @@
       *                                                                *
       *     C A S H   D R A W E R   B A L A N C I N G	R E P O R T    *
       *                                                                *
-      *     VERSION 8.14.03 - May 2010				       *
+      *     VERSION 8.14.04 - August 2026                              *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -66,6 +66,13 @@
 
 000370	   SELECT PRNREP  ASSIGN W02-PRINTER
 000380                    ORGANIZATION LINE SEQUENTIAL.
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+	   SELECT CSHTRN   ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
 
       /
 000390 DATA DIVISION.
@@ -81,6 +88,20 @@
        FD  CSHDRW    LABEL RECORD OMITTED.
        01  CSH-REC.
            03  CSH-OPEN     PIC  X(06).
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+      *    Written here too, since the balancing report opens the
+      *    same physical drawer on start-up - always a no-sale open.
+      *
+       FD  CSHTRN   LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "CSHTRN.LOG".
+       01  CDL-REC.
+           03  CDL-OPER     PIC  X(03).
+           03  CDL-DRAW     PIC  9(02).
+           03  CDL-DATE     PIC  9(08) COMP-5.
+           03  CDL-TIME     PIC  9(08) COMP-5.
+           03  CDL-REASON   PIC  X(01).
 
 000660 FD  PRNREP    LABEL RECORD OMITTED
 000670               LINAGE WS-PGE-LENGTH.
@@ -142,6 +163,10 @@
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
 000070 77  WS-DRAW	   PIC	9(02).
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+       77  WS-OTIME	   PIC	9(08) COMP-5.
 
 003050 01  WS-DB-LINE.
 003060     03  WS-TOP-LINE.
@@ -614,7 +639,8 @@
                    MOVE "COM4"   TO W02-CSHDRW.
            IF W85-DRAWER = "F"
                OPEN OUTPUT CSHDRW
-               MOVE ALL "A"      TO CSH-OPEN.
+               MOVE ALL "A"      TO CSH-OPEN
+               PERFORM ZA16-LOG-OPEN THRU ZA16-EXIT.
 055260	     GO TO ZA999.
 055270 ZA49.
 055280       DISPLAY "Too many files OPEN" AT 0812
@@ -624,6 +650,27 @@
 055320       ACCEPT WS-OPTION AT 1238 WITH FOREGROUND-COLOR 15.
 055330       GO TO ZA205.
       *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+      *    Appends a no-sale drawer-open entry, the same log OPNDRW
+      *    writes to, whenever the balancing report opens the drawer.
+      *
+       ZA16-LOG-OPEN.
+	     OPEN EXTEND CSHTRN.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT CSHTRN
+	   END-IF.
+	     MOVE LS-USER		 TO CDL-OPER.
+	     MOVE WS-DRAW		 TO CDL-DRAW.
+	     MOVE TODAY-DDMMYY	 TO CDL-DATE.
+	     ACCEPT WS-OTIME		 FROM TIME.
+	     MOVE WS-OTIME		 TO CDL-TIME.
+	     MOVE "N"		 TO CDL-REASON.
+	     WRITE CDL-REC.
+	     CLOSE CSHTRN.
+       ZA16-EXIT.
+	     EXIT.
+      *
       *    ****    S E T U P   T H E   S C R E E N   G R A P H I C S
       *
 055500 ZA55.
