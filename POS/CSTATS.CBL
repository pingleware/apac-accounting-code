@@ -13,7 +13,7 @@
       *                                                                *
       *     C A S H   D R A W E R   S T A T I S T I C	R E P O R T    *
       *                                                                *
-      *     VERSION 8.14.03 - May 2010				       *
+      *     VERSION 8.14.04 - August 2026                              *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -59,6 +59,13 @@
        COPY APACFIDS.SL.
 
 000270 COPY PARAM.SL.
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+	   SELECT CSHTRN   ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
 
       /
 000390 DATA DIVISION.
@@ -67,6 +74,21 @@
        COPY APACFIDS.FDE.
 
 000560 COPY PARAM.FDE.
+      *
+      *    ****    I T E M I S E D   C A S H   D R A W E R   L O G
+      *
+      *    Written by OPNDRW each time the drawer is opened; read
+      *    here, tallied by reason code, to report how often a
+      *    drawer is opened without a sale.
+      *
+       FD  CSHTRN   LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "CSHTRN.LOG".
+       01  CDL-REC.
+           03  CDL-OPER     PIC  X(03).
+           03  CDL-DRAW     PIC  9(02).
+           03  CDL-DATE     PIC  9(08) COMP-5.
+           03  CDL-TIME     PIC  9(08) COMP-5.
+           03  CDL-REASON   PIC  X(01).
 
       /
 002130 WORKING-STORAGE SECTION.
@@ -224,6 +246,20 @@
 	   03  W15-DRAWER OCCURS 41.
 	       05  W15-DRW	PIC  9(02).
 	       05  W15-VALUE	PIC S9(09)V99 COMP-3 OCCURS 12.
+      *
+      *    ****    D R A W E R   O P E N S   W I T H O U T   A   S A L E
+      *
+      *    Occurrence 41 is the grand total, same convention as
+      *    W35-CASH-DRAWER (41) above.
+      *
+       01  W16-NOSALE-TABLE.
+	   03  W16-ENTRY OCCURS 41.
+	       05  W16-DRW	PIC  9(02).
+	       05  W16-COUNT	PIC  9(05) COMP-5.
+
+       01  W16-DISPLAY-LINE.
+	   03  W16-REMK	PIC  X(20).
+	   03  W16-VAL	PIC  ZZZZ9.
 
        01  W20-HEADINGS.
 	   03  W20-CD-HEADINGS.
@@ -403,7 +439,20 @@
 003260	       PERFORM ERROR-MESSAGE
 	       GO TO AZ100.
 010250	     PERFORM ZA000-INIT.
-042770	     PERFORM EA000.
+      *
+      *    ****    D R A W E R   N O - S A L E   O P E N S
+      *
+	     MOVE "'S'tatistics or 'N'o-sale opens"
+				 TO WS-ERR-MES.
+       AA01.
+	     MOVE SPACE		 TO WS-OPTION.
+	     PERFORM OPT-MESSAGE.
+	   IF NOT (WS-OPTION = "S" OR "N")
+	       GO TO AA01.
+	   IF WS-OPTION = "N"
+	       PERFORM EB000-NOSALE
+	   ELSE
+042770	       PERFORM EA000.
 
 013280 AZ100.
 013290       EXIT PROGRAM.
@@ -653,6 +702,79 @@
 050880       EXIT.
 
       /
+      *
+      *    ****    D R A W E R   N O - S A L E   O P E N S
+      *
+      *    Tallies, per drawer, how many times OPNDRW's itemised log
+      *    recorded a no-sale drawer-open, and displays the count.
+      *
+       EB000-NOSALE	       SECTION 5.
+       EB00.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "DRAWER OPENS WITHOUT A SALE" AT 0227
+		      WITH FOREGROUND-COLOR 15.
+	     MOVE 1		 TO WS-S1.
+       EB05.
+	     MOVE ZERO		 TO W16-DRW (WS-S1) W16-COUNT (WS-S1).
+	   IF WS-S1 < 41
+	       ADD 1		 TO WS-S1
+	       GO TO EB05.
+	     MOVE 41		 TO W16-DRW (41).
+	     OPEN INPUT CSHTRN.
+	   IF WS-STATUS NOT = "00"
+	       MOVE "No drawer-open log recorded yet"
+				 TO WS-ERR-MES
+	       MOVE "1964"	 TO SCREEN-POS
+	       PERFORM OPT-SETUP THRU OPT-EXIT
+	       GO TO EB999.
+       EB10.
+	     READ CSHTRN
+		 AT END GO TO EB20.
+	   IF CDL-REASON NOT = "N"
+	       GO TO EB10.
+	     MOVE CDL-DRAW	 TO WS-S2.
+	   IF (WS-S2 = ZERO) OR (WS-S2 > 40)
+	       GO TO EB10.
+	     ADD 1		 TO W16-COUNT (WS-S2).
+	     MOVE WS-S2		 TO W16-DRW (WS-S2).
+	     ADD 1		 TO W16-COUNT (41).
+	     GO TO EB10.
+       EB20.
+	     CLOSE CSHTRN.
+	     MOVE 5		 TO LIN.
+	     MOVE 1		 TO WS-S1.
+       EB25.
+	   IF W16-COUNT (WS-S1) = ZERO
+	       GO TO EB30.
+	     MOVE SPACES	 TO W16-REMK.
+	   IF WS-S1 = 41
+	       MOVE "Total - all drawers"
+				 TO W16-REMK
+	   ELSE
+	       STRING "Drawer " DELIMITED SIZE
+		      W16-DRW (WS-S1) DELIMITED SIZE
+		   INTO W16-REMK.
+	     MOVE W16-COUNT (WS-S1)
+				 TO W16-VAL.
+	     DISPLAY (LIN, 12) W16-REMK
+		      WITH FOREGROUND-COLOR 3 HIGHLIGHT
+			   BACKGROUND-COLOR 5.
+	     DISPLAY (LIN, 34) W16-VAL
+		      WITH FOREGROUND-COLOR 3 HIGHLIGHT
+			   BACKGROUND-COLOR 5.
+	     ADD 1		 TO LIN.
+       EB30.
+	   IF WS-S1 < 41
+	       ADD 1		 TO WS-S1
+	       GO TO EB25.
+	     MOVE "Any key to continue"
+				 TO WS-ERR-MES.
+	     MOVE "1964"	 TO SCREEN-POS.
+	     PERFORM OPT-SETUP THRU OPT-EXIT.
+       EB999.
+	     EXIT.
+
+      /
 052700 ZA000-INIT	       SECTION 9.
 052710 ZA000-OPEN.
 052720       PERFORM ZA55 THRU ZA60.
