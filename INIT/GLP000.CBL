@@ -13,7 +13,7 @@
       *                                                                *
       *     G / L E D G E R   I N I T I A L I Z E   P R O G R A M      *
       *                                                                *
-      *     VERSION 8.13.07 - January 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -301,6 +301,12 @@
 	     MOVE "NETWORK"	 TO AFID-KEY.
 	     PERFORM AA01-READ-APACFIDS THRU AA01-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-NETWORK.
+      *
+      *    ****    D U P L I C A T E   A C C O U N T   C H E C K
+      *
+	     PERFORM AA04-CHECK-GACCNT THRU AA04-EXIT.
+	   IF WS-OPTION = "N"
+	       GO TO AA999.
 001130	     DISPLAY S01.
 001140       OPEN INPUT PARAM.
 001150	     MOVE 1		 TO WS-PARKEY.
@@ -331,6 +337,37 @@
 
        AA999.
 	     EXIT PROGRAM.
+      *
+      *    ****    D U P L I C A T E   A C C O U N T   C H E C K
+      *
+       AA04-CHECK-GACCNT.
+	     MOVE "Y"		 TO WS-OPTION.
+	     OPEN INPUT GACCNT.
+	   IF WS-STATUS NOT = "00"
+	       GO TO AA04-EXIT.
+	     READ GACCNT NEXT RECORD.
+	   IF WS-STATUS NOT = "00"
+	       CLOSE GACCNT
+	       GO TO AA04-EXIT.
+	     CLOSE GACCNT.
+	     DISPLAY "Account records already exist on file" AT 1204
+		     WITH FOREGROUND-COLOR 14 HIGHLIGHT.
+	     DISPLAY "Account records exist - ERASE them (" AT 1404
+		     "Y" WITH FOREGROUND-COLOR 6 HIGHLIGHT "/"
+		     "N" WITH FOREGROUND-COLOR 6 HIGHLIGHT ")".
+
+       AA04B.
+	     MOVE "N"		 TO WS-OPTION.
+	     ACCEPT WS-OPTION AT 1453
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO AA04B.
+       AA04-EXIT.
+	     EXIT.
 
        COPY ERROR.SCR.
 
