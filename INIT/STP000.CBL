@@ -13,7 +13,7 @@
       *                                                                *
       *     S T O C K   I N I T I A L I Z E   P R O G R A M            *
       *                                                                *
-      *     VERSION 8.13.08 - August 2008			       *
+      *     VERSION 8.13.09 - August 2026			       *
       * 							       *
       ******************************************************************
       *
@@ -380,6 +380,12 @@
 001090         IF WS-STAT2 = 68
 001100             GO TO AA05.
 001110 AA20.
+      *
+      *    ****    D U P L I C A T E   A C C O U N T   C H E C K
+      *
+	     PERFORM AA04-CHECK-STOCK THRU AA04-EXIT.
+	   IF WS-OPTION = "N"
+	       GO TO AZ000-EOJ.
 001030	     DISPLAY S01.
 001200       PERFORM AC000-PARAM.
 001210       PERFORM AD000-STOCK.
@@ -392,6 +398,37 @@
 	     PERFORM AK000-WARHSE.
 	     PERFORM AL000-WSTOCK.
 001250	     GO TO AZ000-EOJ.
+      *
+      *    ****    D U P L I C A T E   A C C O U N T   C H E C K
+      *
+       AA04-CHECK-STOCK.
+	     MOVE "Y"		 TO WS-OPTION.
+	     OPEN INPUT STOCK.
+	   IF WS-STATUS NOT = "00"
+	       GO TO AA04-EXIT.
+	     READ STOCK NEXT RECORD.
+	   IF WS-STATUS NOT = "00"
+	       CLOSE STOCK
+	       GO TO AA04-EXIT.
+	     CLOSE STOCK.
+	     DISPLAY "Stock records already exist on file" AT 1812
+		     WITH FOREGROUND-COLOR 14 HIGHLIGHT.
+	     DISPLAY "Stock records exist - ERASE them (" AT 1912
+		     "Y" WITH FOREGROUND-COLOR 6 HIGHLIGHT "/"
+		     "N" WITH FOREGROUND-COLOR 6 HIGHLIGHT ")".
+
+       AA04B.
+	     MOVE "N"		 TO WS-OPTION.
+	     ACCEPT WS-OPTION AT 1947
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO AA04B.
+       AA04-EXIT.
+	     EXIT.
 
        COPY ERROR.SCR.
 
