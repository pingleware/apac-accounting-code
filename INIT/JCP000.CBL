@@ -13,7 +13,7 @@
       *                                                                *
       *   J O B - C O S T I N G   I N I T I A L I Z E   P R O G R A M  *
       *                                                                *
-      *     VERSION 8.13.07 - January 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -282,6 +282,12 @@
 	     MOVE "NETWORK"	 TO AFID-KEY.
 	     PERFORM AA03-READ-APACFIDS THRU AA03-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-NETWORK.
+      *
+      *    ****    D U P L I C A T E   A C C O U N T   C H E C K
+      *
+	     PERFORM AA04-CHECK-JOBHDR THRU AA04-EXIT.
+	   IF WS-OPTION = "N"
+	       GO TO AZ000-EOJ.
 001390	     DISPLAY S01.
 001420 AA05.
              PERFORM AC000-PARAM.
@@ -293,6 +299,37 @@
 	     PERFORM AI000-JOBHDR.
 	     PERFORM AJ000-JOBWAR.
 001510       GO TO AZ000-EOJ.
+      *
+      *    ****    D U P L I C A T E   A C C O U N T   C H E C K
+      *
+       AA04-CHECK-JOBHDR.
+	     MOVE "Y"		 TO WS-OPTION.
+	     OPEN INPUT JOBHDR.
+	   IF WS-STATUS NOT = "00"
+	       GO TO AA04-EXIT.
+	     READ JOBHDR NEXT RECORD.
+	   IF WS-STATUS NOT = "00"
+	       CLOSE JOBHDR
+	       GO TO AA04-EXIT.
+	     CLOSE JOBHDR.
+	     DISPLAY "Job records already exist on file" AT 2204
+		     WITH FOREGROUND-COLOR 14 HIGHLIGHT.
+	     DISPLAY "Job records exist - ERASE them (" AT 2304
+		     "Y" WITH FOREGROUND-COLOR 6 HIGHLIGHT "/"
+		     "N" WITH FOREGROUND-COLOR 6 HIGHLIGHT ")".
+
+       AA04B.
+	     MOVE "N"		 TO WS-OPTION.
+	     ACCEPT WS-OPTION AT 2338
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO AA04B.
+       AA04-EXIT.
+	     EXIT.
 
        COPY ERROR.SCR.
 
