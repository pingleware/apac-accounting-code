@@ -13,7 +13,7 @@
       *                                                                *
       *     D E B T O R ' S   I N I T I A L I Z E   P R O G R A M      *
       *                                                                *
-      *     VERSION 8.13.09 - November 2008			       *
+      *     VERSION 8.13.10 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -342,6 +342,12 @@
 	     MOVE "SORDER"	 TO AFID-KEY.
 	     PERFORM AA03-READ-APACFIDS THRU AA03-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-SORDER.
+      *
+      *    ****    D U P L I C A T E   A C C O U N T   C H E C K
+      *
+	     PERFORM AA04-CHECK-DEBTOR THRU AA04-EXIT.
+	   IF WS-OPTION = "N"
+	       GO TO AZ000-EOJ.
 001390	     DISPLAY S01.
 001420 AA05.
              PERFORM AC000-PARAM.
@@ -354,6 +360,37 @@
 	     PERFORM AJ000-CARDEX.
 	     PERFORM AK000-DBFOTO.
 001510       GO TO AZ000-EOJ.
+      *
+      *    ****    D U P L I C A T E   A C C O U N T   C H E C K
+      *
+       AA04-CHECK-DEBTOR.
+	     MOVE "Y"		 TO WS-OPTION.
+	     OPEN INPUT DEBTOR.
+	   IF WS-STATUS NOT = "00"
+	       GO TO AA04-EXIT.
+	     READ DEBTOR NEXT RECORD.
+	   IF WS-STATUS NOT = "00"
+	       CLOSE DEBTOR
+	       GO TO AA04-EXIT.
+	     CLOSE DEBTOR.
+	     DISPLAY "Account records already exist on file" AT 1204
+		     WITH FOREGROUND-COLOR 14 HIGHLIGHT.
+	     DISPLAY "Account records exist - ERASE them (" AT 1404
+		     "Y" WITH FOREGROUND-COLOR 6 HIGHLIGHT "/"
+		     "N" WITH FOREGROUND-COLOR 6 HIGHLIGHT ")".
+
+       AA04B.
+	     MOVE "N"		 TO WS-OPTION.
+	     ACCEPT WS-OPTION AT 1453
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO AA04B.
+       AA04-EXIT.
+	     EXIT.
 
        COPY ERROR.SCR.
 
