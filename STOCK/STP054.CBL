@@ -15,7 +15,7 @@
       * 							       *
       *     SPECIAL SPARES VERSION        WEEKLY TOTALS & X-REF        *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -68,6 +68,14 @@
 
 000140 COPY STOCK.SL.
 
+      *
+      *    ****    P R O D U C T I O N   P R I C E   H I S T O R Y
+      *
+	   SELECT PRCHIST ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
       /
 000260 DATA DIVISION.
 000270 FILE SECTION.
@@ -82,6 +90,16 @@
 
 000310 COPY STOCK.FDE.
 
+      *
+      *    ****    P R O D U C T I O N   P R I C E   H I S T O R Y
+      *
+       FD  PRCHIST   LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "PRCHIST.LOG".
+       01  PCH-REC.
+           03  PCH-CODE     PIC  X(18).
+           03  PCH-DATE     PIC  9(08) COMP-5.
+           03  PCH-SELL     PIC S9(07)V99 COMP-3.
+
       /
 003090 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -138,6 +156,23 @@
        77  WS-CS-HD	   PIC	X(10) VALUE "-Cash sale".
        77  TODAY-DDMMYY    PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+*
+*    ****    P R I C E   C O M P A R I S O N   A D D E D S
+*
+       77  WS-COMPARE      PIC  X(01) VALUE "N".
+       77  WS-LY-CUTOFF    PIC  9(08) COMP-5.
+       77  WS-PCH-CNT      PIC  9(04) COMP-5 VALUE ZERO.
+       77  WS-PCH-SUB      PIC  9(04) COMP-5.
+       77  WS-PCH-FOUND    PIC  X(01).
+       77  WS-CH-THISYR    PIC S9(07)V99 COMP-3.
+       77  WS-CH-LASTYR    PIC S9(07)V99 COMP-3.
+       77  WS-CH-LASTDTE   PIC  9(08)    COMP-5.
+       77  WS-CH-PCT       PIC S9(03)V99 COMP-3.
+       01  W110-PRCHIST.
+           03  W110-ENTRY  OCCURS 300.
+               05  W110-CODE  PIC  X(18).
+               05  W110-DATE  PIC  9(08) COMP-5.
+               05  W110-SELL  PIC S9(07)V99 COMP-3.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -338,6 +373,27 @@
 000630	       05  FILLER      PIC  X(01).
 000640	       05  CAT-CAT     PIC  X(30).
 000650	       05  FILLER      PIC  X(83).
+*
+*    ****    P R I C E   C O M P A R I S O N   R E P O R T   L I N E S
+*
+       03  CAT-L5 REDEFINES W02-PRN-LINE.
+           05  FILLER         PIC  X(56).
+           05  CAT-CH-THISYR  PIC  X(11).
+           05  FILLER         PIC  X(03).
+           05  CAT-CH-LASTYR  PIC  X(11).
+           05  FILLER         PIC  X(03).
+           05  CAT-CH-PCT     PIC  X(09).
+           05  FILLER         PIC  X(03).
+           05  CAT-CH-FLAG    PIC  X(20).
+       03  CAT-L4 REDEFINES W02-PRN-LINE.
+           05  FILLER         PIC  X(56).
+           05  CAT-C-THISYR   PIC  Z(07)9.99.
+           05  FILLER         PIC  X(03).
+           05  CAT-C-LASTYR   PIC  Z(07)9.99.
+           05  FILLER         PIC  X(03).
+           05  CAT-C-PCT      PIC  -(03)9.99.
+           05  FILLER         PIC  X(03).
+           05  CAT-C-FLAG     PIC  X(20).
 
 003740 01  W05.
 003750     03  W05-S OCCURS 300   PIC 9(04)     COMP-5.
@@ -663,6 +719,17 @@
 012770	   IF NOT (WS-PRT = "N" OR "Y")
 012780	       GO TO CE04.
       *
+      *    ****   C O M P A R E   T O   L A S T   Y E A R ' S
+      *
+       CE04X.
+             MOVE "Compare to last year's prices (Y/N)"
+                                 TO WS-ERR-MES.
+             MOVE SPACE          TO WS-OPTION.
+             PERFORM OPT-MESSAGE.
+           IF NOT (WS-OPTION = "Y" OR "N")
+               GO TO CE04X.
+             MOVE WS-OPTION      TO WS-COMPARE.
+      *
       *    ****   N U M B E R	O F   C O P I E S   R E Q U I R E D
       *
 	     DISPLAY S12.
@@ -673,6 +740,8 @@
 012700	     DISPLAY S15.
              PERFORM AB25.
 012820       MOVE 0              TO WS-PAGE WS-TSELL WS-TCOST.
+           IF WS-COMPARE = "Y"
+               PERFORM CD000-LOAD-PRCHIST THRU CD999.
 009200	   IF WS-DEPT > SPACES
 009210	       GO TO CE04D.
 
@@ -745,14 +814,22 @@
 012960	     MOVE SPACES	 TO REP-DETAIL1.
 012970	     MOVE "Item Code"	 TO CAT-H1.
 013010	     MOVE WS-DESC-H1	 TO CAT-H2.
-	     MOVE "Reference"	 TO CAT-H3.
-	     MOVE "Price Per"	 TO CAT-H4.
+	   IF WS-COMPARE = "Y"
+	       MOVE "This Year"  TO CAT-CH-THISYR
+	       MOVE "Last Year"  TO CAT-CH-LASTYR
+	       MOVE "% Chg"      TO CAT-CH-PCT
+	       MOVE "Note"       TO CAT-CH-FLAG
+	   ELSE
+	     MOVE "Reference"	 TO CAT-H3
+	     MOVE "Price Per"	 TO CAT-H4
 	   IF WS-PRT = "Y"
-	       MOVE "Cost Price" TO CAT-H5.
-013020	     MOVE WS-RT-HD	 TO CAT-H6.
-	     MOVE "(Inc)"	 TO CAT-H6A.
-013030	     MOVE WS-CS-HD	 TO CAT-H7.
-013040	     MOVE WS-WS-HD	 TO CAT-H8.
+	       MOVE "Cost Price" TO CAT-H5
+	   END-IF
+013020	     MOVE WS-RT-HD	 TO CAT-H6
+	     MOVE "(Inc)"	 TO CAT-H6A
+013030	     MOVE WS-CS-HD	 TO CAT-H7
+013040	     MOVE WS-WS-HD	 TO CAT-H8
+	   END-IF.
 	     PERFORM CALL-PRINTUTL.
 013120	     MOVE SPACES	 TO REP-DETAIL1.
 	     MOVE "D"		 TO W02-PRN-TYPE.
@@ -808,13 +885,20 @@
 013410	       MOVE STK-COST	 TO CAT-COST.
 	   IF STK-TAX = ZERO
 	       MOVE STK-SELL	 TO CAT-SELL
+	       MOVE STK-SELL	 TO WS-CH-THISYR
 	   ELSE
 	       MOVE W05-VAT (STK-TAX)
 				 TO W05-RATE
 	       COMPUTE CAT-SELL ROUNDED =
+		       STK-SELL + (STK-SELL * W05-RTE)
+	       COMPUTE WS-CH-THISYR ROUNDED =
 		       STK-SELL + (STK-SELL * W05-RTE).
 013440	     MOVE STK-CASH	 TO CAT-CASH.
 013440	     MOVE STK-WSALE	 TO CAT-WSALE.
+	   IF WS-COMPARE = "Y"
+	       PERFORM CD900-FIND-LASTYR THRU CD900-EXIT
+	       MOVE WS-CH-THISYR TO CAT-C-THISYR
+	   END-IF.
 
        CE25.
 	   IF W02-LINAGE < W02-PRN-LENGTH
@@ -832,7 +916,7 @@
 	       MOVE 99		 TO WS-ADVANCE
 	       PERFORM CALL-PRINTUTL
 014990	       GO TO CE999.
-	   IF WS-USE-PACKS = "Y"
+	   IF (WS-USE-PACKS = "Y") AND (WS-COMPARE NOT = "Y")
 	       PERFORM CF000.
 
        CE28.
@@ -858,6 +942,104 @@
        CE999.
 013910       EXIT.
       /
+      *
+      *    ****    P R O D U C T I O N   P R I C E   H I S T O R Y
+      *
+       CD000-LOAD-PRCHIST     SECTION 6.
+       CD00.
+             MOVE ZERO            TO WS-PCH-CNT.
+             COMPUTE WS-LY-CUTOFF = PAR-YMD - 10000.
+             OPEN INPUT PRCHIST.
+           IF WS-STATUS NOT = "00"
+               GO TO CD999.
+
+       CD05.
+             READ PRCHIST
+                 AT END GO TO CD50.
+           IF WS-PCH-CNT < 300
+               ADD 1             TO WS-PCH-CNT
+               MOVE PCH-CODE     TO W110-CODE (WS-PCH-CNT)
+               MOVE PCH-DATE     TO W110-DATE (WS-PCH-CNT)
+               MOVE PCH-SELL     TO W110-SELL (WS-PCH-CNT)
+           ELSE
+               PERFORM CD06-SHIFT-ENTRIES THRU CD06-EXIT
+               MOVE PCH-CODE     TO W110-CODE (300)
+               MOVE PCH-DATE     TO W110-DATE (300)
+               MOVE PCH-SELL     TO W110-SELL (300).
+             GO TO CD05.
+
+      *
+      *    ****    T A B L E   F U L L  -  D R O P   T H E   O L D E S T
+      *             E N T R Y   S O   T H E   M O S T   R E C E N T
+      *             3 0 0   P R I C E   C H A N G E S   A R E   K E P T
+      *
+       CD06-SHIFT-ENTRIES.
+             MOVE 1                TO WS-PCH-SUB.
+
+       CD06.
+           IF WS-PCH-SUB > 299
+               GO TO CD06-EXIT.
+             MOVE W110-CODE (WS-PCH-SUB + 1) TO W110-CODE (WS-PCH-SUB)
+             MOVE W110-DATE (WS-PCH-SUB + 1) TO W110-DATE (WS-PCH-SUB)
+             MOVE W110-SELL (WS-PCH-SUB + 1) TO W110-SELL (WS-PCH-SUB)
+             ADD 1                  TO WS-PCH-SUB.
+             GO TO CD06.
+
+       CD06-EXIT.
+             EXIT.
+
+       CD50.
+             CLOSE PRCHIST.
+
+       CD999.
+             EXIT.
+      *
+      *    ****    F I N D   T H E   M O S T   R E C E N T   P R I C E
+      *             R E C O R D E D   O N   O R   B E F O R E   T H E
+      *             O N E - Y E A R - A G O   C U T - O F F   D A T E
+      *
+       CD900-FIND-LASTYR.
+             MOVE ZERO             TO WS-CH-LASTYR.
+             MOVE 99999999         TO WS-CH-LASTDTE.
+             MOVE "N"              TO WS-PCH-FOUND.
+             MOVE SPACES           TO CAT-C-FLAG.
+             MOVE 1                TO WS-PCH-SUB.
+
+       CD905.
+           IF WS-PCH-SUB > WS-PCH-CNT
+               GO TO CD910.
+           IF (W110-CODE (WS-PCH-SUB) = STK-CODE) AND
+              (W110-DATE (WS-PCH-SUB) > WS-LY-CUTOFF)
+               IF (WS-PCH-FOUND = "N") OR
+                  (W110-DATE (WS-PCH-SUB) < WS-CH-LASTDTE)
+                   MOVE "Y"        TO WS-PCH-FOUND
+                   MOVE W110-DATE (WS-PCH-SUB)
+                                   TO WS-CH-LASTDTE
+                   MOVE W110-SELL (WS-PCH-SUB)
+                                   TO WS-CH-LASTYR.
+             ADD 1                 TO WS-PCH-SUB.
+             GO TO CD905.
+
+       CD910.
+           IF WS-PCH-FOUND = "N"
+               MOVE STK-SELL        TO WS-CH-LASTYR.
+             MOVE WS-CH-LASTYR     TO CAT-C-LASTYR.
+           IF WS-CH-LASTYR = ZERO
+               MOVE ZERO           TO CAT-C-PCT
+               MOVE "No price history"
+                                   TO CAT-C-FLAG
+               GO TO CD900-EXIT.
+             COMPUTE WS-CH-PCT ROUNDED =
+                     ((WS-CH-THISYR - WS-CH-LASTYR) / WS-CH-LASTYR)
+                     * 100.
+             MOVE WS-CH-PCT        TO CAT-C-PCT.
+           IF WS-CH-PCT = ZERO
+               MOVE "No increase in period"
+                                   TO CAT-C-FLAG.
+
+       CD900-EXIT.
+             EXIT.
+      /
       *    ****    P A C K S
       *
        CF000	       SECTION 50.
