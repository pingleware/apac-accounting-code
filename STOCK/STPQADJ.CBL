@@ -15,7 +15,7 @@
       *  S T O C K   Q U A N T I T I E S   O F	 E X I S T I N G       *
       *  S T O C K   I T E M S.					       *
       *                                                                *
-      *     VERSION 8.06 - August 2002				       *
+      *     VERSION 8.07 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -49,6 +49,11 @@
 000190                    ACCESS SEQUENTIAL
 000200                    ORGANIZATION LINE SEQUENTIAL.
 
+	   SELECT QNTEXC  ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
 000250 DATA DIVISION.
 000260 FILE SECTION.
 
@@ -62,6 +67,14 @@
 	   03  QNT-ITEM     PIC  X(14).
 	   03  QNT-QUANT    PIC S9(07)V9(04) COMP-3.
 
+      *
+      *    I M P O R T   E X C E P T I O N / R E C O N C I L I A T I O N
+      *    R E P O R T
+      *
+       FD  QNTEXC    LABEL RECORD STANDARD
+			VALUE OF FILE-ID "STKQUANT.EXC".
+       01  EXC-REC		   PIC  X(80).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -99,6 +112,18 @@
 002100 77  WS-INDP          PIC 9(01)     VALUE 0.
 002110 77  WS-INDS          PIC 9(01)     VALUE 0.
 002120 77  WS-AMEND         PIC 9(01)     VALUE 0.
+*
+*    ****    I M P O R T   R E C O N C I L I A T I O N   T O T A L S
+*
+       77  WS-EXC-READ      PIC 9(06)     COMP-5 VALUE ZERO.
+       77  WS-EXC-MATCHED   PIC 9(06)     COMP-5 VALUE ZERO.
+       77  WS-EXC-REJECTED  PIC 9(06)     COMP-5 VALUE ZERO.
+       77  WS-EXC-QTY-OK    PIC S9(09)V9(04) COMP-3 VALUE ZERO.
+       77  WS-EXC-QTY-REJ   PIC S9(09)V9(04) COMP-3 VALUE ZERO.
+       77  WS-EXC-READ-D    PIC ZZZZZ9.
+       77  WS-EXC-MATCH-D   PIC ZZZZZ9.
+       77  WS-EXC-REJ-D     PIC ZZZZZ9.
+       77  WS-EXC-QNT-D     PIC ----------9.9999.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -336,26 +361,84 @@
 035270     IF WS-OPTION = "N"
 035280	       GO TO BC999.
 	     OPEN INPUT STKQNT.
+	     OPEN OUTPUT QNTEXC.
+	     MOVE ZERO	       TO WS-EXC-READ WS-EXC-MATCHED
+				   WS-EXC-REJECTED
+				   WS-EXC-QTY-OK WS-EXC-QTY-REJ.
+	     MOVE "STOCK QUANTITY IMPORT - RECONCILIATION REPORT"
+					 TO EXC-REC.
+	     WRITE EXC-REC.
+	     MOVE SPACES       TO EXC-REC.
+	     WRITE EXC-REC.
+	     MOVE "Item code     Quantity      Status"
+					 TO EXC-REC.
+	     WRITE EXC-REC.
 035380	     DISPLAY "Export Record:" AT 1112.
 035380	     DISPLAY "Stock Record :" AT 1312.
 
 035390 BC10.
 	     READ STKQNT
 		  AT END GO TO BC995.
+	     ADD 1	       TO WS-EXC-READ.
 035440	     DISPLAY QNT-ITEM AT 1128
 		     WITH FOREGROUND-COLOR 3 HIGHLIGHT.
 035360	     MOVE QNT-ITEM	 TO STK-CODE.
 035450	     PERFORM READ-STOCK THRU READ-STOCK-EXIT.
 035460     IF WS-F-ERROR = 22
+	       ADD 1	       TO WS-EXC-REJECTED
+	       ADD QNT-QUANT   TO WS-EXC-QTY-REJ
+	       PERFORM BC15
 035470	       GO TO BC10.
 035440	     DISPLAY STK-CODE AT 1328 WITH FOREGROUND-COLOR 11
 		     " " STK-DESC WITH FOREGROUND-COLOR 14.
 	     ADD QNT-QUANT	 TO STK-QUANT.
 	     PERFORM REWRITE-STOCK THRU WRITE-STOCK-EXIT.
+	     ADD 1	       TO WS-EXC-MATCHED.
+	     ADD QNT-QUANT      TO WS-EXC-QTY-OK.
 	     GO TO BC10.
 
+       BC15.
+	     MOVE SPACES       TO EXC-REC.
+	     MOVE QNT-QUANT     TO WS-EXC-QNT-D.
+	     STRING QNT-ITEM DELIMITED BY SIZE
+		    "  " DELIMITED BY SIZE
+		    WS-EXC-QNT-D DELIMITED BY SIZE
+		    "  NOT FOUND ON STOCK FILE - REJECTED"
+			      DELIMITED BY SIZE
+		 INTO EXC-REC.
+	     WRITE EXC-REC.
+
        BC995.
 	     CLOSE STKQNT.
+	     MOVE SPACES       TO EXC-REC.
+	     WRITE EXC-REC.
+	     MOVE WS-EXC-READ   TO WS-EXC-READ-D.
+	     STRING "Records read.......: " DELIMITED BY SIZE
+		    WS-EXC-READ-D  DELIMITED BY SIZE
+		 INTO EXC-REC.
+	     WRITE EXC-REC.
+	     MOVE SPACES       TO EXC-REC.
+	     MOVE WS-EXC-MATCHED TO WS-EXC-MATCH-D.
+	     MOVE WS-EXC-QTY-OK  TO WS-EXC-QNT-D.
+	     STRING "Matched & applied..: " DELIMITED BY SIZE
+		    WS-EXC-MATCH-D DELIMITED BY SIZE
+		    "  qty "        DELIMITED BY SIZE
+		    WS-EXC-QNT-D    DELIMITED BY SIZE
+		 INTO EXC-REC.
+	     WRITE EXC-REC.
+	     MOVE SPACES       TO EXC-REC.
+	     MOVE WS-EXC-REJECTED TO WS-EXC-REJ-D.
+	     MOVE WS-EXC-QTY-REJ  TO WS-EXC-QNT-D.
+	     STRING "Rejected...........: " DELIMITED BY SIZE
+		    WS-EXC-REJ-D     DELIMITED BY SIZE
+		    "  qty "         DELIMITED BY SIZE
+		    WS-EXC-QNT-D     DELIMITED BY SIZE
+		 INTO EXC-REC.
+	     WRITE EXC-REC.
+	     CLOSE QNTEXC.
+	     DISPLAY "Exception report written to STKQUANT.EXC" AT 2010
+		     WITH FOREGROUND-COLOR 6 HIGHLIGHT.
+	     CALL X"AF" USING GET-SINGLE-CHAR, KEY-STATUS.
 
 035730 BC999.
 035740       EXIT.
