@@ -12,7 +12,7 @@
       *                                                                *
       *    B O S A L   S T O C K   F I L E   C R E A T E - P R O G     *
       *                                                                *
-      *     VERSION 8.06 - August 2002				       *
+      *     VERSION 8.07 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -44,6 +44,11 @@
 000190                    ACCESS SEQUENTIAL
 000200                    ORGANIZATION LINE SEQUENTIAL.
 
+	   SELECT BOSCHK ASSIGN DISK
+		      STATUS WS-STATUS
+		      ACCESS SEQUENTIAL
+		      ORGANIZATION LINE SEQUENTIAL.
+
 000250 DATA DIVISION.
 000260 FILE SECTION.
 
@@ -62,6 +67,10 @@
 000120	   03  PRC-SELL        PIC S9(05)V99 SIGN TRAILING SEPARATE.
 000130	   03  PRC-CASH        PIC S9(05)V99 SIGN TRAILING SEPARATE.
 
+	   FD  BOSCHK    LABEL RECORD STANDARD
+		     VALUE OF FILE-ID "BOSALCHK.LOG".
+	   01  BCK-REC         PIC  X(80).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -109,6 +118,11 @@
 002240 77  WS-INDEX-STORE   PIC X(12).
 002250 77  WS-INDEX-NAME    PIC X(12).
        77  WS-PRINT         PIC 9(01).
+       77  WS-BOS-READ      PIC 9(06)     COMP-5 VALUE ZERO.
+       77  WS-BOS-OK        PIC 9(06)     COMP-5 VALUE ZERO.
+       77  WS-BOS-REJ       PIC 9(06)     COMP-5 VALUE ZERO.
+       77  WS-BOS-DTE       PIC 9(06).
+       77  WS-BOS-CNT       PIC Z(05)9.
 002280 77  WS-PASS          PIC X(08).
 002290 77  WS-OK            PIC X(01) VALUE "N".
 002300 77  WS-CHK           PIC X(33)      VALUE
@@ -618,7 +632,8 @@
 012350 AZ000-END               SECTION.
 012360 AZ000-EOJ.
 012370       CLOSE STOCK
-		   BOSAL.
+		   BOSAL
+		   BOSCHK.
 012440 AZ010.
              STOP RUN.
 
@@ -630,6 +645,7 @@
              DISPLAY "UPDPRC Record :" AT 0603.
              DISPLAY "Stock Details :" AT 0803.
              MOVE ZERO TO WS-PRCKEY WS-RECKEY.
+             MOVE ZERO TO WS-BOS-READ WS-BOS-OK WS-BOS-REJ.
        BA05.
            IF WS-RECKEY = 100
                MOVE ZERO TO WS-RECKEY
@@ -637,9 +653,19 @@
 012370	       OPEN I-O STOCK.
 	     READ BOSAL AT END
                          GO TO BA10.
+             ADD 1 TO WS-BOS-READ.
            IF PRC-CODE = SPACES
                GO TO BA05.
+      *
+      *    ****    V A L I D A T E   E X P O R T E D   R O W
+      *            B E F O R E   A C C E P T I N G   I T
+      *
+           IF (PRC-LEDG NOT NUMERIC) OR (PRC-COST NOT NUMERIC) OR
+              (PRC-SELL NOT NUMERIC) OR (PRC-CASH NOT NUMERIC)
+               PERFORM BA07 THRU BA07-EXIT
+               GO TO BA05.
              ADD 1 TO WS-PRCKEY WS-RECKEY.
+             ADD 1 TO WS-BOS-OK.
              MOVE WS-PRCKEY TO W80-REC.
              DISPLAY W80-NO AT 0619 WITH FOREGROUND-COLOR 11.
              DISPLAY PRC-RECORD1 AT 0819 WITH FOREGROUND-COLOR 15.
@@ -656,12 +682,68 @@
              PERFORM DA000.
              GO TO BA05.
        BA10.
+             PERFORM BA08 THRU BA08-EXIT.
              DISPLAY "Update complete - Press " AT 2312 
                       WITH FOREGROUND-COLOR 14 "ENTER" 
                       WITH FOREGROUND-COLOR 15.
              ACCEPT WS-OPTION AT 2342 WITH FOREGROUND-COLOR 15 AUTO.
        BA999.
              EXIT.
+             GO TO BA08-EXIT.
+      *
+      *    ****    L O G   A   R E J E C T E D   B O S A L   R O W
+      *
+       BA07.
+             ADD 1 TO WS-BOS-REJ.
+             MOVE SPACES TO BCK-REC.
+             STRING "REJECTED  " DELIMITED SIZE
+                    PRC-CODE    DELIMITED SIZE
+                    " - invalid numeric field(s) on import row"
+                                DELIMITED SIZE
+               INTO BCK-REC.
+             WRITE BCK-REC.
+       BA07-EXIT.
+             EXIT.
+      *
+      *    ****    W R I T E   R O W - C O U N T   F O O T E R
+      *
+       BA08.
+             ACCEPT WS-BOS-DTE FROM DATE.
+             MOVE SPACES TO BCK-REC.
+             MOVE WS-BOS-READ TO WS-BOS-CNT.
+             STRING "SUMMARY   " DELIMITED SIZE
+                    WS-BOS-DTE  DELIMITED SIZE
+                    "  Read "   DELIMITED SIZE
+                    WS-BOS-CNT  DELIMITED SIZE
+               INTO BCK-REC.
+             WRITE BCK-REC.
+             MOVE SPACES TO BCK-REC.
+             MOVE WS-BOS-OK TO WS-BOS-CNT.
+             STRING "SUMMARY   " DELIMITED SIZE
+                    WS-BOS-DTE  DELIMITED SIZE
+                    "  Accepted " DELIMITED SIZE
+                    WS-BOS-CNT  DELIMITED SIZE
+               INTO BCK-REC.
+             WRITE BCK-REC.
+             MOVE SPACES TO BCK-REC.
+             MOVE WS-BOS-REJ TO WS-BOS-CNT.
+             STRING "SUMMARY   " DELIMITED SIZE
+                    WS-BOS-DTE  DELIMITED SIZE
+                    "  Rejected " DELIMITED SIZE
+                    WS-BOS-CNT  DELIMITED SIZE
+               INTO BCK-REC.
+             WRITE BCK-REC.
+             MOVE WS-BOS-READ TO WS-BOS-CNT.
+             DISPLAY "Rows read     " AT 2012 WS-BOS-CNT
+                      WITH FOREGROUND-COLOR 11.
+             MOVE WS-BOS-OK TO WS-BOS-CNT.
+             DISPLAY "Rows accepted " AT 2112 WS-BOS-CNT
+                      WITH FOREGROUND-COLOR 11.
+             MOVE WS-BOS-REJ TO WS-BOS-CNT.
+             DISPLAY "Rows rejected " AT 2212 WS-BOS-CNT
+                      WITH FOREGROUND-COLOR 11.
+       BA08-EXIT.
+             EXIT.
       *
       *    ****   G E T   S T O C K   R E C O R D   U S I N G   C O D E
       *
@@ -879,6 +961,9 @@
 	       CLOSE STOCK
 	       OPEN I-O STOCK.
 044360	     OPEN INPUT BOSAL.
+	     OPEN EXTEND BOSCHK.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT BOSCHK.
              GO TO ZA999-EXIT.
        ZA49.
              DISPLAY "Too many files OPEN" AT 0812
