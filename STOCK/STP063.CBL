@@ -13,7 +13,7 @@
       *                                                                *
       * S T O C K   L O C A T I O N   W / H O U S E   D E L E T I O N S*
       * 							       *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -131,6 +131,14 @@
 002270 77  WS-PASSWORD      PIC X(08).
        77  WS-PRINT         PIC 9(01).
 002280 77  WS-PASS          PIC X(08).
+       77  WS-XFER-CODE     PIC X(10).
+       77  WS-XFER-ITM      PIC X(04).
+       77  WS-XFER-BIN      PIC X(04).
+       77  WS-XFER-QUANT    PIC S9(07)     COMP-3.
+       77  WS-XFER-MTD      PIC S9(07)     COMP-3.
+       77  WS-XFER-YTD      PIC S9(07)     COMP-3.
+       77  WS-XFER-MTDV     PIC S9(07)V99  COMP-3.
+       77  WS-XFER-YTDV     PIC S9(07)V99  COMP-3.
 001330 77  WS-DESC-H1	    PIC	 X(14) VALUE "Description".
        77  WS-DESC-H2	    PIC	 X(14) VALUE "Description 2".
        77  WS-RT-HD	    PIC	 X(10) VALUE "-Retail   ".
@@ -372,6 +380,11 @@
 				 BACKGROUND-COLOR 5
 006840                           PIC X(14) USING W40-FAX AUTO.
 
+       01  S04.
+	   03  LINE 20 COLUMN  5 VALUE "Transfer to Whse".
+	   03  LINE 20 COLUMN 22 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(06) USING W40-CODE2 AUTO.
        COPY WARLUP.CRT.
 
 004870 COPY S99.CRT.
@@ -880,11 +893,107 @@
 	   IF WST-QUANT = ZERO
 	       GO TO CB20.
 	     PERFORM RESTORE-SCREEN.
+	     MOVE "Stock on hand-'T'ransfer,'C'ancel [ ]"
+				 TO WS-ERR-MES.
+	     MOVE 17		 TO SLIN.
+	     MOVE SPACES	 TO WS-OPTION.
+	     PERFORM OPT-SETUP THRU OPT-EXIT.
+	   IF WS-OPTION = "T"
+	       PERFORM CB40 THRU CB45-EXIT
+	       GO TO CB15.
 	     MOVE "May not delete - Existing stock"
 				 TO WS-ERR-STRING.
 003260	     PERFORM ERROR-MESSAGE.
 	     GO TO CB00.
 
+      *    ****    T R A N S F E R   S T O C K   T O   A N O T H E R
+      *    ****    W A R E H O U S E   B E F O R E   D E L E T I O N
+      *
+       CB40.
+	     PERFORM RESTORE-SCREEN.
+	     MOVE W40-CODE	 TO W40-CODE1.
+	     MOVE SPACES	 TO W40-CODE2.
+	     DISPLAY S04.
+       CB41.
+	     ACCEPT S04 AT 2022.
+	   IF W40-CODE2 = SPACES
+	       GO TO CB45-EXIT.
+	     MOVE W40-CODE2	 TO W40-CODE.
+	     PERFORM CA600.
+	   IF WS-F-ERROR = 51
+	       MOVE W40-CODE1	 TO W40-CODE
+	       MOVE "Warehouse not on file"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CB41.
+	   IF W40-CODE = W40-CODE1
+	       MOVE "May not transfer to the same warehouse"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CB41.
+	     MOVE W40-CODE	 TO W40-CODE2.
+	     MOVE W40-CODE1	 TO W40-CODE.
+021960	     PERFORM AY60 THRU AY999.
+       CB42.
+	     INITIALIZE WST-RECORD1.
+	     MOVE W40-CODE1	 TO WST-WAR.
+	     MOVE "!"		 TO WST-EXT-CODE.
+	     PERFORM START-AT-WHOUSE THRU READ-WSTOCK-EXIT.
+	   IF WS-F-ERROR = 52
+	       GO TO CB44.
+       CB43.
+	     PERFORM READ-WSTOCK-NEXT-LOCK THRU READ-WSTOCK-EXIT.
+	   IF WS-F-ERROR = 52
+	       GO TO CB44.
+	   IF WST-WAR > W40-CODE1
+	       GO TO CB44.
+	   IF WST-QUANT = ZERO AND WST-MTD = ZERO AND WST-YTD = ZERO
+	      AND WST-MTDV = ZERO AND WST-YTDV = ZERO
+	       GO TO CB43.
+	     DISPLAY WST-CODE AT 1746
+		     WITH FOREGROUND-COLOR 3 HIGHLIGHT
+			  BACKGROUND-COLOR 5.
+	     MOVE WST-CODE	 TO WS-XFER-CODE.
+	     MOVE WST-ITM	 TO WS-XFER-ITM.
+	     MOVE WST-BIN	 TO WS-XFER-BIN.
+	     MOVE WST-QUANT	 TO WS-XFER-QUANT.
+	     MOVE WST-MTD	 TO WS-XFER-MTD.
+	     MOVE WST-YTD	 TO WS-XFER-YTD.
+	     MOVE WST-MTDV	 TO WS-XFER-MTDV.
+	     MOVE WST-YTDV	 TO WS-XFER-YTDV.
+	     PERFORM AY052 THRU AY59.
+	     PERFORM DELETE-WSTOCK-REC THRU WRITE-WSTOCK-EXIT.
+	     INITIALIZE WST-RECORD1.
+	     MOVE W40-CODE2	 TO WST-WAR.
+	     MOVE WS-XFER-CODE	 TO WST-CODE.
+	     MOVE WS-XFER-ITM	 TO WST-ITM.
+	     PERFORM READ-WSTOCK-LOCK THRU READ-WSTOCK-EXIT.
+	   IF WS-F-ERROR = 0
+	       ADD WS-XFER-QUANT TO WST-QUANT
+	       ADD WS-XFER-MTD	  TO WST-MTD
+	       ADD WS-XFER-YTD	  TO WST-YTD
+	       ADD WS-XFER-MTDV  TO WST-MTDV
+	       ADD WS-XFER-YTDV  TO WST-YTDV
+	       PERFORM AY052 THRU AY59
+	       PERFORM REWRITE-WSTOCK THRU WRITE-WSTOCK-EXIT
+	       GO TO CB42.
+	     MOVE WS-XFER-BIN	 TO WST-BIN.
+	     MOVE WS-XFER-QUANT	 TO WST-QUANT.
+	     MOVE WS-XFER-MTD	 TO WST-MTD.
+	     MOVE WS-XFER-YTD	 TO WST-YTD.
+	     MOVE WS-XFER-MTDV	 TO WST-MTDV.
+	     MOVE WS-XFER-YTDV	 TO WST-YTDV.
+	     PERFORM AY052 THRU AY59.
+	     PERFORM WRITE-WSTOCK THRU WRITE-WSTOCK-EXIT.
+	     GO TO CB42.
+
+       CB44.
+	     PERFORM AY70 THRU AY999.
+
+       CB45-EXIT.
+	     EXIT.
+
+
        CB25.
 	     PERFORM RESTORE-SCREEN.
 021960       PERFORM AY60 THRU AY999.
