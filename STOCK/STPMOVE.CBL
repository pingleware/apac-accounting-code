@@ -13,7 +13,7 @@
       *                                                                *
       *     S T O C K	M O V E M E N T   L O O K - U P S	       *
       *                                                                *
-      *     VERSION 8.06 - August 2002				       *
+      *     VERSION 8.07 - August 2026				       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -50,6 +50,11 @@
 
        COPY STKDEX.SL.
 
+	   SELECT STKMOVE ASSIGN DISK
+		      STATUS WS-STATUS
+		      ACCESS SEQUENTIAL
+		      ORGANIZATION LINE SEQUENTIAL.
+
 000140 COPY STOCK.SL.
 
 000250 DATA DIVISION.
@@ -69,6 +74,10 @@
 
 000300 COPY STOCK.FDE.
 
+	   FD  STKMOVE  LABEL RECORD STANDARD
+		     VALUE OF FILE-ID "STKMOVE.LOG".
+	   01  SMV-REC	 PIC  X(80).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -104,6 +113,7 @@
        77  WS-CS-HD	   PIC	X(10) VALUE "-Cash sale".
        77  TODAY-DDMMYY	   PIC	9(08)	 COMP-5.
        77  WS-USUB	   PIC	9(04)	 COMP-5.
+       77  WS-ERROR	   PIC	9(01).
 
 003050 01  WS-DB-LINE.
 003080	   03  WS-TOP-LNE2.
@@ -147,6 +157,8 @@
 
        COPY APACFIDS.ID.
 
+       COPY CARDEX.ID.
+
        COPY CREDIT.ID.
 
        COPY DEPART.ID.
@@ -161,6 +173,8 @@
 
 000360 COPY WSTOCK.ID.
 
+       COPY PURDEX.ID.
+
        COPY W05.VAT.
 
        01  W09-STOCK.
@@ -185,6 +199,35 @@
 
        COPY W20.WS.
 
+       01  W15-DATES.
+	   03  W15-START       PIC 9(08).
+	   03  W15-SDTE-DMY REDEFINES W15-START.
+	       05  W15-SDAY    PIC 9(02).
+	       05  W15-SMNTH   PIC 9(02).
+	       05  W15-SCENT   PIC 9(02).
+	       05  W15-SYEAR   PIC 9(02).
+	   03  W15-S-YMD       PIC 9(08).
+	   03  W15-STRT-YMD REDEFINES W15-S-YMD.
+	       05  W15-SCC     PIC 9(02).
+	       05  W15-SYY     PIC 9(02).
+	       05  W15-SMM     PIC 9(02).
+	       05  W15-SDD     PIC 9(02).
+	   03  W15-END	       PIC 9(08).
+	   03  W15-EDTE-DMY REDEFINES W15-END.
+	       05  W15-EDAY    PIC 9(02).
+	       05  W15-EMNTH   PIC 9(02).
+	       05  W15-ECENT   PIC 9(02).
+	       05  W15-EYEAR   PIC 9(02).
+	   03  W15-E-YMD       PIC 9(08).
+	   03  W15-END-YMD REDEFINES W15-E-YMD.
+	       05  W15-ECC     PIC 9(02).
+	       05  W15-EYY     PIC 9(02).
+	       05  W15-EMM     PIC 9(02).
+	       05  W15-EDD     PIC 9(02).
+
+       01  W95-D.
+	   03  W95-DTE	     PIC Z9/99/99.
+
        01  W30.
 	   03  W30-ITEM.
 	       05  W30-CODE	 PIC  X(14).
@@ -271,6 +314,8 @@
 	       05  FILLER      PIC  X(01).
 	   03  W100-Q1.
 	       05  W100-S7V3   PIC Z(06)9.999-.
+	   03  W100-COST       PIC Z(08)9.99-.
+	   03  W100-SELL       PIC Z(08)9.99-.
 
        01  W200-MEMO.
            03  W200-MEM-FLDS. 
@@ -306,6 +351,46 @@
 004860	   03  LINE  2 COLUMN 34 FOREGROUND-COLOR 7 HIGHLIGHT
 004870                           VALUE "STOCK ENQUIRY".
 
+009340 01  S20D.
+009350	   03  LINE  2 COLUMN 34 FOREGROUND-COLOR 15 VALUE
+009360		       "STOCK MOVEMENT HISTORY".
+	   03  LINE  4 COLUMN 24 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE
+				"��������������������������������Ŀ".
+	   03  LINE  5 COLUMN 24 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE
+				"�    Transactions for Period.    �".
+	   03  LINE  6 COLUMN 24 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE
+				"��������������������������������Ĵ".
+	   03  LINE  7 COLUMN 24 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE
+				"�   Starting Date :              �".
+	   03  LINE  8 COLUMN 24 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE
+				"�   Ending Date   :              �".
+	   03  LINE  9 COLUMN 24 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE
+				"��������������������������������Ĵ".
+	   03  LINE 10 COLUMN 24 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE
+				"�Dates to be keyed in as ".
+	   03	       COLUMN 49 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE "DDMMCCYY".
+	   03	       COLUMN 57 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE "�".
+	   03  LINE 11 COLUMN 24 FOREGROUND-COLOR 6 HIGHLIGHT
+				 BACKGROUND-COLOR 6 VALUE
+				"����������������������������������".
+
+       01  S20A.
+	   03  LINE  7 COLUMN 44 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC 99/99/9999 USING W15-START AUTO.
+	   03  LINE  8 COLUMN 44 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC 99/99/9999 USING W15-END AUTO.
+
        COPY STKLUP.CRT.
 
        01  S15.
@@ -616,6 +701,10 @@
                                  BACKGROUND-COLOR 7
                                  PIC X(60) USING W200-MEM12 AUTO.
 
+       COPY ERROR.CRT.
+
+       COPY OPT.CRT.
+
       /
 001230 PROCEDURE DIVISION USING LS-PARID
 				LS-USER-ID
@@ -625,7 +714,16 @@
 010230 AA000-MAIN	       SECTION.
 010240 AA000-INIT.
 	     PERFORM ZA000-INIT.
-	     PERFORM STOCK-LOOKUP.
+	     DISPLAY CLR-SCREEN.
+	     MOVE "'H'istory report,<CR> to Continue [ ]"
+				 TO WS-ERR-MES.
+	     MOVE 23		 TO SLIN.
+	     MOVE SPACES	 TO WS-OPTION.
+	     PERFORM OPT-SETUP THRU OPT-EXIT.
+	   IF WS-OPTION = "H"
+	       PERFORM CONSOL-LOOKUP THRU CONSOL-LOOKUP-EXIT
+	   ELSE
+	       PERFORM STOCK-LOOKUP.
 
        AA49.
 	     EXIT PROGRAM.
@@ -661,3 +759,201 @@
 
        ZA00A-CONTINUE.
 	     MOVE AFID-PATH	 TO W02-PARAM.
+
+      /
+      *    ****    R E A D   F I L E S   R O U T I N E S
+      *
+       COPY DATE.CHK.
+
+011650 AC000              SECTION.
+
+       COPY CARDEX.RD.
+
+       COPY PURDEX.RD.
+
+      /
+      *    ****    C O N S O L I D A T E D   S T O C K
+      *    ****    M O V E M E N T   H I S T O R Y   R E P O R T
+      *
+       CONSOL-LOOKUP          SECTION.
+
+       CONSOL-SCREEN.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY WS-BLNK78 AT 0302
+			 WITH FOREGROUND-COLOR 3 BACKGROUND-COLOR 1.
+	     DISPLAY S20D.
+	     MOVE W12-TODAY      TO W15-START W15-END.
+	   IF W15-SMNTH < 3
+	       ADD 12            TO W15-SMNTH
+	       SUBTRACT 1        FROM W15-SYEAR.
+	     SUBTRACT 2          FROM W15-SMNTH.
+
+       CONSOL-GET-DATES.
+	     DISPLAY "Press " AT 2552
+		      WITH FOREGROUND-COLOR 1 BACKGROUND-COLOR 3
+		     "Esc" WITH FOREGROUND-COLOR 6 HIGHLIGHT
+				BACKGROUND-COLOR 3
+		     "ape to Exit"
+		      WITH FOREGROUND-COLOR 1 BACKGROUND-COLOR 3.
+	     ACCEPT S20A.
+	   IF USER-FUNC
+	       EVALUATE KEY-CODE-1
+		 WHEN ESC-KEY
+		     GO TO CONSOL-LOOKUP-EXIT
+		 WHEN OTHER	 CALL X"E5"
+	       END-EVALUATE
+	       GO TO CONSOL-GET-DATES.
+	     PERFORM CHECK-CORRECT.
+	   IF WS-OPTION = "N"
+	       GO TO CONSOL-GET-DATES.
+	     DISPLAY CLEAR-L25.
+	     MOVE W15-START	 TO W10-EDTE.
+	     PERFORM CHECK-DATE.
+	   IF WS-ERROR = 1
+	       MOVE "Start date" TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CONSOL-GET-DATES.
+	     MOVE W20-DTE        TO W15-S-YMD.
+	     MOVE W15-END	 TO W10-EDTE.
+	     PERFORM CHECK-DATE.
+	   IF WS-ERROR = 1
+	       MOVE "End date"	 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CONSOL-GET-DATES.
+	     MOVE W20-DTE        TO W15-E-YMD.
+	   IF W15-E-YMD < W15-S-YMD
+	       MOVE "End date is before start date"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CONSOL-GET-DATES.
+
+       CONSOL-OPEN-REPORT.
+	     OPEN OUTPUT STKMOVE.
+	     MOVE SPACES         TO SMV-REC.
+	     STRING "Stock movement history - Item " DELIMITED SIZE
+		    W10-ITEM            DELIMITED SIZE
+	       INTO SMV-REC.
+	     WRITE SMV-REC.
+	     MOVE SPACES         TO SMV-REC.
+	     WRITE SMV-REC.
+	     MOVE "SALES MOVEMENTS"  TO SMV-REC.
+	     WRITE SMV-REC.
+	     MOVE "Date      Ref      Ac/No   Cost      Sell      Qty   
+      -        "    Customer Name"
+				 TO SMV-REC.
+	     WRITE SMV-REC.
+	     PERFORM REPORT-SALES-SCAN THRU REPORT-SALES-EXIT.
+	     MOVE SPACES         TO SMV-REC.
+	     WRITE SMV-REC.
+	     MOVE "PURCHASE MOVEMENTS" TO SMV-REC.
+	     WRITE SMV-REC.
+	     MOVE "Date      Ref      Supplier  Cost      Qty       Name
+      -        "                 Tr"
+				 TO SMV-REC.
+	     WRITE SMV-REC.
+	     PERFORM REPORT-PURCH-SCAN THRU REPORT-PURCH-EXIT.
+	     CLOSE STKMOVE.
+	     DISPLAY CLEAR-L25.
+	     DISPLAY "Report written to STKMOVE.LOG - Press " AT 2505
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 1
+		     "ANY" WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 14
+		     " key"
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 1.
+	     CALL X"AF" USING GET-SINGLE-CHAR, KEY-STATUS.
+
+       REPORT-SALES-SCAN.
+	     INITIALIZE CRD-REC1.
+	     MOVE W10-ITEM       TO CRD-CODE.
+	     MOVE W15-S-YMD      TO CRD-DTE.
+	     MOVE SPACES         TO WS-OPTION.
+	     PERFORM START-AT-CRDX-DSKEY THRU READ-CARDEX-EXIT.
+	   IF WS-F-ERROR = 43
+	       GO TO REPORT-SALES-EXIT.
+
+       REPORT-SALES-LOOP.
+	   IF NOT (CRD-CODE = W10-ITEM)
+	       GO TO REPORT-SALES-EXIT.
+	   IF CRD-DTE > W15-E-YMD
+	       GO TO REPORT-SALES-EXIT.
+	     MOVE CRD-DTE        TO W22-DTE2.
+	     MOVE W22-YY2        TO W22-YY3.
+	     MOVE W22-MM2        TO W22-MM3.
+	     MOVE W22-DD2        TO W22-DD3.
+	     MOVE W22-DTE3       TO W95-DTE.
+	     MOVE CRD-COST       TO W100-COST.
+	     MOVE CRD-SELL       TO W100-SELL.
+	     MOVE CRD-QNT        TO W100-QNT.
+	     MOVE SPACES         TO SMV-REC.
+	     STRING W95-DTE      DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    CRD-REF        DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    CRD-AC         DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    W100-COST      DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    W100-SELL      DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    W100-QNT       DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    CRD-NME        DELIMITED SIZE
+	       INTO SMV-REC.
+	     WRITE SMV-REC.
+	     PERFORM READ-CARDEX-NEXT THRU READ-CARDEX-EXIT.
+	   IF WS-F-ERROR = 43
+	       GO TO REPORT-SALES-EXIT.
+	     GO TO REPORT-SALES-LOOP.
+
+       REPORT-SALES-EXIT.
+	     EXIT.
+
+       REPORT-PURCH-SCAN.
+	     INITIALIZE PRD-REC1.
+	     MOVE W10-EXT-ITEM   TO PRD-EXT-CODE.
+	     MOVE W15-S-YMD      TO PRD-DTE.
+	     MOVE SPACES         TO WS-OPTION.
+	     PERFORM START-AT-PRDX-MOVE THRU READ-PURDEX-EXIT.
+	   IF WS-F-ERROR = 56
+	       GO TO REPORT-PURCH-EXIT.
+
+       REPORT-PURCH-LOOP.
+	   IF NOT (PRD-EXT-CODE = W10-EXT-ITEM)
+	       GO TO REPORT-PURCH-EXIT.
+	   IF PRD-DTE > W15-E-YMD
+	       GO TO REPORT-PURCH-EXIT.
+	     MOVE PRD-DTE        TO W22-DTE2.
+	     MOVE W22-CC2        TO W22-CC3.
+	     MOVE W22-YY2        TO W22-YY3.
+	     MOVE W22-MM2        TO W22-MM3.
+	     MOVE W22-DD2        TO W22-DD3.
+	     MOVE W22-DTE3       TO W95-DTE.
+	     COMPUTE W100-COST ROUNDED = PRD-COST / PRD-QNT.
+	     MOVE PRD-QNT        TO W100-QNT.
+	     MOVE SPACES         TO SMV-REC.
+	     STRING W95-DTE      DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    PRD-REF        DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    PRD-SUPP       DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    W100-COST      DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    W100-QNT       DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    PRD-NME        DELIMITED SIZE
+		    " "            DELIMITED SIZE
+		    PRD-TRAN       DELIMITED SIZE
+	       INTO SMV-REC.
+	     WRITE SMV-REC.
+	     PERFORM READ-PURDEX-NEXT THRU READ-PURDEX-EXIT.
+	   IF WS-F-ERROR = 56
+	       GO TO REPORT-PURCH-EXIT.
+	     GO TO REPORT-PURCH-LOOP.
+
+       REPORT-PURCH-EXIT.
+	     EXIT.
+
+       CONSOL-LOOKUP-EXIT.
+	     EXIT.
+
+       COPY OPTION.CRT.
