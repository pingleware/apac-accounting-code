@@ -13,7 +13,7 @@
       *                                                                *
       *     A D J U S T   P R O D U C T I O N	P R I C E S	       *
       *                                                                *
-      *     VERSION 8.13.07 - March 2008			       *
+      *     VERSION 8.13.08 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -71,6 +71,13 @@
 000200 COPY SPARTS.SL.
 
 000140 COPY STOCK.SL.
+      *
+      *    ****    P R O D U C T I O N   P R I C E   H I S T O R Y
+      *
+	   SELECT PRCHIST ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
 
 000250 DATA DIVISION.
 000260 FILE SECTION.
@@ -90,6 +97,15 @@
 000360 COPY SPARTS.FDE.
 
 000300 COPY STOCK.FDE.
+      *
+      *    ****    P R O D U C T I O N   P R I C E   H I S T O R Y
+      *
+       FD  PRCHIST   LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "PRCHIST.LOG".
+       01  PCH-REC.
+           03  PCH-CODE     PIC  X(18).
+           03  PCH-DATE     PIC  9(08) COMP-5.
+           03  PCH-SELL     PIC S9(07)V99 COMP-3.
 
       /
 001690 WORKING-STORAGE SECTION.
@@ -121,6 +137,11 @@
 001980 77  WS-ITM	   PIC	X(18).
 002180 77  WS-USE-CASES    PIC	X(01).
 002190 77  WS-USE-PACKS    PIC	X(01).
+      *
+      *    ****    P R O D U C T I O N   P R I C E   H I S T O R Y
+      *
+       77  WS-PCH-OPEN     PIC  X(01) VALUE "N".
+       77  WS-PCH-OLDSELL  PIC S9(07)V99 COMP-3.
        77  WS-USE-ITM	   PIC	X(01).
        77  WS-EXT-STK	   PIC	X(01).
        77  WS-CARDEX	   PIC	X(01).
@@ -821,12 +842,15 @@
                MOVE W10-RSELL    TO W10-VCASH
                PERFORM CB200.
 	   IF WS-ADJ = "Y"
+	       MOVE STK-SELL	 TO WS-PCH-OLDSELL
 039870	       MOVE W10-SELL	 TO STK-SELL
 039910	       MOVE W10-CASH	 TO STK-CASH
 039910	       MOVE W10-WSALE	 TO STK-WSALE
 	       IF (WS-USE-PACKS = "Y") AND
 		  (STK-USE-PACKS = "Y")
-		   PERFORM BR90 THRU BR105.
+		   PERFORM BR90 THRU BR105
+	       END-IF
+	       PERFORM BR110-WRITE-PRCHIST THRU BR110-EXIT.
 039920       PERFORM REWRITE-STOCK THRU WRITE-STOCK-EXIT.
 
 039930 BR25.
@@ -919,7 +943,29 @@
        BR105.
 	     EXIT.
 
+      *
+      *    ****    P R O D U C T I O N   P R I C E   H I S T O R Y
+      *
+       BR110-WRITE-PRCHIST.
+           IF W10-SELL = WS-PCH-OLDSELL
+               GO TO BR110-EXIT.
+           IF WS-PCH-OPEN = "N"
+               OPEN EXTEND PRCHIST
+             IF WS-STATUS = "35"
+                 OPEN OUTPUT PRCHIST
+             END-IF
+               MOVE "Y"          TO WS-PCH-OPEN.
+             MOVE STK-CODE       TO PCH-CODE.
+             MOVE PAR-YMD        TO PCH-DATE.
+             MOVE WS-PCH-OLDSELL TO PCH-SELL.
+             WRITE PCH-REC.
+       BR110-EXIT.
+             EXIT.
+
        BR900.
+           IF WS-PCH-OPEN = "Y"
+               CLOSE PRCHIST
+               MOVE "N"          TO WS-PCH-OPEN.
              PERFORM AY70 THRU AY999.
 
 039970 BR999.
