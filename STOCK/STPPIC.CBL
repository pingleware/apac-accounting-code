@@ -13,7 +13,7 @@
       *                                                                *
       *     S T O C K	-   C O R R E C T   P I C   Q U A N T I T Y    *
       *                                                                *
-      *     VERSION 8.15.02 - November 2011			       *
+      *     VERSION 8.15.03 - August 2026			       *
       * 							       *
       ******************************************************************
       * 							       *
@@ -124,6 +124,18 @@
 002280 77  WS-REF	   PIC	X(08).
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+      *
+      *    ****    P I C K I N G   S L I P   R E C O N C I L I A T I O N
+      *
+       77  WS-PCK-CNT      PIC  9(04) COMP-5 VALUE ZERO.
+       77  WS-PCK-SUB      PIC  9(04) COMP-5.
+       77  WS-PCK-TOTF     PIC S9(06)V999 COMP-3.
+       77  WS-PCK-TOTO     PIC S9(06)V999 COMP-3.
+       77  WS-PCK-VAR      PIC S9(06)V999 COMP-3.
+       01  W110-PCKCHK.
+           03  W110-PCK-ENTRY  OCCURS 300.
+               05  W110-PCK-CODE  PIC  X(18).
+               05  W110-PCK-QTY   PIC S9(06)V999 COMP-3.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -257,6 +269,37 @@
 	       05  FILLER	   PIC	X(01).
 	       05  PSQ-QUANT	   PIC	Z(06)9.999-.
 	       05  FILLER	   PIC	X(09).
+      *
+      *    ****    P I C K I N G   S L I P   R E C O N C I L I A T I O N
+      *             C H E C K   R E P O R T   L I N E S
+      *
+	   03  PCK-L1 REDEFINES W02-PRN-LINE.
+	       05  FILLER	   PIC	X(09).
+	       05  PCK-H1	   PIC	X(19).
+	       05  PCK-H2	   PIC	X(30).
+	       05  FILLER	   PIC	X(01).
+	       05  PCK-H3	   PIC	X(12).
+	       05  FILLER	   PIC	X(01).
+	       05  PCK-H4	   PIC	X(12).
+	       05  FILLER	   PIC	X(01).
+	       05  PCK-H5	   PIC	X(12).
+	       05  FILLER	   PIC	X(39).
+
+	   03  PCK-L2 REDEFINES W02-PRN-LINE.
+	       05  FILLER	   PIC	X(09).
+	       05  PCK-EXT-ITEM.
+		   07  PCK-ITEM	   PIC	X(14).
+		   07  PCK-SL	   PIC	X(01).
+		   07  PCK-ITM	   PIC	X(03).
+	       05  FILLER	   PIC	X(01).
+	       05  PCK-DESC	   PIC	X(30).
+	       05  FILLER	   PIC	X(01).
+	       05  PCK-ONFILE	   PIC	Z(06)9.999-.
+	       05  FILLER	   PIC	X(01).
+	       05  PCK-ORDERS	   PIC	Z(06)9.999-.
+	       05  FILLER	   PIC	X(01).
+	       05  PCK-VARNCE	   PIC	Z(06)9.999-.
+	       05  FILLER	   PIC	X(39).
 
        COPY W05.VAT.
 
@@ -717,6 +760,46 @@
 	       MOVE "Picking Slip quantities on file."
 			       TO W55-HEADING
 	       GO TO BA08.
+	     GO TO BA300.
+
+      *
+      *    ****    P I C K I N G   S L I P   R E C O N C I L I A T I O N
+      *
+       BA300.
+	     MOVE 12		 TO SHADE-ROW.
+	     MOVE 20		 TO SHADE-COL.
+	     MOVE 41		 TO SHADE-WIDTH.
+	     MOVE 2		 TO SHADE-LINES.
+	     DISPLAY "┌──────────────────────────────────────"
+	      AT 1118 WITH FOREGROUND-COLOR 3 HIGHLIGHT
+			   BACKGROUND-COLOR 3
+	     "┐" WITH FOREGROUND-COLOR 0 BACKGROUND-COLOR 3.
+	     DISPLAY "│ " AT 1218 WITH FOREGROUND-COLOR 3 HIGHLIGHT
+				       BACKGROUND-COLOR 3
+	     "Check picking slip qtys against orders "
+	      WITH FOREGROUND-COLOR 5 BACKGROUND-COLOR 3
+	      "(Y/N)   " WITH FOREGROUND-COLOR 5 HIGHLIGHT
+			      BACKGROUND-COLOR 3
+	     "│" WITH FOREGROUND-COLOR 0 BACKGROUND-COLOR 3.
+	     DISPLAY "└" AT 1318 WITH FOREGROUND-COLOR 3 HIGHLIGHT
+				      BACKGROUND-COLOR 3
+	     "─────────────────────────────────┘"
+	      WITH FOREGROUND-COLOR 0 BACKGROUND-COLOR 3.
+	     PERFORM SCREEN-SHADOW.
+	     MOVE "N"		 TO WS-OPTION.
+
+       BA305.
+	     ACCEPT WS-OPTION AT 1258
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 3 UPDATE AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO BA305.
+	     PERFORM RESTORE-SCREEN-2.
+	   IF WS-OPTION = "Y"
+	       PERFORM BC000-CHECK-PIC THRU BC999.
 
 021720 BA999.
 021730       EXIT.
@@ -767,6 +850,169 @@
        BB999.
 	     EXIT.
       /
+      *
+      *    ****    P I C K I N G   S L I P   R E C O N C I L I A T I O N
+      *    Compares the total outstanding picking slip quantity per
+      *    stock code on file against the sum of SOR-QNT recorded
+      *    against that code on open sales order lines, and prints a
+      *    variance report for every code where the two disagree.
+      *
+       BC000-CHECK-PIC       SECTION 52.
+       BC00.
+             MOVE ZERO           TO WS-PCK-CNT.
+             MOVE 8              TO W02-PRN-TYPE.
+             PERFORM OPEN-PRINTER.
+             MOVE "P"            TO WS-COMMAND.
+             PERFORM BD000.
+             DISPLAY "Reading Order Record:" AT 1222.
+             MOVE SPACES         TO SOR-REF.
+             MOVE ZERO           TO SOR-SQN.
+             PERFORM START-AT-ORDER-NO THRU READ-SORDER-EXIT.
+           IF WS-F-ERROR = 20
+               MOVE "No order records on file"
+                                 TO WS-ERR-STRING
+               PERFORM ERROR-MESSAGE
+               GO TO BC900.
+
+       BC05.
+             PERFORM READ-SORDER-NEXT THRU READ-SORDER-EXIT.
+           IF WS-F-ERROR = 20
+               GO TO BC50.
+           IF (SOR-TYPE = 1) AND (SOR-EXT-ITEM NOT = SPACES)
+               PERFORM BC10-ACCUM THRU BC10-EXIT.
+             GO TO BC05.
+
+       BC10-ACCUM.
+             MOVE 1              TO WS-PCK-SUB.
+       BC11.
+           IF WS-PCK-SUB > WS-PCK-CNT
+               GO TO BC13.
+           IF W110-PCK-CODE (WS-PCK-SUB) = SOR-EXT-ITEM
+               ADD SOR-QNT      TO W110-PCK-QTY (WS-PCK-SUB)
+               GO TO BC10-EXIT.
+             ADD 1              TO WS-PCK-SUB.
+             GO TO BC11.
+       BC13.
+           IF WS-PCK-CNT < 300
+               ADD 1              TO WS-PCK-CNT
+               MOVE SOR-EXT-ITEM  TO W110-PCK-CODE (WS-PCK-CNT)
+               MOVE SOR-QNT       TO W110-PCK-QTY  (WS-PCK-CNT).
+       BC10-EXIT.
+             EXIT.
+
+       BC50.
+             DISPLAY "Comparing Stock Record:" AT 1222.
+             MOVE "!"            TO STK-CODE.
+             PERFORM START-AT-STOCK-CODE THRU READ-STOCK-EXIT.
+           IF WS-F-ERROR = 22
+               GO TO BC900.
+
+       BC55.
+             PERFORM READ-STOCK-NEXT THRU READ-STOCK-EXIT.
+           IF WS-F-ERROR = 22
+               GO TO BC900.
+             DISPLAY STK-CODE AT 1244
+                     WITH FOREGROUND-COLOR 3 HIGHLIGHT.
+             PERFORM BC60-LOOKUP THRU BC60-EXIT.
+           IF WS-PCK-TOTF NOT = WS-PCK-TOTO
+               PERFORM BC70-PRINT.
+             GO TO BC55.
+
+       BC60-LOOKUP.
+             MOVE STK-QPIC       TO WS-PCK-TOTF.
+             MOVE ZERO           TO WS-PCK-TOTO.
+             MOVE 1              TO WS-PCK-SUB.
+       BC61.
+           IF WS-PCK-SUB > WS-PCK-CNT
+               GO TO BC60-EXIT.
+           IF W110-PCK-CODE (WS-PCK-SUB) = STK-CODE
+               MOVE W110-PCK-QTY (WS-PCK-SUB)
+                                  TO WS-PCK-TOTO
+               GO TO BC60-EXIT.
+             ADD 1                TO WS-PCK-SUB.
+             GO TO BC61.
+       BC60-EXIT.
+             EXIT.
+
+       BC70-PRINT.
+             MOVE SPACES         TO R-DETAIL.
+             MOVE STK-CODE       TO PCK-EXT-ITEM.
+             MOVE STK-DESC       TO PCK-DESC.
+             MOVE WS-PCK-TOTF    TO PCK-ONFILE.
+             MOVE WS-PCK-TOTO    TO PCK-ORDERS.
+             COMPUTE WS-PCK-VAR = WS-PCK-TOTF - WS-PCK-TOTO.
+             MOVE WS-PCK-VAR     TO PCK-VARNCE.
+           IF W02-LINAGE < W02-PRN-LENGTH
+               MOVE 1           TO WS-ADVANCE
+               PERFORM CALL-PRINTUTL
+           ELSE
+               MOVE 99          TO WS-ADVANCE
+               PERFORM CALL-PRINTUTL
+               PERFORM BD000.
+             PERFORM PRINT-ABORT.
+           IF (WS-OPTION = "Y") OR (WS-COMMAND = "Z")
+               MOVE "**** PRINT ABORTED BY OPERATOR ****"
+                                 TO R-DETAIL
+               MOVE 99          TO WS-ADVANCE
+               MOVE "X"         TO WS-OPTION
+               PERFORM CALL-PRINTUTL
+               GO TO BC900.
+             MOVE SPACES         TO R-DETAIL.
+
+       BC900.
+             PERFORM RESTORE-SCREEN-2.
+
+       BC999.
+             EXIT.
+      /
+       BD000          SECTION 53.
+       BD00.
+           IF NOT (WS-PRINTER = "S")
+               MOVE 0           TO WS-ADVANCE
+               MOVE 1           TO W02-PRN-TYPE
+               PERFORM CALL-PRINTUTL.
+             MOVE "H"           TO W02-PRN-TYPE.
+             MOVE SPACES         TO R-DETAIL.
+             MOVE 1              TO WS-ADVANCE.
+             PERFORM CALL-PRINTUTL.
+             MOVE "PAGE:"        TO R-PGE.
+             MOVE "DATE:"        TO R-DATE.
+             ADD 1               TO WS-PAGE.
+             MOVE WS-PAGE        TO R-PNO.
+             MOVE W12-TODAY      TO R-DTE.
+             MOVE W95-COMP       TO R-CPY.
+             PERFORM CALL-PRINTUTL.
+             MOVE SPACES         TO R-DETAIL.
+             MOVE "Picking Slip reconciliation - on file vs. orders"
+                                 TO R-HEAD.
+             PERFORM CALL-PRINTUTL.
+             MOVE SPACES         TO R-DETAIL.
+             MOVE "H"           TO W02-PRN-TYPE.
+             MOVE SPACES         TO R-DETAIL.
+             MOVE ALL "-"       TO R-HL.
+             MOVE 1              TO WS-ADVANCE.
+             PERFORM CALL-PRINTUTL.
+             MOVE SPACES         TO R-DETAIL.
+             MOVE "Item Code"   TO PCK-H1.
+             MOVE "Description" TO PCK-H2.
+             MOVE "On File"     TO PCK-H3.
+             MOVE "Order Qty"   TO PCK-H4.
+             MOVE "Variance"    TO PCK-H5.
+             MOVE 1              TO WS-ADVANCE.
+             PERFORM CALL-PRINTUTL.
+             MOVE "_________"   TO PCK-H1.
+             MOVE "___________" TO PCK-H2.
+             MOVE "________"    TO PCK-H3.
+             MOVE "________"    TO PCK-H4.
+             MOVE "________"    TO PCK-H5.
+             MOVE 2              TO WS-ADVANCE.
+             PERFORM CALL-PRINTUTL.
+             MOVE SPACES         TO R-DETAIL.
+             MOVE "D"           TO W02-PRN-TYPE.
+
+       BD999.
+             EXIT.
+      /
 044130 ZA000-INIT	       SECTION 90.
 044140 ZA000-OPEN.
              PERFORM ZA55 THRU ZA60.
