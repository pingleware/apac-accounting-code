@@ -15,7 +15,7 @@
       *   13 digit BAR code, extract the last word from the descrip-   *
       *   tion and insert it into the Alternate code		       *
       * 							       *
-      *   VERSION 8.13.7 - July 2007		   MICA - DBN NORTH    *
+      *   VERSION 8.13.8 - August 2026		   MICA - DBN NORTH    *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -64,6 +64,14 @@
 
 000140 COPY STOCK.SL.
 
+      *
+      *    ****    A L T E R N A T E   C O D E   A U D I T   L O G
+      *
+	   SELECT ALTLOG   ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
+
 000250 DATA DIVISION.
 000260 FILE SECTION.
 
@@ -73,6 +81,13 @@
 
 000300 COPY STOCK.FDE.
 
+      *
+      *    ****    A L T E R N A T E   C O D E   A U D I T   L O G
+      *
+       FD  ALTLOG    LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "STPALT.LOG".
+       01  ALG-REC          PIC  X(80).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -111,6 +126,11 @@
 002100 77  WS-INDP          PIC 9(01)     VALUE 0.
 002110 77  WS-INDS          PIC 9(01)     VALUE 0.
 002120 77  WS-AMEND         PIC 9(01)     VALUE 0.
+*
+*    ****    A L T E R N A T E   C O D E   A U D I T   C O U N T E R S
+*
+       77  WS-ALG-CHANGED   PIC 9(06)     COMP-5 VALUE ZERO.
+       77  WS-OLD-ACODE     PIC X(10).
 
       /
 002420 01  WS-DB-LINE.
@@ -408,12 +428,23 @@
 	     MOVE 3		 TO WS-NETKEY.
 	     PERFORM READ-CONTROL THRU READ-CONTROL-EXIT.
 	     MOVE ZERO		 TO STK-TOTAL.
+	     MOVE ZERO		 TO WS-ALG-CHANGED.
+	     OPEN OUTPUT ALTLOG.
+	     MOVE "ALTERNATE CODE AUDIT LOG - LEDGER 0022"
+				 TO ALG-REC.
+	     WRITE ALG-REC.
+	     MOVE SPACES	 TO ALG-REC.
+	     WRITE ALG-REC.
+	     MOVE "Item code       Old alt code  New alt code"
+				 TO ALG-REC.
+	     WRITE ALG-REC.
 
 035300 BX05.
 	     MOVE "0022"	 TO STK-LDG.
 035360       MOVE "    !"        TO STK-CODE.
 035370	     PERFORM START-AT-STOCK-LEDG THRU READ-STOCK-EXIT.
 035460     IF WS-F-ERROR = 22
+	       CLOSE ALTLOG
 035470	       GO TO BX999.
 	     MOVE 10		 TO SHADE-ROW.
 	     MOVE 27		 TO SHADE-COL.
@@ -492,8 +523,19 @@
 				 TO W50-BCC(WS-S3).
 	   IF WS-S1 < WS-S2
 	       GO TO BX25.
+	     MOVE STK-ACODE	 TO WS-OLD-ACODE.
 	     MOVE W50-BC	 TO STK-ACODE.
 035710	     PERFORM REWRITE-STOCK-UNLOCK THRU WRITE-STOCK-EXIT.
+	   IF NOT (WS-OLD-ACODE = STK-ACODE)
+	       ADD 1		 TO WS-ALG-CHANGED
+	       MOVE SPACES	 TO ALG-REC
+	       STRING STK-CODE      DELIMITED BY SIZE
+		      "  "           DELIMITED BY SIZE
+		      WS-OLD-ACODE   DELIMITED BY SIZE
+		      "    "         DELIMITED BY SIZE
+		      STK-ACODE      DELIMITED BY SIZE
+		   INTO ALG-REC
+	       WRITE ALG-REC.
 035720       GO TO BX10.
 
        BX99.
@@ -501,6 +543,14 @@
 	     DISPLAY "Corrections Complete" AT 1231
 		      WITH FOREGROUND-COLOR 7 HIGHLIGHT
 			   BACKGROUND-COLOR 4.
+	     MOVE SPACES	 TO ALG-REC.
+	     WRITE ALG-REC.
+	     MOVE WS-ALG-CHANGED TO W25-WHOLE.
+	     STRING "Total alternate codes changed: " DELIMITED BY SIZE
+		    W25-WHOLE	 DELIMITED BY SIZE
+		 INTO ALG-REC.
+	     WRITE ALG-REC.
+	     CLOSE ALTLOG.
 	     PERFORM REWRITE-CONTROL THRU WRITE-CONTROL-EXIT.
 
 035730 BX999.
