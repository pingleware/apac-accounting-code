@@ -13,7 +13,7 @@
       *                                                                *
       *  A D D	 S T O C K   R E C O R D S   T O   W A R E H O U S E   *
       * 							       *
-      *     VERSION 8.14.03 - May 2010				       *
+      *     VERSION 8.14.04 - August 2026                              *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -113,6 +113,13 @@
        77  WS-END	   PIC	X(14).
        77  TODAY-DDMMYY	   PIC	9(06) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-EXP-COUNT      PIC 9(05)     COMP-5 VALUE ZERO.
+       77  WS-ADD-COUNT      PIC 9(05)     COMP-5 VALUE ZERO.
+       77  WS-ALT-WAR        PIC X(06)     VALUE SPACES.
+       77  WS-SAVE-WAR       PIC X(06)     VALUE SPACES.
+       77  WS-DEST-WAR       PIC X(06)     VALUE SPACES.
+       77  WS-ROUTED         PIC X(01)     VALUE "N".
+           88  WH-ROUTED             VALUE "Y".
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -332,6 +339,14 @@
 				 BACKGROUND-COLOR 5
 				 PIC ZZ9 USING W10-LEDG AUTO.
 
+       01  S01B.
+	   03  LINE 10 COLUMN  5 VALUE "Expected Items".
+	   03	       COLUMN 18 BACKGROUND-COLOR 5
+				 PIC  Z(05) USING WS-EXP-COUNT AUTO.
+	   03  LINE 11 COLUMN  5 VALUE "Alt Warehouse ".
+	   03	       COLUMN 18 BACKGROUND-COLOR 5
+				 PIC  X(06) USING WS-ALT-WAR AUTO.
+
 005530 01  S05.
 005540	   03  COLUMN 18 FOREGROUND-COLOR 7 HIGHLIGHT
 			 BACKGROUND-COLOR 5
@@ -670,6 +685,9 @@
 	     DISPLAY S01.
 	     MOVE SPACES	 TO W40-CODE.
 	     MOVE ZERO		 TO W10-LEDG.
+	     MOVE ZERO		 TO WS-EXP-COUNT WS-ADD-COUNT.
+	     MOVE SPACES	 TO WS-ALT-WAR.
+	     MOVE "N"		 TO WS-ROUTED.
 
        CB05.
 011010	     DISPLAY "F1" AT 2502
@@ -715,6 +733,54 @@
 019840	     MOVE WAR-NAME	 TO W40-NAME.
 	     DISPLAY W40-NAME AT 0425
 		     WITH HIGHLIGHT BACKGROUND-COLOR 5.
+      *
+      *    ****   R E C E I V I N G   T O L E R A N C E   A N D
+      *	   A U T O   W A R E H O U S E   R O U T I N G
+      *
+       CB11.
+	     MOVE ZERO		 TO WS-EXP-COUNT.
+	     MOVE SPACES	 TO WS-ALT-WAR.
+	     DISPLAY S01B.
+	     ACCEPT S01B.
+	   IF USER-FUNC
+	       EVALUATE KEY-CODE-1
+		 WHEN ESC-KEY
+		     MOVE ZERO		 TO WS-EXP-COUNT
+		     MOVE SPACES	 TO WS-ALT-WAR
+		     GO TO CB15
+		 WHEN F1-KEY
+		     PERFORM HELP-ROUTINE
+		     GO TO CB11
+		 WHEN OTHER
+		     CALL X"E5"
+		     GO TO CB11
+	       END-EVALUATE.
+	     PERFORM CB12-VALIDATE-ALT THRU CB12-EXIT.
+	     GO TO CB15.
+      *
+      *    ****   V A L I D A T E   A L T E R N A T E   W / H
+      *
+       CB12-VALIDATE-ALT.
+	   IF WS-ALT-WAR = SPACES
+	       GO TO CB12-EXIT.
+	   IF WS-ALT-WAR = W40-CODE
+	       MOVE "Alt warehouse same as primary"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       MOVE SPACES	 TO WS-ALT-WAR
+	       GO TO CB12-EXIT.
+	     MOVE W40-CODE	 TO WS-SAVE-WAR.
+	     MOVE WS-ALT-WAR	 TO W40-CODE.
+	     PERFORM CA600.
+	   IF WS-F-ERROR = 51
+	       MOVE "Alt warehouse not found"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       MOVE SPACES	 TO WS-ALT-WAR.
+	     MOVE WS-SAVE-WAR	 TO W40-CODE.
+
+       CB12-EXIT.
+	     EXIT.
 
        CB15.
 011010	     DISPLAY "F1" AT 2502
@@ -984,18 +1050,24 @@
 	       GO TO CB45.
 	     DISPLAY STK-CODE AT 1214 WITH FOREGROUND-COLOR 6 HIGHLIGHT.
 	     DISPLAY STK-DESC AT 1229 WITH FOREGROUND-COLOR 7 HIGHLIGHT.
-	     MOVE W40-CODE	 TO WST-WAR.
+	     MOVE W40-CODE	 TO WS-DEST-WAR.
+	   IF WS-EXP-COUNT > ZERO AND WS-ADD-COUNT NOT < WS-EXP-COUNT
+	       AND WS-ALT-WAR NOT = SPACES
+	       MOVE WS-ALT-WAR	 TO WS-DEST-WAR
+	       MOVE "Y"		 TO WS-ROUTED.
+	     MOVE WS-DEST-WAR	 TO WST-WAR.
 	     MOVE STK-CODE	 TO WST-CODE.
 	     PERFORM READ-WSTOCK THRU READ-WSTOCK-EXIT.
 	   IF WS-F-ERROR = 0
 	       GO TO CB45.
 	     INITIALIZE WST-RECORD1.
-	     MOVE W40-CODE	 TO WST-WAR.
+	     MOVE WS-DEST-WAR	 TO WST-WAR.
 	     MOVE STK-CODE	 TO WST-CODE.
 	     MOVE SPACES	 TO WST-ITM WST-BIN.
 	     MOVE ZERO		 TO WST-MTD WST-MTDV WST-QUANT
 				    WST-YTD WST-YTDV.
 	     PERFORM WRITE-WSTOCK THRU WRITE-WSTOCK-EXIT.
+	     ADD 1		 TO WS-ADD-COUNT.
 	     GO TO CB45.
 
        CB50.
@@ -1004,6 +1076,10 @@
 003260	     PERFORM ERROR-MESSAGE.
 
        CB55.
+	   IF WH-ROUTED
+	       MOVE "Some items routed to alt warehouse"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE.
 032920	     MOVE "'C'ontinue, 'E'xit  [ ]"
 				 TO WS-ERR-MES.
 	     MOVE SPACES	 TO WS-OPTION.
