@@ -13,7 +13,7 @@
       *                                                                *
       *   O U T S T A N D I N G   O R D E R S	R E P O R T   P R O G  *
       *                                                                *
-      *     VERSION 8.15.01 - July 2011 			       *
+      *     VERSION 8.15.02 - August 2026 			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -133,6 +133,9 @@
 002900 77  WS-TAXRES       PIC  S9(07)V9(08) COMP-3.
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-CF-ORDERS     PIC  9(07)    COMP-5 VALUE ZERO.
+       77  WS-CF-QTY        PIC  9(07)V999 COMP-3 VALUE ZERO.
+       77  WS-CF-VAL        PIC S9(09)V99 COMP-3 VALUE ZERO.
 
       /
 002910 01  WS-DB-LINE.
@@ -384,6 +387,18 @@
 	       05  ORD-H21     PIC  X(06).
 	       05  ORD-TOTAL   PIC  Z(08)9.99.
 
+	   03  ORD-L7 REDEFINES W02-PRN-LINE.
+	       05  FILLER      PIC  X(11).
+	       05  ORD-H22     PIC  X(20).
+	       05  ORD-CF-ORDERS
+				 PIC  Z(06)9.
+	       05  FILLER      PIC  X(02).
+	       05  ORD-H23     PIC  X(20).
+	       05  ORD-CF-QTY  PIC  Z(06)9.999.
+	       05  FILLER      PIC  X(02).
+	       05  ORD-H24     PIC  X(20).
+	       05  ORD-CF-VAL  PIC  Z(08)9.99.
+
        COPY W12.WS.
 
        COPY W20.WS.
@@ -584,6 +599,7 @@
        BA15.
 	   IF NOT SOR-ORDER
 	       GO TO BA10.
+	     ADD 1		 TO WS-CF-ORDERS.
 	     MOVE SOR-REF	 TO ORD-REF2.
       *
       *    ****   Switch date from YYYYMMDD to DDMMYYYY
@@ -636,6 +652,8 @@
 002050	     MOVE SOR-QNT	 TO ORD-QNT.
 002070	     MOVE SOR-SELL	 TO ORD-PRC.
 	     MOVE SOR-VAL	 TO ORD-EXT.
+	     ADD SOR-QNT	 TO WS-CF-QTY.
+	     ADD SOR-VAL	 TO WS-CF-VAL.
 	   IF W02-LINAGE < W02-PRN-LENGTH
 	       MOVE 1		 TO WS-ADVANCE
 	       PERFORM CALL-PRINTUTL
@@ -706,6 +724,7 @@
        BA40.
 	   IF NOT SOR-ORDER
 	       GO TO BA35.
+	     ADD 1		 TO WS-CF-ORDERS.
 	     MOVE SOR-AC	 TO ORD-AC1.
 	     MOVE SOR-NAME	 TO ORD-NME1.
 	     MOVE SOR-CONTACT	 TO ORD-CONTACT.
@@ -744,6 +763,36 @@
        BA50.
 014970	     MOVE "**** END OF OUTSTANDING ORDERS REPORT ****"
 				 TO REP-DETAIL1.
+	     MOVE 2		 TO WS-ADVANCE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE SPACES	 TO REP-DETAIL1.
+	     PERFORM BA52-CF-SUMMARY THRU BA52-EXIT.
+	     GO TO BA55.
+      *
+      *    ****   B A C K - O R D E R   C A R R Y   F O R W A R D
+      *	  S U M M A R Y
+      *
+       BA52-CF-SUMMARY.
+	     MOVE "Orders carried forward:"
+				 TO ORD-H22.
+	     MOVE WS-CF-ORDERS	 TO ORD-CF-ORDERS.
+	     MOVE "Qty outstanding:"
+				 TO ORD-H23.
+	     MOVE WS-CF-QTY	 TO ORD-CF-QTY.
+	     MOVE "Value carried fwd:"
+				 TO ORD-H24.
+	     MOVE WS-CF-VAL	 TO ORD-CF-VAL.
+	   IF W02-LINAGE < (W02-PRN-LENGTH - 1)
+	       MOVE 2		 TO WS-ADVANCE
+	       PERFORM CALL-PRINTUTL
+	   ELSE
+	       MOVE 99		 TO WS-ADVANCE
+	       PERFORM CALL-PRINTUTL
+	       PERFORM AB000.
+	     MOVE SPACES	 TO REP-DETAIL1.
+
+       BA52-EXIT.
+	     EXIT.
 
        BA55.
 	     MOVE 99		 TO WS-ADVANCE.
