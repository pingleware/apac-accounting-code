@@ -13,7 +13,7 @@
       *                                                                *
       *     D E L I V E R I E S   A M N D   A	V E H I C L E	R E C  *
       * 							       *
-      *     VERSION 8.14.03 - May 2010				       *
+      *     VERSION 8.14.04 - August 2026                              *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -49,6 +49,19 @@
        COPY SHARED.SL.
 
        COPY VEHICLE.SL.
+      *
+      *    ****    V E H I C L E   C A P A C I T Y   A N D
+      *             R O U T E - L O A D   V A L I D A T I O N
+      *
+	   SELECT VEHCAP    ASSIGN DISK
+			    STATUS WS-STATUS
+			    ACCESS SEQUENTIAL
+			    ORGANIZATION LINE SEQUENTIAL.
+
+	   SELECT ROUTLOAD  ASSIGN DISK
+			    STATUS WS-STATUS
+			    ACCESS SEQUENTIAL
+			    ORGANIZATION LINE SEQUENTIAL.
 
 000250 DATA DIVISION.
 000260 FILE SECTION.
@@ -64,6 +77,33 @@
        COPY SHARED.FDE.
 
 000280 COPY VEHICLE.FDE.
+      *
+      *    ****    V E H I C L E   C A P A C I T Y   L O G
+      *
+      *    Each entry is the vehicle's weight/volume capacity as
+      *    last keyed in on the vehicle amendment screen; the most
+      *    recently written entry for a registration is the one in
+      *    effect.
+      *
+       FD  VEHCAP    LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "VEHCAP.LOG".
+       01  VHC-REC.
+           03  VHC-CODE     PIC  X(10).
+           03  VHC-WEIGHT   PIC S9(07)V99 COMP-3.
+           03  VHC-VOLUME   PIC S9(07)V99 COMP-3.
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D   L O G
+      *
+      *    Maintained by DLP006 (Delivery Route Maintenance); read
+      *    here to check a route's outstanding load against the
+      *    vehicle capacity entered above.
+      *
+       FD  ROUTLOAD  LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "ROUTLOAD.LOG".
+       01  RTL-REC.
+           03  RTL-ROUTE    PIC  X(08).
+           03  RTL-WEIGHT   PIC S9(07)V99 COMP-3.
+           03  RTL-VOLUME   PIC S9(07)V99 COMP-3.
 
       /
 001690 WORKING-STORAGE SECTION.
@@ -198,6 +238,15 @@
 	       05  W40-DLUP    PIC  X(11).
 	       05  FILLER      PIC  X(19).
 	   03  W40-ROUTE       PIC  X(08).
+      *
+      *    ****    V E H I C L E   C A P A C I T Y   A N D
+      *             R O U T E - L O A D   V A L I D A T I O N
+      *
+       01  W40-CAPACITY.
+           03  W40-CAPWGT      PIC  9(05)V99.
+           03  W40-CAPVOL      PIC  9(05)V99.
+           03  W40-RTLWGT      PIC  9(05)V99.
+           03  W40-RTLVOL      PIC  9(05)V99.
 
        COPY FUNCTION.WS.
 
@@ -645,18 +694,90 @@
                                 RETURNING WS-STATUS.
 	     MOVE 1		 TO WS-LENGTH.
 	     MOVE "N"		 TO WS-SKIP.
+	     PERFORM CB22-CAPACITY THRU CB22-EXIT.
 021960       PERFORM AY60 THRU AY999.
              MOVE 0              TO WS-ACTION.
 021970	     PERFORM AY054 THRU AY59.
 019840	     MOVE W40-NAME	 TO VEH-NAME.
 	     MOVE W40-DRIVER	 TO VEH-DRIVER.
 019900	     MOVE W40-TEL	 TO VEH-TEL.
+	     MOVE W40-ROUTE	 TO VEH-ROUTE.
 020100	     PERFORM REWRITE-VEHICLE THRU WRITE-VEHICLE-EXIT.
              PERFORM AY70 THRU AY999.
 	     GO TO CB00.
 
        CB999.
 	     EXIT.
+      *
+      *    ****    V E H I C L E   C A P A C I T Y   A N D
+      *             R O U T E - L O A D   V A L I D A T I O N
+      *
+      *    Captures the vehicle's weight/volume capacity on the
+      *    amendment screen, keeps it in VEHCAP.LOG (latest entry
+      *    for a registration wins), and - if a route is assigned -
+      *    compares the route's outstanding load, from DLP006's
+      *    ROUTLOAD.LOG, against that capacity before the vehicle
+      *    record is saved.
+      *
+       CB22-CAPACITY.
+	     MOVE ZERO		 TO W40-CAPWGT W40-CAPVOL.
+	     OPEN INPUT VEHCAP.
+	   IF WS-STATUS NOT = "00"
+	       GO TO CB22-10.
+       CB22-05.
+	     READ VEHCAP
+		 AT END GO TO CB22-10.
+	   IF VHC-CODE = W40-REGIST
+	       MOVE VHC-WEIGHT	 TO W40-CAPWGT
+	       MOVE VHC-VOLUME	 TO W40-CAPVOL.
+	     GO TO CB22-05.
+       CB22-10.
+	     CLOSE VEHCAP.
+	     DISPLAY "Vehicle weight capacity" AT 1810
+		     WITH FOREGROUND-COLOR 3.
+	     DISPLAY W40-CAPWGT AT 1834
+		     WITH FOREGROUND-COLOR 7 HIGHLIGHT.
+	     ACCEPT W40-CAPWGT AT 1834
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO UPDATE.
+	     DISPLAY "Vehicle volume capacity" AT 2010
+		     WITH FOREGROUND-COLOR 3.
+	     DISPLAY W40-CAPVOL AT 2034
+		     WITH FOREGROUND-COLOR 7 HIGHLIGHT.
+	     ACCEPT W40-CAPVOL AT 2034
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO UPDATE.
+	     OPEN EXTEND VEHCAP.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT VEHCAP
+	   END-IF.
+	     MOVE W40-REGIST	 TO VHC-CODE.
+	     MOVE W40-CAPWGT	 TO VHC-WEIGHT.
+	     MOVE W40-CAPVOL	 TO VHC-VOLUME.
+	     WRITE VHC-REC.
+	     CLOSE VEHCAP.
+	   IF W40-ROUTE = SPACES
+	       GO TO CB22-EXIT.
+	     MOVE ZERO		 TO W40-RTLWGT W40-RTLVOL.
+	     OPEN INPUT ROUTLOAD.
+	   IF WS-STATUS NOT = "00"
+	       GO TO CB22-EXIT.
+       CB22-15.
+	     READ ROUTLOAD
+		 AT END GO TO CB22-20.
+	   IF RTL-ROUTE = W40-ROUTE
+	       MOVE RTL-WEIGHT	 TO W40-RTLWGT
+	       MOVE RTL-VOLUME	 TO W40-RTLVOL.
+	     GO TO CB22-15.
+       CB22-20.
+	     CLOSE ROUTLOAD.
+	   IF (W40-RTLWGT > W40-CAPWGT) OR
+	      (W40-RTLVOL > W40-CAPVOL)
+	       MOVE "Route load exceeds vehicle capacity"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE.
+       CB22-EXIT.
+	     EXIT.
 
       /
       *    ****    I N I T I A L I Z E   P R O G R A M
