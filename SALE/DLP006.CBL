@@ -13,7 +13,7 @@
       *                                                                *
       *     D E L I V E R Y   R O U T E   M A I N T E N A N C E        *
       *                                                                *
-      *     VERSION 8.14.03 - May 2010				       *
+      *     VERSION 8.14.04 - August 2026                              *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -43,6 +43,13 @@
 000120 COPY PARAM.SL.
 
        COPY ROUTE.SL.
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D   L O G
+      *
+	   SELECT ROUTLOAD  ASSIGN DISK
+			    STATUS WS-STATUS
+			    ACCESS SEQUENTIAL
+			    ORGANIZATION LINE SEQUENTIAL.
 
 000160	   SELECT PRNREP  ASSIGN W02-PRINTER
                           ORGANIZATION LINE SEQUENTIAL.
@@ -55,6 +62,21 @@
 000250 COPY PARAM.FDE.
 
        COPY ROUTE.FDE.
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D   L O G
+      *
+      *    Each entry is the route's outstanding order weight/volume
+      *    as last keyed in on the route maintenance screen; the most
+      *    recently written entry for a route is the one in effect.
+      *    DLP022 reads this log to check a route against a vehicle's
+      *    capacity when the route is assigned.
+      *
+       FD  ROUTLOAD  LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "ROUTLOAD.LOG".
+       01  RTL-REC.
+           03  RTL-ROUTE    PIC  X(08).
+           03  RTL-WEIGHT   PIC S9(07)V99 COMP-3.
+           03  RTL-VOLUME   PIC S9(07)V99 COMP-3.
 
 000240 FD  PRNREP    LABEL RECORD OMITTED
 000420		     LINAGE IS WS-PGE-LENGTH.
@@ -236,6 +258,12 @@
 000030 01  W30-RTE.
 	   03  W30-ROUTE       PIC  X(08).
 	   03  W30-DESC        PIC  X(40).
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D
+      *
+       01  W30-LOAD.
+           03  W30-WEIGHT      PIC  9(05)V99.
+           03  W30-VOLUME      PIC  9(05)V99.
 
        COPY W40.WS.
 
@@ -267,6 +295,11 @@
 				"DELIVERY ROUTE MAINTENANCE".
 	   03  LINE  4 COLUMN 10 VALUE "Code       ".
 	   03  LINE  6 COLUMN 10 VALUE "Description".
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D
+      *
+	   03  LINE  8 COLUMN 10 VALUE "Weight     ".
+	   03  LINE 10 COLUMN 10 VALUE "Volume     ".
 
        01  S02.
 	   02  S02A.
@@ -277,6 +310,17 @@
 	   03  LINE  6 COLUMN 22 BACKGROUND-COLOR 5
 				 FOREGROUND-COLOR 7 HIGHLIGHT
 				 PIC X(40) USING W30-DESC AUTO.
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D
+      *
+	   02  S02C.
+	   03  LINE  8 COLUMN 22 BACKGROUND-COLOR 5
+				 FOREGROUND-COLOR 7 HIGHLIGHT
+				 PIC ZZZZ9.99 USING W30-WEIGHT AUTO.
+	   02  S02D.
+	   03  LINE 10 COLUMN 22 BACKGROUND-COLOR 5
+				 FOREGROUND-COLOR 7 HIGHLIGHT
+				 PIC ZZZZ9.99 USING W30-VOLUME AUTO.
 
        01  S10.
 003530	   03  LINE  2 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
@@ -476,6 +520,23 @@
 	       END-EVALUATE.
 	   IF W30-DESC = SPACES
 	       GO TO DA00.
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D
+      *
+       DA11.
+	     PERFORM DA11-LOAD-LOOKUP THRU DA11-EXIT.
+	     ACCEPT S02C.
+	   IF USER-FUNC
+	       EVALUATE KEY-CODE-1
+		 WHEN ESC-KEY
+		     GO TO DA10
+	       END-EVALUATE.
+	     ACCEPT S02D.
+	   IF USER-FUNC
+	       EVALUATE KEY-CODE-1
+		 WHEN ESC-KEY
+		     GO TO DA10
+	       END-EVALUATE.
 
        DA15.
 	   IF WS-IND = ZERO
@@ -485,7 +546,53 @@
 	       PERFORM REWRITE-ROUTE-UNLOCK THRU WRITE-ROUTE-EXIT
 	   ELSE
 	       PERFORM WRITE-ROUTE THRU WRITE-ROUTE-EXIT.
+	     PERFORM DA16-SAVE-LOAD THRU DA16-EXIT.
 	     GO TO DA00.
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D
+      *
+      *    Finds the most recently recorded weight/volume figures for
+      *    this route, if any, so the operator edits the current
+      *    outstanding load rather than starting from zero.
+      *
+       DA11-LOAD-LOOKUP.
+	     MOVE ZERO		 TO W30-WEIGHT W30-VOLUME.
+	   IF WS-IND NOT = ZERO
+	       GO TO DA11-EXIT.
+	     OPEN INPUT ROUTLOAD.
+	   IF WS-STATUS NOT = "00"
+	       GO TO DA11-EXIT.
+       DA11-05.
+	     READ ROUTLOAD
+		 AT END GO TO DA11-10.
+	   IF RTL-ROUTE = W30-ROUTE
+	       MOVE RTL-WEIGHT	 TO W30-WEIGHT
+	       MOVE RTL-VOLUME	 TO W30-VOLUME.
+	     GO TO DA11-05.
+       DA11-10.
+	     CLOSE ROUTLOAD.
+       DA11-EXIT.
+	     EXIT.
+      *
+      *    ****    R O U T E   O U T S T A N D I N G   L O A D
+      *
+      *    Appends the route's current outstanding weight/volume to
+      *    the load log; the most recently written entry for a route
+      *    is the one DLP022 uses when it checks a vehicle's route
+      *    assignment against its capacity.
+      *
+       DA16-SAVE-LOAD.
+	     OPEN EXTEND ROUTLOAD.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT ROUTLOAD
+	   END-IF.
+	     MOVE W30-ROUTE	 TO RTL-ROUTE.
+	     MOVE W30-WEIGHT	 TO RTL-WEIGHT.
+	     MOVE W30-VOLUME	 TO RTL-VOLUME.
+	     WRITE RTL-REC.
+	     CLOSE ROUTLOAD.
+       DA16-EXIT.
+	     EXIT.
 
        DA999.
 	     EXIT.
