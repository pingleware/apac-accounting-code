@@ -13,7 +13,7 @@
       *                                                                *
       *    C R E D I T O R   D E L E T E   T R A N S A C T I O N S     *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -72,6 +72,14 @@
 000200                    ACCESS SEQUENTIAL
 000210			  ORGANIZATION SEQUENTIAL.
 
+      *
+      *    ****    P U R G E D   T R A N S A C T I O N   R E C O V E R Y
+      *
+	   SELECT CRNREC  ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
 000260 DATA DIVISION.
 000270 FILE SECTION.
 
@@ -83,6 +91,21 @@
 
        COPY CRTOLD.FD.
 
+      *
+      *    ****    P U R G E D   T R A N S A C T I O N   R E C O V E R Y   L O G
+      *
+      *    CRN-DATA carries the whole of a purged CT-REC as a raw byte
+      *    image, keyed on the date/time of the purge run that archived
+      *    it, so the most recent purge can be undone within the
+      *    restore window.
+      *
+       FD  CRNREC     LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "CRNREC.LOG".
+       01  CRN-REC.
+           03  CRN-DATE    PIC  9(08) COMP-5.
+           03  CRN-TIME    PIC  9(08) COMP-5.
+           03  CRN-DATA    PIC  X(200).
+
 000180 COPY CRTRAN.FDE.
 
 000290 COPY PARAM.FDE.
@@ -97,6 +120,38 @@
       *            *     *       ******    **    **   **    **
       *
 001550 WORKING-STORAGE SECTION.
+      *
+      *    ****    R E S T O R E   W I N D O W   F O R   P U R G E D
+      *
+       77  WS-CRN-DAYS        PIC  9(03)     COMP-5 VALUE 014.
+       77  WS-UND-DATE        PIC  9(08)     COMP-5.
+       77  WS-UND-TIME        PIC  9(08)     COMP-5.
+       77  WS-UND-FOUND       PIC  X(01).
+       77  WS-DN-DATE-IN      PIC  9(08)     COMP-5.
+       77  WS-DN-TODAY        PIC  9(08)     COMP-5.
+       77  WS-UND-DNUM        PIC  9(08)     COMP-5.
+       77  WS-DN-REM1         PIC  9(06)     COMP-5.
+       77  WS-DN-YY           PIC  9(04)     COMP-5.
+       77  WS-DN-MM           PIC  9(02)     COMP-5.
+       77  WS-DN-DD           PIC  9(02)     COMP-5.
+       77  WS-DN-LEAP         PIC  9(01)     COMP-5.
+       77  WS-DN-RESULT       PIC  9(08)     COMP-5.
+
+       01  WS-DN-CUM-TABLE.
+           03  FILLER         PIC 9(03)      VALUE ZERO.
+           03  FILLER         PIC 9(03)      VALUE 031.
+           03  FILLER         PIC 9(03)      VALUE 059.
+           03  FILLER         PIC 9(03)      VALUE 090.
+           03  FILLER         PIC 9(03)      VALUE 120.
+           03  FILLER         PIC 9(03)      VALUE 151.
+           03  FILLER         PIC 9(03)      VALUE 181.
+           03  FILLER         PIC 9(03)      VALUE 212.
+           03  FILLER         PIC 9(03)      VALUE 243.
+           03  FILLER         PIC 9(03)      VALUE 273.
+           03  FILLER         PIC 9(03)      VALUE 304.
+           03  FILLER         PIC 9(03)      VALUE 334.
+       01  WS-DN-CUM-R REDEFINES WS-DN-CUM-TABLE.
+           03  WS-DN-CUM      PIC 9(03)      OCCURS 12.
        77  WS-COPYRIGHT    PIC	X(18)	 VALUE
 			   "aeWlimemnomLalismJ".
 001560 77  WS-SUB	   PIC	9(04)	 COMP-5.
@@ -538,6 +593,21 @@
 	     DISPLAY "DELETE CREDITOR TRANSACTIONS"
 		      AT 0227 WITH FOREGROUND-COLOR 7 HIGHLIGHT.
 034140	     DISPLAY S27.
+      *
+      *    ****    U N D E L E T E   T H E   L A S T   P U R G E
+      *
+	     DISPLAY "Undelete the last purge (" AT 1203
+		     "Y" WITH FOREGROUND-COLOR 6 HIGHLIGHT "/"
+		     "N" WITH FOREGROUND-COLOR 6 HIGHLIGHT ")".
+	     MOVE "N"		 TO WS-OPTION.
+	     ACCEPT WS-OPTION AT 1241
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF WS-OPTION = "Y"
+	       GO TO CM40.
 
 024790 CM-CHK.
 024800	     ACCEPT WS-OPTION AT 1043
@@ -601,12 +671,20 @@
 036990       PERFORM ERASE-SCREEN-LOOP UNTIL CLIN > 23.
 037000	     DISPLAY "Busy clearing transactions" AT 1220.
 	     DISPLAY S00.
+      *
+      *    ****    O P E N   P U R G E D   T R A N S A C T I O N   L O G
+      *
+	     OPEN EXTEND CRNREC.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT CRNREC.
+	     ACCEPT WS-STIME		 FROM TIME.
 
 001340 CM19.
 	     READ CRTOLD
 		  AT END
 		  GO TO CM20.
 	   IF CTO-SDTE < W22-DTE1
+	       PERFORM CM19-BACKUP-PURGED
 	       GO TO CM19.
 	     DISPLAY CTO-CRED AT 1412
 		     WITH FOREGROUND-COLOR 3 HIGHLIGHT " "
@@ -618,10 +696,24 @@
 		     WITH FOREGROUND-COLOR 3 HIGHLIGHT.
 001600	     PERFORM AW000.
 	     GO TO CM19.
+      *
+      *    ****    A R C H I V E   A   P U R G E D   T R A N S A C T I O N
+      *
+      *    Copies the CRTOLD record about to be dropped to the
+      *    recovery log, tagged with the date/time of this purge run,
+      *    before it disappears along with CRTOLD itself.
+      *
+       CM19-BACKUP-PURGED.
+	     MOVE TODAY-DDMMYY		 TO CRN-DATE.
+	     MOVE WS-STIME		 TO CRN-TIME.
+	     MOVE SPACES		 TO CRN-DATA.
+	     MOVE CTO-REC		 TO CRN-DATA.
+	     WRITE CRN-REC.
 
        CM20.
 001830	     CLOSE CRTOLD
-		   CTRANS.
+		   CTRANS
+		   CRNREC.
 004990	     CALL "CBL_DELETE_FILE" USING W02-CRTOLD
 005030				    RETURNING WS-STATUS.
 	     OPEN I-O CTRANS.
@@ -658,6 +750,112 @@
 
        CM90.
 	     PERFORM AY70 THRU AY999.
+	     GO TO CM999.
+      *
+      *    ****    U N D E L E T E   T H E   L A S T   P U R G E
+      *
+      *    Scans the recovery log written by CM19-BACKUP-PURGED for
+      *    the most recently purged batch of transactions. If it is
+      *    still within the restore window, carries every record
+      *    currently on CRTOLD forward unconditionally (so nothing
+      *    live is lost) and appends the purged batch back on top,
+      *    then rejoins the normal rebuild at CM20.
+      *
+       CM40.
+	     MOVE ZERO			 TO WS-UND-DATE WS-UND-TIME
+					    WS-UND-DNUM.
+	     MOVE "N"			 TO WS-UND-FOUND.
+	     OPEN INPUT CRNREC.
+	   IF WS-STATUS NOT = "00"
+	       MOVE "No purge recorded to undelete"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CM999.
+       CM41.
+	     READ CRNREC
+		 AT END GO TO CM42.
+	     MOVE CRN-DATE		 TO WS-DN-DATE-IN.
+	     PERFORM DZ000-DAYNUM-DMY.
+	   IF (WS-UND-FOUND = "N") OR
+	      (WS-DN-RESULT > WS-UND-DNUM) OR
+	      ((WS-DN-RESULT = WS-UND-DNUM) AND
+	       (CRN-TIME > WS-UND-TIME))
+	       MOVE "Y"			 TO WS-UND-FOUND
+	       MOVE CRN-DATE		 TO WS-UND-DATE
+	       MOVE CRN-TIME		 TO WS-UND-TIME
+	       MOVE WS-DN-RESULT	 TO WS-UND-DNUM.
+	     GO TO CM41.
+       CM42.
+	     CLOSE CRNREC.
+	   IF WS-UND-FOUND = "N"
+	       MOVE "No purge recorded to undelete"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CM999.
+	     MOVE TODAY-DDMMYY		 TO WS-DN-DATE-IN.
+	     PERFORM DZ000-DAYNUM-DMY.
+	     MOVE WS-DN-RESULT		 TO WS-DN-TODAY.
+	     MOVE WS-UND-DATE		 TO WS-DN-DATE-IN.
+	     PERFORM DZ000-DAYNUM-DMY.
+	   IF (WS-DN-TODAY - WS-DN-RESULT) > WS-CRN-DAYS
+	       MOVE "Last purge is too old to undelete"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CM999.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "Busy restoring purged transactions" AT 1220.
+       CM43.
+	     READ CRTOLD
+		 AT END GO TO CM45.
+	     PERFORM AW000.
+	     GO TO CM43.
+       CM45.
+	     OPEN INPUT CRNREC.
+       CM46.
+	     READ CRNREC
+		 AT END GO TO CM48.
+	   IF (CRN-DATE = WS-UND-DATE) AND
+	      (CRN-TIME = WS-UND-TIME)
+	       MOVE CRN-DATA		 TO CT-REC
+	       WRITE CT-REC.
+	     GO TO CM46.
+       CM48.
+	     CLOSE CRNREC.
+	     GO TO CM20.
+      *
+      *    Converts a DDMMYYYY date in WS-DN-DATE-IN into an absolute
+      *    day number in WS-DN-RESULT, used to age a purge against the
+      *    restore window. Only differences between two results from
+      *    this paragraph are meaningful.
+      *
+       DZ000-DAYNUM-DMY.
+	     DIVIDE WS-DN-DATE-IN BY 1000000
+		    GIVING WS-DN-DD REMAINDER WS-DN-REM1.
+	     DIVIDE WS-DN-REM1 BY 10000
+		    GIVING WS-DN-MM REMAINDER WS-DN-YY.
+	     PERFORM DZ090-CALC-RESULT.
+       DZ000-EXIT.
+	     EXIT.
+      *
+      *    Shared day-number arithmetic - WS-DN-YY/MM/DD must already
+      *    be set.
+      *
+       DZ090-CALC-RESULT.
+	     MOVE ZERO		 TO WS-DN-LEAP.
+	   IF (WS-DN-YY / 4 * 4) = WS-DN-YY
+	       MOVE 1		 TO WS-DN-LEAP
+	     IF (WS-DN-YY / 100 * 100) = WS-DN-YY
+		 MOVE ZERO	 TO WS-DN-LEAP
+	       IF (WS-DN-YY / 400 * 400) = WS-DN-YY
+		   MOVE 1	 TO WS-DN-LEAP.
+	     COMPUTE WS-DN-RESULT =
+		     (WS-DN-YY * 365) + (WS-DN-YY / 4)
+		   - (WS-DN-YY / 100) + (WS-DN-YY / 400)
+		   + WS-DN-CUM (WS-DN-MM) + WS-DN-DD.
+	   IF (WS-DN-LEAP = 1) AND (WS-DN-MM > 2)
+	       ADD 1		 TO WS-DN-RESULT.
+       DZ090-EXIT.
+	     EXIT.
 
 036380 CM999.
 036390       EXIT.
