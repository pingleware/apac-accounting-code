@@ -13,7 +13,7 @@
       *                                                                *
       *       C R E D I T O R ' S   D I S C O U N T   L I S T I N G    *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -64,6 +64,11 @@
 
 000140 COPY PARAM.SL.
 
+      *
+      *    ****    D I S C O U N T   E X P I R Y   C H E C K
+      *
+000180 COPY CRTRAN.SL.
+
 000290 DATA DIVISION.
 000300 FILE SECTION.
 
@@ -75,6 +80,8 @@
 
 000320 COPY PARAM.FDE.
 
+000180 COPY CRTRAN.FDE.
+
       /
 002980 WORKING-STORAGE SECTION.
        77  WS-COPYRIGHT    PIC	X(18)	 VALUE
@@ -103,6 +110,41 @@
 003200 77  WS-ORD              PIC X(01).
 003200 77  WS-SEQ              PIC X(01).
 003210 77  WS-OPTION           PIC X(01).
+      *
+      *    ****    D I S C O U N T   E X P I R Y   C H E C K
+      *
+       77  WS-MODE             PIC X(01).
+       77  WS-EXP-DAYS         PIC 9(03)     COMP-5.
+       77  WS-DN-DATE-IN       PIC 9(08)     COMP-5.
+       77  WS-DN-TODAY         PIC 9(08)     COMP-5.
+       77  WS-DN-INV           PIC 9(08)     COMP-5.
+       77  WS-DN-LEFT30        PIC S9(08)    COMP-5.
+       77  WS-DN-LEFT60        PIC S9(08)    COMP-5.
+       77  WS-DN-REM1          PIC 9(06)     COMP-5.
+       77  WS-DN-YY            PIC 9(04)     COMP-5.
+       77  WS-DN-MM            PIC 9(02)     COMP-5.
+       77  WS-DN-DD            PIC 9(02)     COMP-5.
+       77  WS-DN-LEAP          PIC 9(01)     COMP-5.
+       77  WS-DN-RESULT        PIC 9(08)     COMP-5.
+       77  WS-EXP-AT-RISK      PIC S9(07)V99 COMP-3 VALUE ZERO.
+       77  WS-EXP-GRAND        PIC S9(07)V99 COMP-3 VALUE ZERO.
+       77  WS-EXP-VAL          PIC S9(07)V99 COMP-3.
+
+       01  WS-DN-CUM-TABLE.
+           03  FILLER          PIC 9(03)     VALUE ZERO.
+           03  FILLER          PIC 9(03)     VALUE 031.
+           03  FILLER          PIC 9(03)     VALUE 059.
+           03  FILLER          PIC 9(03)     VALUE 090.
+           03  FILLER          PIC 9(03)     VALUE 120.
+           03  FILLER          PIC 9(03)     VALUE 151.
+           03  FILLER          PIC 9(03)     VALUE 181.
+           03  FILLER          PIC 9(03)     VALUE 212.
+           03  FILLER          PIC 9(03)     VALUE 243.
+           03  FILLER          PIC 9(03)     VALUE 273.
+           03  FILLER          PIC 9(03)     VALUE 304.
+           03  FILLER          PIC 9(03)     VALUE 334.
+       01  WS-DN-CUM-R REDEFINES WS-DN-CUM-TABLE.
+           03  WS-DN-CUM       PIC 9(03)     OCCURS 12.
 003240 77  WS-LINES	       PIC 9(04)     COMP-5 VALUE 0.
 003250 77  WS-PAGE             PIC 9(04)     COMP-5 VALUE 0.
 003260 77  WS-IND              PIC 9(01).
@@ -170,6 +212,8 @@
 
        COPY PARAM.ID.
 
+000180 COPY CRTRAN.ID.
+
        01  W02-PRINTER-DETAILS.
 	   03  W02-PRINTER     PIC  X(12).
 002570	   03  W02-PGE-LENGTH  PIC  9(02).
@@ -498,6 +542,23 @@
 	       05  FILLER	   PIC X(08).
 	       05  REP-DAT	   PIC X(06).
 	       05  REP-DT	   PIC Z9/99/9999.
+      *
+      *    ****    D I S C O U N T   E X P I R Y   C H E C K
+      *
+	   03  R-L24 REDEFINES W02-PRN-LINE.
+	       05  EX-ACNO	   PIC X(05).
+	       05  FILLER	   PIC X(01).
+	       05  EX-NAME	   PIC X(30).
+	       05  FILLER	   PIC X(01).
+	       05  EX-SINV	   PIC X(12).
+	       05  FILLER	   PIC X(01).
+	       05  EX-TERM	   PIC 9(02).
+	       05  FILLER	   PIC X(01).
+	       05  EX-LEFT	   PIC Z(03)9.
+	       05  FILLER	   PIC X(01).
+	       05  EX-COST	   PIC Z(06)9.99.
+	       05  FILLER	   PIC X(01).
+	       05  EX-ATRISK	   PIC Z(05)9.99.
 
        COPY W05.WS.
 
@@ -684,6 +745,8 @@
 
        COPY PARAM.RD.
 
+000180 COPY CRTRAN.RD.
+
       /
 009500 BB000	       SECTION 5.
 009510 BB00.
@@ -707,6 +770,26 @@
 				RETURNING WS-STATUS.
 	   IF NOT (WS-SEQ = "A" OR "N")
                GO TO BB15.
+      *
+      *    ****    D I S C O U N T   E X P I R Y   C H E C K
+      *
+             DISPLAY "D" AT 0704 WITH FOREGROUND-COLOR 11
+                     "iscount listing or " WITH FOREGROUND-COLOR 3
+                     "E" WITH FOREGROUND-COLOR 11
+                     "xpiry check" WITH FOREGROUND-COLOR 3.
+             MOVE "D"            TO WS-MODE.
+       BB17.
+	     ACCEPT WS-MODE AT 0736
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 UPDATE AUTO.
+	     CALL "CBL_TOUPPER" USING WS-MODE
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-MODE = "D" OR "E")
+               GO TO BB17.
+	   IF WS-MODE = "E"
+	       PERFORM DC000-EXPIRY-CHECK THRU DC999
+	       GO TO BB120.
              DISPLAY "Account :" AT 0804.
 009550	     MOVE ZERO		 TO WS-PAGE.
       *
@@ -792,6 +875,218 @@
 010050       EXIT.
 
       /
+      *
+      *    ****    D I S C O U N T   E X P I R Y   C H E C K
+      *
+      *    For every creditor with a 30 or 60 day early-payment
+      *    discount term recorded, crosses the open CTRANS invoices
+      *    on file against that term's due date and prints the
+      *    invoices that will fall outside their discount window
+      *    within the number of days the operator supplies, together
+      *    with the discount value still recoverable on each and a
+      *    running total of the discount value at risk.
+      *
+       DC000-EXPIRY-CHECK    SECTION 5.
+       DC00.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "Flag invoices expiring within how many days"
+		      AT 0804.
+	     MOVE 7		 TO WS-EXP-DAYS.
+       DC05.
+	     ACCEPT WS-EXP-DAYS AT 0849
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 UPDATE AUTO.
+	   IF WS-EXP-DAYS = ZERO
+	       GO TO DC05.
+	     MOVE ZERO		 TO WS-EXP-GRAND.
+	     MOVE TODAY-DDMMYY	 TO WS-DN-DATE-IN.
+	     PERFORM DZ000-DAYNUM-DMY.
+	     MOVE WS-DN-RESULT	 TO WS-DN-TODAY.
+	     OPEN INPUT CTRANS.
+	   IF WS-STATUS NOT = "00"
+	       MOVE 20		 TO WS-F-ERROR
+	       PERFORM OPEN-ERROR
+	       GO TO DC999.
+	     MOVE "D"		 TO W02-PRN-TYPE.
+	     MOVE "CREDITORS DISCOUNT EXPIRY CHECK"
+				 TO W60-DESC.
+       DC10.
+	     PERFORM AA050.
+	     MOVE "ACNO"	 TO A-H1.
+	     MOVE "CREDITORS NAME"
+				 TO A-H2.
+	     MOVE SPACES	 TO A-H3.
+	     MOVE "P/C" 	 TO A-H4.
+	     MOVE SPACES	 TO A-H5.
+	     MOVE 2		 TO WS-ADVANCE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE SPACES	 TO R-DET.
+	     MOVE "D"		 TO W02-PRN-TYPE.
+	     MOVE "    !"	 TO P-NAME P-NUMBER.
+	     PERFORM START-AT-CRED-AC THRU READ-CREDIT-EXIT.
+	   IF WS-F-ERROR NOT = ZERO
+	       GO TO DC90.
+       DC15.
+	   IF (P-30-DISC = ZERO) AND (P-60-DISC = ZERO)
+	       GO TO DC18.
+	     MOVE ZERO		 TO WS-EXP-AT-RISK.
+	     MOVE ZERO		 TO CT-CRED CT-SDTE CT-CODE CT-SEQ.
+	     MOVE SPACES	 TO CT-SINV.
+	     MOVE P-NUMBER	 TO CT-CRED.
+	     PERFORM START-AT-CTRN-KEY THRU READ-CRTRAN-EXIT.
+	   IF WS-F-ERROR = 4
+	       GO TO DC17.
+       DC16.
+	     PERFORM READ-CRTRAN-NEXT THRU READ-CRTRAN-EXIT.
+	   IF (WS-F-ERROR = 4) OR (CT-CRED NOT = P-NUMBER)
+	       GO TO DC17.
+	     PERFORM DC20-CHECK-INVOICES THRU DC20-EXIT.
+	     GO TO DC16.
+       DC17.
+	   IF WS-EXP-AT-RISK NOT = ZERO
+	       MOVE P-NUMBER	 TO EX-ACNO
+	       MOVE P-NAME	 TO EX-NAME
+	       MOVE SPACES	 TO EX-SINV
+	       MOVE ZERO	 TO EX-TERM EX-LEFT EX-COST
+	       MOVE WS-EXP-AT-RISK
+				 TO EX-ATRISK
+	       IF W02-LINAGE < W02-PRN-LENGTH
+		   MOVE 1	 TO WS-ADVANCE
+		   PERFORM CALL-PRINTUTL
+	       ELSE
+		   MOVE 99	 TO WS-ADVANCE
+		   PERFORM CALL-PRINTUTL
+		   PERFORM DC10
+	       END-IF
+	       MOVE SPACES	 TO R-DET
+	       ADD WS-EXP-AT-RISK TO WS-EXP-GRAND.
+       DC18.
+	     PERFORM READ-CREDIT-NEXT THRU READ-CREDIT-EXIT.
+	   IF WS-F-ERROR NOT = ZERO
+	       GO TO DC90.
+	     GO TO DC15.
+       DC90.
+	     CLOSE CTRANS.
+	     MOVE 1		 TO WS-ADVANCE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE SPACES	 TO R-DET.
+	     MOVE "Total discount value at risk" TO EX-NAME.
+	     MOVE WS-EXP-GRAND	 TO EX-ATRISK.
+	     MOVE 1		 TO WS-ADVANCE.
+	     PERFORM CALL-PRINTUTL.
+	     MOVE SPACES	 TO R-DET.
+       DC999.
+	     EXIT.
+      *
+      *    For the current CTRANS invoice, tests whichever discount
+      *    window still applies (30 day and/or 60 day) and, when the
+      *    days remaining before the window closes are within the
+      *    requested limit, prints the invoice and adds its
+      *    recoverable discount to WS-EXP-AT-RISK.
+      *
+       DC20-CHECK-INVOICES.
+	     MOVE CT-SDTE	 TO WS-DN-DATE-IN.
+	     PERFORM DZ010-DAYNUM-YMD.
+	     MOVE WS-DN-RESULT	 TO WS-DN-INV.
+	   IF NOT (P-30-DISC = ZERO)
+	       COMPUTE WS-DN-LEFT30 = WS-DN-INV + 30 - WS-DN-TODAY
+	       IF (WS-DN-LEFT30 >= ZERO) AND
+		  (WS-DN-LEFT30 <= WS-EXP-DAYS)
+		   COMPUTE WS-EXP-VAL ROUNDED =
+			   CT-COST * P-30-DISC / 100
+		   ADD WS-EXP-VAL	 TO WS-EXP-AT-RISK
+		   MOVE P-NUMBER	 TO EX-ACNO
+		   MOVE P-NAME		 TO EX-NAME
+		   MOVE CT-SINV		 TO EX-SINV
+		   MOVE 30		 TO EX-TERM
+		   MOVE WS-DN-LEFT30	 TO EX-LEFT
+		   MOVE CT-COST		 TO EX-COST
+		   MOVE WS-EXP-VAL	 TO EX-ATRISK
+		   IF W02-LINAGE < W02-PRN-LENGTH
+		       MOVE 1		 TO WS-ADVANCE
+		       PERFORM CALL-PRINTUTL
+		   ELSE
+		       MOVE 99		 TO WS-ADVANCE
+		       PERFORM CALL-PRINTUTL
+		       PERFORM DC10
+		   END-IF
+		   MOVE SPACES		 TO R-DET
+	       END-IF.
+	   IF NOT (P-60-DISC = ZERO)
+	       COMPUTE WS-DN-LEFT60 = WS-DN-INV + 60 - WS-DN-TODAY
+	       IF (WS-DN-LEFT60 >= ZERO) AND
+		  (WS-DN-LEFT60 <= WS-EXP-DAYS)
+		   COMPUTE WS-EXP-VAL ROUNDED =
+			   CT-COST * P-60-DISC / 100
+		   ADD WS-EXP-VAL	 TO WS-EXP-AT-RISK
+		   MOVE P-NUMBER	 TO EX-ACNO
+		   MOVE P-NAME		 TO EX-NAME
+		   MOVE CT-SINV		 TO EX-SINV
+		   MOVE 60		 TO EX-TERM
+		   MOVE WS-DN-LEFT60	 TO EX-LEFT
+		   MOVE CT-COST		 TO EX-COST
+		   MOVE WS-EXP-VAL	 TO EX-ATRISK
+		   IF W02-LINAGE < W02-PRN-LENGTH
+		       MOVE 1		 TO WS-ADVANCE
+		       PERFORM CALL-PRINTUTL
+		   ELSE
+		       MOVE 99		 TO WS-ADVANCE
+		       PERFORM CALL-PRINTUTL
+		       PERFORM DC10
+		   END-IF
+		   MOVE SPACES		 TO R-DET
+	       END-IF.
+       DC20-EXIT.
+	     EXIT.
+      *
+      *    Converts a DDMMYYYY date (TODAY-DDMMYY, as supplied by
+      *    PARAM) held in WS-DN-DATE-IN into an absolute day number
+      *    in WS-DN-RESULT. Only differences between two results
+      *    from the same paragraph are meaningful.
+      *
+       DZ000-DAYNUM-DMY.
+	     DIVIDE WS-DN-DATE-IN BY 1000000
+		    GIVING WS-DN-DD REMAINDER WS-DN-REM1.
+	     DIVIDE WS-DN-REM1 BY 10000
+		    GIVING WS-DN-MM REMAINDER WS-DN-YY.
+	     PERFORM DZ090-CALC-RESULT.
+       DZ000-EXIT.
+	     EXIT.
+      *
+      *    Converts a sortable CCYYMMDD date (CT-SDTE, as held on
+      *    CTRANS for key-sequence access) in WS-DN-DATE-IN into an
+      *    absolute day number in WS-DN-RESULT.
+      *
+       DZ010-DAYNUM-YMD.
+	     DIVIDE WS-DN-DATE-IN BY 10000
+		    GIVING WS-DN-YY REMAINDER WS-DN-REM1.
+	     DIVIDE WS-DN-REM1 BY 100
+		    GIVING WS-DN-MM REMAINDER WS-DN-DD.
+	     PERFORM DZ090-CALC-RESULT.
+       DZ010-EXIT.
+	     EXIT.
+      *
+      *    Shared day-number arithmetic used by both converters
+      *    above - WS-DN-YY/MM/DD must already be set.
+      *
+       DZ090-CALC-RESULT.
+	     MOVE ZERO		 TO WS-DN-LEAP.
+	   IF (WS-DN-YY / 4 * 4) = WS-DN-YY
+	       MOVE 1		 TO WS-DN-LEAP
+	     IF (WS-DN-YY / 100 * 100) = WS-DN-YY
+		 MOVE ZERO	 TO WS-DN-LEAP
+	       IF (WS-DN-YY / 400 * 400) = WS-DN-YY
+		   MOVE 1	 TO WS-DN-LEAP.
+	     COMPUTE WS-DN-RESULT =
+		     (WS-DN-YY * 365) + (WS-DN-YY / 4)
+		   - (WS-DN-YY / 100) + (WS-DN-YY / 400)
+		   + WS-DN-CUM (WS-DN-MM) + WS-DN-DD.
+	   IF (WS-DN-LEAP = 1) AND (WS-DN-MM > 2)
+	       ADD 1		 TO WS-DN-RESULT.
+       DZ090-EXIT.
+	     EXIT.
+
+      /
 041830 ZA000-INIT    SECTION 8.
 041840 ZA000-START.
              PERFORM ZA55 THRU ZA60.
@@ -872,6 +1167,12 @@
 	     MOVE "NETWORK"	 TO AFID-KEY.
 	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-NETWORK.
+      *
+      *    ****    D I S C O U N T   E X P I R Y   C H E C K
+      *
+	     MOVE "CRTRAN"	 TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH	 TO W02-CRTRAN.
 
        ZA05.
 042360       MOVE 1              TO WS-PARKEY.
@@ -972,7 +1273,11 @@
 041840	   ELSE
 041850     IF WS-F-ERROR = 15
 041860         MOVE WS-PARID     TO WS-FILE
-041870	       MOVE WS-PARKEY	 TO WS-KEY.
+041870	       MOVE WS-PARKEY	 TO WS-KEY
+	   ELSE
+	   IF WS-F-ERROR = 20
+	       MOVE W02-CRTRAN   TO WS-FILE
+	       MOVE WS-CTRKEY    TO WS-KEY.
 041880     IF WS-STATUS = "10"
 041890         MOVE "End of FILE" TO WS-STAT-MESSAGE
 041900     ELSE
