@@ -13,7 +13,7 @@
       *                                                                *
       * 		   S T O C K   P A C K S		       *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -62,6 +62,14 @@
 
 000140 COPY PARAM.SL.
 
+      *
+      *    ****    P A C K   S H O R T A G E   E X C E P T I O N   L O G
+      *
+	   SELECT PAKSHORT ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
+
 000250 DATA DIVISION.
 000260 FILE SECTION.
 
@@ -71,6 +79,18 @@
 
 000290 COPY PARAM.FDE.
 
+      *
+      *    ****    P A C K   S H O R T A G E   E X C E P T I O N   L O G
+      *
+      *    One line per pack level found short of on-hand stock,
+      *    written by BB10 whenever a pack's unit requirement exceeds
+      *    the quantity currently on hand for the stock item being
+      *    priced.
+      *
+       FD  PAKSHORT   LABEL RECORD STANDARD
+                       VALUE OF FILE-ID "PAKSHORT.LOG".
+       01  PKS-REC           PIC  X(80).
+
       /
 001690 WORKING-STORAGE SECTION.
        77  WS-COPYRIGHT    PIC	X(18)	 VALUE
@@ -90,6 +110,12 @@
        77  WS-WS-HD	    PIC	 X(10) VALUE "-Wholesale".
        77  WS-CS-HD	    PIC	 X(10) VALUE "-Cash sale".
        77  TODAY-DDMMYY	    PIC	 9(08) COMP-5.
+      *
+      *    ****    P A C K   S H O R T A G E   C H E C K
+      *
+       77  WS-PKS-REQ         PIC  Z(06)9.
+       77  WS-PKS-OH          PIC  Z(06)9.
+       77  WS-PKS-PACK        PIC  Z9.
 
 002420 01  WS-DB-LINE.
 002430	   03  WS-TOP-LNE2.
@@ -660,6 +686,12 @@
        BB000	       SECTION 51.
        BB00.
       *
+      *    ****    O P E N   P A C K   S H O R T A G E   L O G
+      *
+	     OPEN EXTEND PAKSHORT.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT PAKSHORT.
+      *
       *    ***** SKIP SINGLE PRICES *****
       *
 	     MOVE 2		 TO WS-P1.
@@ -685,12 +717,43 @@
       *    ***** SKIP SINGLE PRICES *****
       *
 	     MOVE 2		 TO WS-P1.
+	     GO TO BB10.
+      *
+      *    ****    W R I T E   P A C K   S H O R T A G E   E X C E P T I O N
+      *
+       BB08.
+	     MOVE W10-UNT(WS-P1)	 TO WS-PKS-REQ.
+	     MOVE W10-QUANT		 TO WS-PKS-OH.
+	     MOVE WS-P1			 TO WS-PKS-PACK.
+	     MOVE SPACES		 TO PKS-REC.
+	     STRING LS-ACNO	     DELIMITED SIZE
+		    "  Pack "	     DELIMITED SIZE
+		    WS-PKS-PACK	     DELIMITED SIZE
+		    " needs "	     DELIMITED SIZE
+		    WS-PKS-REQ	     DELIMITED SIZE
+		    " on hand "	     DELIMITED SIZE
+		    WS-PKS-OH	     DELIMITED SIZE
+		 INTO PKS-REC.
+	     WRITE PKS-REC.
+
+       BB09.
+	     EXIT.
       *
       *      ***** CHECK FOR END OF PACKS *****
       *
        BB10.
 	   IF W10-UNT(WS-P1) = ZERO
 	       GO TO BB15.
+      *
+      *    ****    P A C K   C O M P O N E N T   S H O R T A G E   C H E C K
+      *
+      *    Flag - but do not prevent the pricing of - any pack level
+      *    whose unit requirement is more than the quantity currently
+      *    on hand for this stock item, so buying staff can see which
+      *    pack sizes cannot currently be made up in full.
+      *
+	   IF W10-QUANT < W10-UNT(WS-P1)
+	       PERFORM BB08.
 016780	     MULTIPLY W10-UNT(WS-P1) BY W10-COST
 				 GIVING W10-CCOST.
 016720	   IF W10-MKUP(WS-P1) NOT > ZERO
@@ -1045,6 +1108,7 @@
 	     EXIT.
 
        BB990.
+	     CLOSE PAKSHORT.
 	     PERFORM RESTORE-SCREEN-3.
 
        BB999.
