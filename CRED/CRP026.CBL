@@ -13,7 +13,7 @@
       *                                                                *
       *     C R E D I T O R ' S   P O S T   D A T E D   C H E Q U E S  *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -117,6 +117,17 @@
 003340 77  WS-H3               PIC X(05)     VALUE "PAGE:".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+      *
+      *    ****    S T A L E   P O S T   D A T E D   C H E Q U E
+      *
+       77  WS-TODAY-YMD	   PIC	9(08) COMP-5.
+       77  WS-CHEQUE-YMD	   PIC	9(08) COMP-5.
+       77  WS-STALE-FLAG	   PIC	X(01).
+       01  WS-DDMMYYYY-N	   PIC	9(08).
+       01  W80-DDMMYYYY REDEFINES WS-DDMMYYYY-N.
+	   03  W80-DD		 PIC 9(02).
+	   03  W80-MM		 PIC 9(02).
+	   03  W80-YYYY		 PIC 9(04).
 
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -748,6 +759,9 @@
 		     "upplier or "
 		     "D" WITH FOREGROUND-COLOR 6 HIGHLIGHT
 		     "ate sequence > <".
+	     DISPLAY "X" AT 0912 WITH FOREGROUND-COLOR 6 HIGHLIGHT
+		     "ceptions - overdue cheques only > <"
+		     WITH FOREGROUND-COLOR 7.
 	     MOVE "D"		 TO WS-SEQ.
        EA05.
 	     ACCEPT WS-SEQ AT 0839
@@ -756,7 +770,7 @@
 	     CALL "CBL_TOUPPER" USING WS-SEQ
 				BY VALUE WS-LENGTH
 				RETURNING WS-STATUS.
-	   IF NOT (WS-SEQ = "D" OR "S")
+	   IF NOT (WS-SEQ = "D" OR "S" OR "X")
 	       GO TO EA05.
        EA10.
 005990	     MOVE SPACES	 TO R-DET.
@@ -773,12 +787,16 @@
 	       MOVE "POST DATED CHEQUES - DATE SEQUENCE"
 				 TO PD-H2
 	   ELSE
+	     IF WS-SEQ = "X"
+	       MOVE "POST DATED CHEQUES - OVERDUE EXCEPTIONS"
+				 TO PD-H2
+	     ELSE
 	       MOVE "POST DATED CHEQUES - SUPPLIER SEQUENCE"
 				 TO PD-H2.
 	     MOVE 2		 TO WS-ADVANCE.
 	     PERFORM CALL-PRINTUTL.
 	     MOVE SPACES	 TO R-DET.
-	   IF WS-SEQ = "D"
+	   IF (WS-SEQ = "D") OR (WS-SEQ = "X")
 	       MOVE "  DATE"	 TO PD-H4
 	       MOVE "AC.NO"	 TO PD-H7
 	       MOVE "SUPPLIER NAME"
@@ -801,6 +819,8 @@
        EA15.
 	     MOVE ZERO		 TO W25-V1 W25-V2.
 	     INITIALIZE PDT-REC.
+	   IF WS-SEQ = "X"
+	       GO TO EA100.
 	   IF WS-SEQ = "D"
 	       GO TO EA45.
 	     MOVE "    !"	 TO PDT-AC W15-ACNO.
@@ -973,6 +993,77 @@
 	     PERFORM CALL-PRINTUTL.
 	     MOVE "P"		 TO WS-COMMAND.
 	     MOVE SPACES	 TO R-DET.
+	     GO TO EA999.
+
+      *
+      *    ****    S T A L E   P O S T   D A T E D   C H E Q U E
+      *
+      *    Converts a DDMMYYYY date into a sortable YYYYMMDD value
+      *    so it can be compared against today - PDT-DATE cannot be
+      *    compared as stored since the day/month digits lead.
+      *
+       EA90-CHECK-STALE.
+	     MOVE TODAY-DDMMYY	 TO WS-DDMMYYYY-N.
+	     COMPUTE WS-TODAY-YMD = W80-YYYY * 10000
+				   + W80-MM * 100
+				   + W80-DD.
+	     MOVE PDT-DATE	 TO WS-DDMMYYYY-N.
+	     COMPUTE WS-CHEQUE-YMD = W80-YYYY * 10000
+				    + W80-MM * 100
+				    + W80-DD.
+	   IF WS-CHEQUE-YMD < WS-TODAY-YMD
+	       MOVE "Y"		 TO WS-STALE-FLAG
+	   ELSE
+	       MOVE "N"		 TO WS-STALE-FLAG.
+       EA90-EXIT.
+	     EXIT.
+
+      *
+      *    ****    S T A L E   P O S T   D A T E D   C H E Q U E S
+      *
+      *    Lists every post dated cheque still on file whose due
+      *    date has passed without being presented - cleared cheques
+      *    are deleted from PDCHEQ by the G/Ledger reconciliation
+      *    posting run, so any record still here past its date is a
+      *    reconciling item accounts payable need to chase up.
+      *
+       EA100-STALE-EXCEPTIONS.
+       EA100.
+	     PERFORM START-AT-PDCHEQ-KEY THRU READ-PDCHEQ-EXIT.
+	   IF WS-F-ERROR = 44
+	       GO TO EA80.
+       EA105.
+	     PERFORM READ-PDCHEQ-NEXT THRU READ-PDCHEQ-EXIT.
+	   IF WS-F-ERROR = 44
+	       GO TO EA75.
+	     DISPLAY PDT-KEY AT 1028
+		     WITH FOREGROUND-COLOR 3 HIGHLIGHT
+			  BACKGROUND-COLOR 5.
+	     PERFORM EA90-CHECK-STALE THRU EA90-EXIT.
+	   IF WS-STALE-FLAG = "N"
+	       GO TO EA105.
+	     PERFORM PRINT-ABORT.
+	   IF (WS-OPTION = "Y") OR (WS-COMMAND = "Z")
+	       MOVE "**** PRINT ABORTED BY OPERATOR ****"
+				 TO R-DET
+	       GO TO EA85.
+	     MOVE PDT-DATE	 TO PD-DATE1.
+	     MOVE PDT-AC	 TO PD-AC2.
+	     MOVE PDT-NAR	 TO PD-SUPP-NAR.
+	     MOVE PDT-REFER	 TO PD-REF.
+	     MOVE PDT-VAL	 TO PD-VAL.
+	     ADD PDT-VAL	 TO W25-V1 W25-V2.
+	   IF W02-LINAGE < W02-PRN-LENGTH
+	       MOVE 1		 TO WS-ADVANCE
+	       PERFORM CALL-PRINTUTL
+	   ELSE
+	       MOVE 99		 TO WS-ADVANCE
+	       PERFORM CALL-PRINTUTL
+	       PERFORM EA10.
+	     MOVE SPACES	 TO R-DET.
+	     GO TO EA105.
+       EA115.
+	     EXIT.
 
        EA999.
 	     EXIT.
