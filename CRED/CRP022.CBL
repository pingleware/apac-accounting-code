@@ -13,7 +13,7 @@
       *                                                                *
       *     C R E D I T O R ' S   C A S H   F L O W   P R O G R A M    *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -58,6 +58,14 @@
 
        COPY APACFIDS.SL.
 
+      *
+      *    ****    C A S H - F L O W   E X P O R T   F I L E
+      *
+	   SELECT CFEXP    ASSIGN DISK
+			   STATUS WS-STATUS
+			   ACCESS SEQUENTIAL
+			   ORGANIZATION LINE SEQUENTIAL.
+
 000140 COPY CONTROL.SL.
 
 000160 COPY CREDIT.SL.
@@ -71,6 +79,18 @@
 
        COPY APACFIDS.FDE.
 
+      *
+      *    ****    C A S H - F L O W   E X P O R T   F I L E
+      *
+      *    Writes the same projected payment-by-week (ageing bucket)
+      *    figures as the printed report, comma-delimited, so the
+      *    weekly cash forecast can be dropped straight into a
+      *    spreadsheet instead of being re-keyed from the print-out.
+      *
+       FD  CFEXP    LABEL RECORD STANDARD
+                     VALUE OF FILE-ID "CASHFLOW.CSV".
+       01  EXP-REC              PIC  X(120).
+
 000140 COPY CONTROL.FDE.
 
 000340 COPY CREDIT.FDE.
@@ -589,6 +609,19 @@
 005090	   03  W70-150D        PIC S9(09)V99 COMP-3.
 005100	   03  W70-180D        PIC S9(09)V99 COMP-3.
 
+      *
+      *    ****    C A S H - F L O W   E X P O R T   F I L E
+      *
+       01  W75-EXPORT-EDIT.
+	   03  W75-BAL         PIC Z(07)9.99-.
+	   03  W75-AREAR       PIC Z(07)9.99-.
+	   03  W75-30D         PIC Z(07)9.99-.
+	   03  W75-60D         PIC Z(07)9.99-.
+	   03  W75-90D         PIC Z(07)9.99-.
+	   03  W75-120D        PIC Z(07)9.99-.
+	   03  W75-150D        PIC Z(07)9.99-.
+	   03  W75-180D        PIC Z(07)9.99-.
+
 005140 COPY W70CRED.WS.
 
 005160 01  W90-TABLE.
@@ -724,6 +757,16 @@
 	   IF NOT (WS-OPTION = "Y" OR "N")
                GO TO CA04.
              MOVE WS-OPTION      TO WS-ORD.
+      *
+      *    ****    C A S H - F L O W   E X P O R T   F I L E
+      *
+	     OPEN OUTPUT CFEXP.
+	     MOVE "Account,Supplier,Balance,Current,30 Days,60 Days,"
+				 TO EXP-REC.
+	     WRITE EXP-REC.
+	     MOVE "90 Days,120 Days,150 Days,180 Days"
+				 TO EXP-REC.
+	     WRITE EXP-REC.
 010110	     MOVE ZERO		 TO WS-PAGE.
       *
       *    ****   1 7	C P I	( C O N D E N S E D   P R I N T )
@@ -841,6 +884,27 @@
 010760	     ADD P-150D 	 TO W70-150D.
 010770	     MOVE P-180D	 TO CF-180D.
 010780	     ADD P-180D 	 TO W70-180D.
+	     STRING CF-SNO DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-SUPP DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-BAL DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-AREAR DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-30D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-60D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-90D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-120D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-150D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    CF-180D DELIMITED SIZE
+		 INTO EXP-REC.
+	     WRITE EXP-REC.
 	   IF W02-LINAGE < W02-PRN-LENGTH
 	       MOVE 1		 TO WS-ADVANCE
 	       PERFORM CALL-PRINTUTL
@@ -878,6 +942,33 @@
 011040	     MOVE W70-120D	 TO CF-120D.
 011050	     MOVE W70-150D	 TO CF-150D.
 011060	     MOVE W70-180D	 TO CF-180D.
+	     MOVE W70-BAL	 TO W75-BAL.
+	     MOVE W70-AREAR	 TO W75-AREAR.
+	     MOVE W70-30D	 TO W75-30D.
+	     MOVE W70-60D	 TO W75-60D.
+	     MOVE W70-90D	 TO W75-90D.
+	     MOVE W70-120D	 TO W75-120D.
+	     MOVE W70-150D	 TO W75-150D.
+	     MOVE W70-180D	 TO W75-180D.
+	     STRING "TOTALS" DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    W75-BAL DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    W75-AREAR DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    W75-30D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    W75-60D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    W75-90D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    W75-120D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    W75-150D DELIMITED SIZE
+		    "," DELIMITED SIZE
+		    W75-180D DELIMITED SIZE
+		 INTO EXP-REC.
+	     WRITE EXP-REC.
 
 011070 CA35.
 	     MOVE 2		 TO WS-ADVANCE.
@@ -889,6 +980,7 @@
 	     MOVE "E"		 TO WS-COMMAND.
 	     PERFORM CALL-PRINTUTL.
 	     MOVE "P"		 TO WS-COMMAND.
+	     CLOSE CFEXP.
 
 011140 CA999.
 011150       EXIT.
