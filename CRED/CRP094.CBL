@@ -13,7 +13,7 @@
       *                                                                *
       *     C R E D I T O R   D E L E T E   O R D E R S 	       *
       *                                                                *
-      *     VERSION 8.15.00 - December 2010			       *
+      *     VERSION 8.15.01 - August 2026			       *
       * 							       *
       ******************************************************************
 000010 IDENTIFICATION DIVISION.
@@ -68,6 +68,14 @@
 
 000140 COPY STOCK.SL.
 
+      *
+      *    ****    P U R G E D   O R D E R   S U M M A R Y   L O G
+      *
+	   SELECT ORDPURG ASSIGN DISK
+			  STATUS WS-STATUS
+			  ACCESS SEQUENTIAL
+			  ORGANIZATION LINE SEQUENTIAL.
+
 000260 DATA DIVISION.
 000270 FILE SECTION.
 
@@ -83,6 +91,22 @@
 
 000540 COPY STOCK.FDE.
 
+      *
+      *    ****    P U R G E D   O R D E R   S U M M A R Y   L O G
+      *
+      *    One line per creditor per cleanup run, written by
+      *    CN000-BATCH-CLEANUP, recording how many orders and lines
+      *    were purged for that creditor.
+      *
+       FD  ORDPURG   LABEL RECORD STANDARD
+                      VALUE OF FILE-ID "ORDPURG.LOG".
+       01  OPG-REC.
+           03  OPG-CRED     PIC  X(06).
+           03  OPG-DATE     PIC  9(08) COMP-5.
+           03  OPG-TIME     PIC  9(08) COMP-5.
+           03  OPG-ORDS     PIC  9(04) COMP-5.
+           03  OPG-LINS     PIC  9(04) COMP-5.
+
       /
       *         **         **    ******    *******    **    **
       *         **         **   **    **   **    **   **   ** 
@@ -129,6 +153,17 @@
 001900 77  WS-COMP	   PIC	9(01).
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+      *
+      *    ****    B U L K   O R D E R   C L E A N U P
+      *
+       77  WS-CL-OPT        PIC  X(01).
+       77  WS-CL-IDTE       PIC  9(08) COMP-3.
+       77  WS-CL-ORDS       PIC  9(04) COMP-5.
+       77  WS-CL-LINS       PIC  9(04) COMP-5.
+       77  WS-CL-LAST-ORD   PIC  9(07) COMP-5.
+       77  WS-CL-TORDS      PIC  9(06) COMP-5.
+       77  WS-CL-TLINS      PIC  9(06) COMP-5.
+       77  WS-CL-TCRED      PIC  9(04) COMP-5.
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -203,6 +238,10 @@
        01  W10-REF.
            03  W10-NUM         PIC  9(08).
 
+       01  W10-DATES.
+           03  W10-DATE        PIC X(10).
+           03  W10-EDTE REDEFINES W10-DATE PIC 99/99/9999.
+
        COPY W12.WS.
 
 001650	   03  W15-SETT      PIC  9(06).
@@ -347,6 +386,14 @@
 				 VALUE "N".
 	   03	       COLUMN 40 VALUE ")?".
 
+      *
+      *    ****    C U T - O F F   D A T E   E N T R Y
+      *
+       01  S28.
+           03  LINE  7 COLUMN 40 FOREGROUND-COLOR 7 HIGHLIGHT
+                                 BACKGROUND-COLOR 5
+                                 PIC Z9/99/9999 USING WS-CL-IDTE AUTO.
+
        COPY ERROR.CRT.
 
        COPY UPDATE.CRT.
@@ -362,7 +409,25 @@
 003260	       PERFORM ERROR-MESSAGE
 	       GO TO AA49.
 008250	     PERFORM ZA000-INIT.
-	     PERFORM CM000.
+      *
+      *    ****    C H O O S E   R E C A L C   O R   C L E A N U P
+      *
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "Recalculate Balances or Cleanup Orders (R/C) :"
+		      AT 0310.
+       AA01.
+	     ACCEPT WS-CL-OPT AT 0358
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-CL-OPT
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-CL-OPT = "R" OR "C")
+	       GO TO AA01.
+	   IF WS-CL-OPT = "C"
+	       PERFORM CN000-BATCH-CLEANUP THRU CN999
+	   ELSE
+	       PERFORM CM000.
 
 013140 AA49.
 013150       EXIT PROGRAM.
@@ -373,6 +438,8 @@
 
        COPY LOCKED.REC.
 
+       COPY DATE.CHK.
+
        COPY CLEAR.CRT.
 
       /
@@ -593,8 +660,144 @@
 036380 CM999.
 036390       EXIT.
       /
+      *    ****    B U L K   O R D E R   C L E A N U P
+      *
+      *    Deletes every fully-received purchase order line (a PORDER
+      *    record whose ORD-QUANT has been worked down to zero - i.e.
+      *    nothing is still outstanding on it) dated before the
+      *    cut-off entered below, for every creditor on file, and
+      *    logs a per-creditor summary of how many orders and lines
+      *    were purged to ORDPURG.LOG.
+      *
+       CN000-BATCH-CLEANUP   SECTION 5.
+       CN00.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "BULK ORDER CLEANUP" AT 0229
+		      WITH FOREGROUND-COLOR 11.
+	     DISPLAY "This routine will delete all fully-received orders
+      -	     " prior to the date keyed in, for every creditor." AT 0408.
+	     DISPLAY "Are you sure Y/N?" AT 0708
+		      WITH FOREGROUND-COLOR 14.
+       CN05.
+	     ACCEPT WS-OPTION AT 0726
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO CN05.
+	     IF WS-OPTION = "N"
+		 GO TO CN999.
+	     DISPLAY S27.
+       CN-CHK.
+	     ACCEPT WS-OPTION AT 1043
+		    WITH FOREGROUND-COLOR 7 HIGHLIGHT
+			 BACKGROUND-COLOR 5 AUTO.
+	     CALL "CBL_TOUPPER" USING WS-OPTION
+				BY VALUE WS-LENGTH
+				RETURNING WS-STATUS.
+	   IF NOT (WS-OPTION = "Y" OR "N")
+	       GO TO CN-CHK.
+	     IF WS-OPTION = "N"
+		 GO TO CN999.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "BULK ORDER CLEANUP" AT 0229
+		      WITH FOREGROUND-COLOR 11.
+	     DISPLAY "Enter Date from which ORDERS are to be kept DD/MM/
+      -	     "CCYY" AT 0710.
+	     MOVE W12-TODAY	 TO WS-CL-IDTE.
+       CN10-DATE.
+	     ACCEPT S28.
+	     MOVE WS-CL-IDTE	 TO W10-EDTE.
+	     PERFORM CHECK-DATE.
+	   IF (WS-ERROR NOT = ZERO) OR (W22-DTE1 > W12-T-YMD)
+	       MOVE "Invalid Date"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO CN10-DATE.
+
+	     MOVE ZERO		 TO WS-CL-TORDS WS-CL-TLINS WS-CL-TCRED.
+	     OPEN EXTEND ORDPURG.
+	   IF WS-STATUS = "35"
+	       OPEN OUTPUT ORDPURG
+	   END-IF.
+	     ACCEPT WS-STIME	 FROM TIME.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "BULK ORDER CLEANUP" AT 0229
+		      WITH FOREGROUND-COLOR 11.
+	     DISPLAY "Busy purging orders" AT 0612.
+	     DISPLAY "Account :" AT 0812.
+	     MOVE "     !"	 TO P-NUMBER.
+	     PERFORM START-AT-CRED-AC THRU READ-CREDIT-EXIT.
+	   IF WS-F-ERROR = 3
+	       GO TO CN90.
+
+       CN20.
+	     PERFORM READ-CREDIT-NEXT THRU READ-CREDIT-EXIT.
+	   IF WS-F-ERROR = 3
+	       GO TO CN90.
+	     DISPLAY P-NUMBER AT 0822
+		     WITH FOREGROUND-COLOR 3 HIGHLIGHT
+			  BACKGROUND-COLOR 5.
+	     MOVE ZERO		 TO WS-CL-ORDS WS-CL-LINS WS-CL-LAST-ORD.
+	     MOVE ZERO		 TO ORD-ORD ORD-LINE.
+	     PERFORM START-AT-ORDER-NO THRU READ-PORDER-EXIT.
+	   IF WS-F-ERROR = 16
+	       GO TO CN40.
+
+       CN30.
+	     PERFORM READ-PORDER-NEXT THRU READ-PORDER-EXIT.
+	   IF WS-F-ERROR = 16
+	       GO TO CN40.
+	   IF ORD-CRED NOT = P-NUMBER
+	       GO TO CN30.
+	   IF ORD-QUANT NOT = ZERO
+	       GO TO CN30.
+	   IF NOT (W22-DTE1 > ORD-DATE)
+	       GO TO CN30.
+	   IF ORD-ORD NOT = WS-CL-LAST-ORD
+	       ADD 1		 TO WS-CL-ORDS
+	       MOVE ORD-ORD	 TO WS-CL-LAST-ORD.
+	     ADD 1		 TO WS-CL-LINS.
+	     PERFORM DELETE-PORDER-REC THRU WRITE-PORDER-EXIT.
+	     GO TO CN30.
+
+       CN40.
+	   IF WS-CL-LINS = ZERO
+	       GO TO CN20.
+	     ADD 1		 TO WS-CL-TCRED.
+	     ADD WS-CL-ORDS	 TO WS-CL-TORDS.
+	     ADD WS-CL-LINS	 TO WS-CL-TLINS.
+	     MOVE P-NUMBER	 TO OPG-CRED.
+	     MOVE TODAY-DDMMYY	 TO OPG-DATE.
+	     MOVE WS-STIME	 TO OPG-TIME.
+	     MOVE WS-CL-ORDS	 TO OPG-ORDS.
+	     MOVE WS-CL-LINS	 TO OPG-LINS.
+	     WRITE OPG-REC.
+	     GO TO CN20.
+
+       CN90.
+	     CLOSE ORDPURG.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY "BULK ORDER CLEANUP" AT 0229
+		      WITH FOREGROUND-COLOR 11.
+	     DISPLAY "Creditors affected :" AT 0812
+		     WS-CL-TCRED WITH FOREGROUND-COLOR 14.
+	     DISPLAY "Orders purged      :" AT 1012
+		     WS-CL-TORDS WITH FOREGROUND-COLOR 14.
+	     DISPLAY "Lines purged       :" AT 1212
+		     WS-CL-TLINS WITH FOREGROUND-COLOR 14.
+	     DISPLAY "Press any key" AT 1612
+		      WITH FOREGROUND-COLOR 14.
+	     ACCEPT WS-OPTION AT 1626
+		    WITH FOREGROUND-COLOR 15.
+
+       CN999.
+	     EXIT.
+      /
       *    ****    I N I T I A L I Z E   P R O G R A M
-      *   
+      *
 041980 ZA000-INIT	       SECTION 8.
 041990 ZA000-OPEN.
              PERFORM ZA55 THRU ZA60.
@@ -784,6 +987,11 @@
 041740	       MOVE W02-CRTRAN TO WS-FILE
 041750         MOVE ZERO         TO WS-KEY
                MOVE TRA-KEY      TO WS-KEYX
+041640	   ELSE
+	   IF WS-F-ERROR = 16
+	       MOVE W02-PORDER   TO WS-FILE
+               MOVE ZERO         TO WS-KEY
+               MOVE ORD-KEY      TO WS-KEYX
 041840	   ELSE
 041850     IF WS-F-ERROR = 15
 041860         MOVE WS-PARID TO WS-FILE
